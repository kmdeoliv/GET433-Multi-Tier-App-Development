@@ -15,20 +15,45 @@
           03 CHARX REDEFINES CHAR
                                        PIC X.
           03 RESP                      PIC 9(4)  COMP.
+          03 RESP-MSG.
+              05 FILLER                PIC X(37)
+                 VALUE '"P42ACCT " INTERNAL ERROR, RESP CODE='.
+              05 RESP-NUMBER           PIC 9(5).
+          03 TS-QUEUE                  PIC X(8) VALUE 'ACCTAUD '.
+
+       01 AUD-RECORD.
+          COPY AUDITREC.
 
        01 WS-COMMAREA.
           COPY ACCTREC.
 
+       COPY SESSTOW.
+
        COPY M42ACCT.
        COPY DFHAID.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA                   PIC X.
+       01  DFHCOMMAREA.
+          COPY ACCTREC.
 
        PROCEDURE DIVISION.
 
        RETRY-AGAIN SECTION.
-           MOVE LOW-VALUES TO WS-COMMAREA.
+      *                                *********************************
+      *                                * AN ACCOUNT PASSED FORWARD FROM*
+      *                                * A PRIOR CONVERSATION ARRIVES  *
+      *                                * IN DFHCOMMAREA - A FIRST-TIME *
+      *                                * CALL HAS EIBCALEN = 0.        *
+      *                                *********************************
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+           ELSE
+               MOVE LOW-VALUES TO WS-COMMAREA
+           END-IF.
+
+           MOVE ACCT-NUMBER TO AUD-ACCT-NUMBER.
+           MOVE 'ENTERED P42ACCT' TO AUD-ACTION.
+           PERFORM WRITE-AUDIT-RTN.
 
        SEND-MSG.
 
@@ -39,6 +64,16 @@
             EXEC CICS SEND MAP('MENU') MAPSET('M42ACCT')
                 FREEKB ERASE RESP(RESP)
                 END-EXEC.
+
+            IF RESP NOT = DFHRESP(NORMAL)
+                MOVE RESP TO RESP-NUMBER
+                EXEC CICS SEND TEXT FROM(RESP-MSG) ERASE FREEKB
+                    END-EXEC
+                EXEC CICS RETURN END-EXEC
+            END-IF.
+
+           PERFORM START-SESSION-TIMER-RTN.
+
              MOVE LOW-VALUES TO SMSGI
                 MOVE LOW-VALUES TO RMSGO.
 
@@ -47,14 +82,28 @@
                 RESP(RESP)
                 END-EXEC.
 
-
-
+            IF RESP NOT = DFHRESP(NORMAL) AND RESP NOT = DFHRESP(MAPFAIL)
+                MOVE RESP TO RESP-NUMBER
+                EXEC CICS SEND TEXT FROM(RESP-MSG) ERASE FREEKB
+                    END-EXEC
+                EXEC CICS RETURN END-EXEC
+            END-IF.
+
+           PERFORM CHECK-SESSION-TIMEOUT-RTN.
+           IF SESSION-TIMED-OUT
+               EXEC CICS SEND TEXT
+                   FROM(SESSTO-MSG) ERASE FREEKB
+                   END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
 
             IF EIBAID = DFHPF3
                    EXEC CICS SEND TEXT
                       FROM(DONE-MSG)  ERASE FREEKB
                    END-EXEC
-                   EXEC CICS RETURN END-EXEC
+                   EXEC CICS RETURN
+                       COMMAREA(WS-COMMAREA)
+                   END-EXEC
 
              ELSE
                  MOVE SMSGI TO CHAR
@@ -64,5 +113,25 @@
                  END-EXEC
                 GO TO RETRY-AGAIN.
 
+       WRITE-AUDIT-RTN.
+      *                                *********************************
+      *                                * APPEND ONE ENTRY TO THE       *
+      *                                * ACCOUNT-SCREEN NAVIGATION     *
+      *                                * AUDIT TRAIL (TS QUEUE).       *
+      *                                *********************************
+           MOVE EIBTRNID  TO AUD-TRANSID.
+           MOVE EIBTRMID  TO AUD-TERMID.
+           MOVE 'P42ACCT' TO AUD-PROGRAM.
+           MOVE EIBDATE   TO AUD-DATE.
+           MOVE EIBTIME   TO AUD-TIME.
+           EXEC CICS WRITEQ TS
+               QUEUE(TS-QUEUE)
+               FROM(AUD-RECORD)
+               LENGTH(LENGTH OF AUD-RECORD)
+               END-EXEC.
+       WRITE-AUDIT-RTN-EXIT. EXIT.
+
+       COPY SESSTO.
+
 
 
