@@ -20,6 +20,26 @@
           05 ERROR-MESSAGE    PIC X(77) VALUE
               '      KELLY SAYS        -  HELLO WORLD'.
 
+       01 BAD-OPTION-MSG      PIC X(79) VALUE
+           'PLEASE ENTER 1 (INQUIRY), 2 (MAINTENANCE) OR 3 (BROWSE)'.
+
+       01 RESP                PIC 9(4)  COMP.
+
+       01 TS-QUEUE            PIC X(8)  VALUE 'ACCTAUD '.
+       01 AUD-RECORD.
+          COPY AUDITREC.
+
+       COPY SESSTOW.
+
+      **** TARGET PROGRAM FOR EACH VALID MENU OPTION *********************
+       01 MOPT-PGM-TABLE.
+           05 FILLER          PIC X(8) VALUE 'P43ACCT'.
+           05 FILLER          PIC X(8) VALUE 'P44ACCT'.
+           05 FILLER          PIC X(8) VALUE 'P49ACCT'.
+       01 MOPT-PGM-TABLE-R REDEFINES MOPT-PGM-TABLE.
+           05 MOPT-PGM        PIC X(8) OCCURS 3 TIMES.
+
+       COPY DFHAID.
 
              * ***************************************************************
       * Created: Apr 24, 2016 5:14:20 PM America/New_York
@@ -34,6 +54,9 @@
                    03 MOPTA                  PIC X.
                 02 FILLER                    PIC X(2).
                 02 MOPTI                     PIC 9(1).
+                   88  MOPT-INQUIRY              VALUE 1.
+                   88  MOPT-MAINTENANCE          VALUE 2.
+                   88  MOPT-BROWSE               VALUE 3.
       *
                 02 MMSGL                     PIC S9(4) COMP.
                 02 MMSGF                     PIC X.
@@ -203,25 +226,101 @@
       *                                * COMMAREA.                     *
       *                                *********************************
        RETRY-AGAIN SECTION.
-      *    MOVE LOW-VALUES TO WS-COMMAREA.
       *                                *********************************
       *                                * DISPLAY MAIN MENU.            *
       *                                *********************************
       *
        SEND-MSG.
+           MOVE LOW-VALUES TO MENUO.
 
             EXEC CICS SEND
                 MAP('MS0001')
                 MAPSET('MS0001')
+                ERASE
+                RESP(RESP)
                 END-EXEC.
 
-            EXEC CICS SEND TEXT FROM(ERROR-MESSAGE)
-                FREEKB ERASE
+           PERFORM START-SESSION-TIMER-RTN.
+
+       RECEIVE-MENU.
+      *                                *********************************
+      *                                * RECEIVE THE OPERATOR'S CHOICE *
+      *                                * AND ROUTE TO ITS TRANSACTION. *
+      *                                *********************************
+            EXEC CICS RECEIVE
+                MAP('MS0001')
+                MAPSET('MS0001')
+                RESP(RESP)
                 END-EXEC.
 
+           PERFORM CHECK-SESSION-TIMEOUT-RTN.
+           IF SESSION-TIMED-OUT
+               EXEC CICS SEND TEXT
+                   FROM(SESSTO-MSG) ERASE FREEKB
+                   END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+            IF EIBAID = DFHPF3
+                EXEC CICS RETURN END-EXEC
+            END-IF.
 
+            IF RESP NOT = DFHRESP(NORMAL)
+                MOVE ERROR-MESSAGE TO MMSGO
+                PERFORM RESEND-MENU
+                GO TO RECEIVE-MENU
+            END-IF.
+
+            IF MOPT-INQUIRY OR MOPT-MAINTENANCE OR MOPT-BROWSE
+                MOVE SPACES TO AUD-ACCT-NUMBER
+                MOVE MOPT-PGM(MOPTI) TO AUD-ACTION
+                PERFORM WRITE-AUDIT-RTN
+                EXEC CICS XCTL
+                    PROGRAM(MOPT-PGM(MOPTI))
+                    RESP(RESP)
+                    END-EXEC
+                IF RESP NOT = DFHRESP(NORMAL)
+                    MOVE ERROR-MESSAGE TO MMSGO
+                    PERFORM RESEND-MENU
+                    GO TO RECEIVE-MENU
+                END-IF
+            ELSE
+                MOVE BAD-OPTION-MSG TO MMSGO
+                PERFORM RESEND-MENU
+                GO TO RECEIVE-MENU
+            END-IF.
 
             EXEC CICS
                 RETURN
                 END-EXEC.
+
+       RESEND-MENU.
+            EXEC CICS SEND
+                MAP('MS0001')
+                MAPSET('MS0001')
+                DATAONLY
+                RESP(RESP)
+                END-EXEC.
+           PERFORM START-SESSION-TIMER-RTN.
+       RESEND-MENU-EXIT. EXIT.
+
+       WRITE-AUDIT-RTN.
+      *                                *********************************
+      *                                * APPEND ONE ENTRY TO THE       *
+      *                                * ACCOUNT-SCREEN NAVIGATION     *
+      *                                * AUDIT TRAIL (TS QUEUE).       *
+      *                                *********************************
+           MOVE EIBTRNID  TO AUD-TRANSID.
+           MOVE EIBTRMID  TO AUD-TERMID.
+           MOVE 'P41ACCT' TO AUD-PROGRAM.
+           MOVE EIBDATE   TO AUD-DATE.
+           MOVE EIBTIME   TO AUD-TIME.
+           EXEC CICS WRITEQ TS
+               QUEUE(TS-QUEUE)
+               FROM(AUD-RECORD)
+               LENGTH(LENGTH OF AUD-RECORD)
+               END-EXEC.
+       WRITE-AUDIT-RTN-EXIT. EXIT.
+
+       COPY SESSTO.
       *                                *********************************
\ No newline at end of file
