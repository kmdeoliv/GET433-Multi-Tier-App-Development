@@ -17,8 +17,7 @@
           03 SCREEN-COUNTERX REDEFINES SCREEN-COUNTER
                                        PIC XXXX.
           03 VSAMFILE                  PIC X(8)  VALUE 'VSAMFILE'.
-          03 VSAMAIX                   PIC X(8)  VALUE 'VSAMAIX '.
-          03 TS-QUEUE                  PIC X(8)  VALUE '3270BRDG'.
+          03 TS-QUEUE                  PIC X(8)  VALUE 'ACCTAUD '.
           03 RESP                      PIC 9(4)  COMP.
           03 CONSOLE-MSG.
               05 FILLER                PIC X(10) VALUE 'P49ACCT:  '.
@@ -34,10 +33,43 @@
                  VALUE '"P49ACCT " INTERNAL ERROR, RESP CODE='.
               05 RESP-NUMBER           PIC 9(5).
       *                                *********************************
+      *                                * ACCOUNT BROWSE WORKING FIELDS *
+      *                                * (PAGES VSAMFILE BY ACCT-NUMBER*
+      *                                * VIA STARTBR/READNEXT - CLOSED *
+      *                                * ACCOUNTS DROP OUT OF THE LIST *
+      *                                * PAGE TOO.)                    *
+      *                                *********************************
+          03 BROWSE-KEY                PIC X(8)  VALUE LOW-VALUES.
+          03 BROWSE-EOF-SW             PIC X     VALUE SPACES.
+              88 BROWSE-EOF                VALUE 'F'.
+          03 BROWSE-LINE-COUNT         PIC 99    VALUE 0.
+          03 BROWSE-PAGE-MAX           PIC 99    VALUE 15.
+          03 BROWSE-INIT-SW            PIC X     VALUE 'N'.
+              88 BROWSE-INITIALIZED        VALUE 'Y'.
+
+       01 BROWSE-TEXT.
+           05 BROWSE-LINE-TBL OCCURS 15 TIMES.
+              10 BL-ACCT                PIC X(8).
+              10 FILLER                 PIC X(2)  VALUE SPACES.
+              10 BL-STATUS              PIC X(1).
+              10 FILLER                 PIC X(2)  VALUE SPACES.
+              10 BL-SURNAME             PIC X(20).
+              10 FILLER                 PIC X(2)  VALUE SPACES.
+              10 BL-FIRST-NAME          PIC X(15).
+              10 FILLER                 PIC X(2)  VALUE SPACES.
+              10 BL-BALANCE             PIC -(9)9.99.
+              10 FILLER                 PIC X(7)  VALUE SPACES.
+
+      *                                *********************************
       *                                * CICS COMMAREA DEFENITIONS.    *
       *                                *********************************
        01 WS-COMMAREA.
           COPY ACCTREC.
+
+       01 AUD-RECORD.
+          COPY AUDITREC.
+
+       COPY SESSTOW.
       *                                *********************************
       *                                * TCH MAP STRUCTURE.            *
       *                                *********************************
@@ -74,6 +106,14 @@
       *                                *********************************
       *                                * CHECK CICS RESPONSE CODES     *
       *                                *********************************
+            IF RESP NOT = DFHRESP(NORMAL)
+                MOVE RESP TO RESP-NUMBER
+                EXEC CICS SEND TEXT FROM(RESP-MSG) ERASE FREEKB
+                    END-EXEC
+                EXEC CICS RETURN END-EXEC
+            END-IF.
+
+           PERFORM START-SESSION-TIMER-RTN.
       *                                *********************************
       *                                * RECEIVE MAIN MENU.            *
       *                                *********************************
@@ -87,6 +127,20 @@
       *                                *********************************
       *                                * CHECK CICS RESPONSE CODES     *
       *                                *********************************
+            IF RESP NOT = DFHRESP(NORMAL) AND RESP NOT = DFHRESP(MAPFAIL)
+                MOVE RESP TO RESP-NUMBER
+                EXEC CICS SEND TEXT FROM(RESP-MSG) ERASE FREEKB
+                    END-EXEC
+                EXEC CICS RETURN END-EXEC
+            END-IF.
+
+           PERFORM CHECK-SESSION-TIMEOUT-RTN.
+           IF SESSION-TIMED-OUT
+               EXEC CICS SEND TEXT
+                   FROM(SESSTO-MSG) ERASE FREEKB
+                   END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
       *                                *********************************
       *                                * EXAMINE REQUEST CODE AND SET  *
       *
@@ -96,4 +150,112 @@
                    END-EXEC
                    EXEC CICS RETURN END-EXEC
             ELSE
-                GO TO RETRY-AGAIN.
\ No newline at end of file
+                PERFORM BROWSE-ACCOUNTS-RTN
+                GO TO RETRY-AGAIN.
+
+       BROWSE-ACCOUNTS-RTN.
+      *                                *********************************
+      *                                * PAGE THE ACCOUNT FILE TO THE  *
+      *                                * SCREEN, ONE PAGE PER REQUEST. *
+      *                                * BROWSE-KEY CARRIES THE LAST   *
+      *                                * KEY SEEN FROM ONE INVOCATION  *
+      *                                * TO THE NEXT (THIS TASK NEVER  *
+      *                                * RETURNS BETWEEN PAGES, IT     *
+      *                                * LOOPS VIA RETRY-AGAIN), SO    *
+      *                                * ONLY THE VERY FIRST PAGE      *
+      *                                * STARTS OVER AT LOW-VALUES.    *
+      *                                *********************************
+           MOVE SPACES TO BROWSE-EOF-SW.
+           MOVE SPACES TO BROWSE-TEXT.
+           MOVE 0 TO BROWSE-LINE-COUNT.
+
+           IF BROWSE-INITIALIZED
+               EXEC CICS STARTBR
+                   FILE(VSAMFILE)
+                   RIDFLD(BROWSE-KEY)
+                   GT
+                   RESP(RESP)
+                   END-EXEC
+           ELSE
+               MOVE LOW-VALUES TO BROWSE-KEY
+               EXEC CICS STARTBR
+                   FILE(VSAMFILE)
+                   RIDFLD(BROWSE-KEY)
+                   GTEQ
+                   RESP(RESP)
+                   END-EXEC
+               SET BROWSE-INITIALIZED TO TRUE
+           END-IF.
+
+           IF RESP NOT = DFHRESP(NORMAL) AND RESP NOT = DFHRESP(NOTFND)
+               MOVE RESP TO RESP-NUMBER
+               EXEC CICS SEND TEXT FROM(RESP-MSG) ERASE FREEKB
+                   END-EXEC
+               GO TO BROWSE-ACCOUNTS-RTN-EXIT
+           END-IF.
+
+           PERFORM BROWSE-NEXT-RTN
+               UNTIL BROWSE-EOF
+                   OR BROWSE-LINE-COUNT = BROWSE-PAGE-MAX.
+
+           EXEC CICS ENDBR FILE(VSAMFILE) END-EXEC.
+
+           IF BROWSE-EOF
+               MOVE LOW-VALUES TO BROWSE-KEY
+               MOVE 'N' TO BROWSE-INIT-SW
+           END-IF.
+
+           EXEC CICS SEND TEXT FROM(BROWSE-TEXT) ERASE FREEKB
+               RESP(RESP)
+               END-EXEC.
+
+           MOVE SPACES TO AUD-ACCT-NUMBER.
+           MOVE 'BROWSE' TO AUD-ACTION.
+           PERFORM WRITE-AUDIT-RTN.
+       BROWSE-ACCOUNTS-RTN-EXIT. EXIT.
+
+       WRITE-AUDIT-RTN.
+      *                                *********************************
+      *                                * APPEND ONE ENTRY TO THE       *
+      *                                * ACCOUNT-SCREEN NAVIGATION     *
+      *                                * AUDIT TRAIL (TS QUEUE).       *
+      *                                *********************************
+           MOVE EIBTRNID  TO AUD-TRANSID.
+           MOVE EIBTRMID  TO AUD-TERMID.
+           MOVE 'P49ACCT' TO AUD-PROGRAM.
+           MOVE EIBDATE   TO AUD-DATE.
+           MOVE EIBTIME   TO AUD-TIME.
+           EXEC CICS WRITEQ TS
+               QUEUE(TS-QUEUE)
+               FROM(AUD-RECORD)
+               LENGTH(LENGTH OF AUD-RECORD)
+               END-EXEC.
+       WRITE-AUDIT-RTN-EXIT. EXIT.
+
+       COPY SESSTO.
+
+       BROWSE-NEXT-RTN.
+           EXEC CICS READNEXT
+               FILE(VSAMFILE)
+               INTO(WS-COMMAREA)
+               RIDFLD(BROWSE-KEY)
+               RESP(RESP)
+               END-EXEC.
+           IF RESP = DFHRESP(NORMAL)
+               MOVE ACCT-NUMBER TO BROWSE-KEY
+               IF ACCT-ACTIVE
+                   ADD 1 TO BROWSE-LINE-COUNT
+                   PERFORM FORMAT-BROWSE-LINE-RTN
+               END-IF
+           ELSE
+               MOVE 'F' TO BROWSE-EOF-SW
+           END-IF.
+       BROWSE-NEXT-RTN-EXIT. EXIT.
+
+       FORMAT-BROWSE-LINE-RTN.
+           MOVE ACCT-NUMBER     TO BL-ACCT(BROWSE-LINE-COUNT).
+           MOVE ACCT-STATUS     TO BL-STATUS(BROWSE-LINE-COUNT).
+           MOVE ACCT-SURNAME    TO BL-SURNAME(BROWSE-LINE-COUNT).
+           MOVE ACCT-FIRST-NAME TO BL-FIRST-NAME(BROWSE-LINE-COUNT).
+           MOVE ACCT-BALANCE    TO BL-BALANCE(BROWSE-LINE-COUNT).
+       FORMAT-BROWSE-LINE-RTN-EXIT. EXIT.
\ No newline at end of file
