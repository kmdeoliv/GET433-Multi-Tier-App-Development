@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P44ACCT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      *                                *********************************
+      *                                * ACCOUNT MAINTENANCE           *
+      *                                * TRANSACTION - TWO STEP:       *
+      *                                * STEP 'K' KEYS THE ACCOUNT     *
+      *                                * NUMBER AND READS THE RECORD;  *
+      *                                * STEP 'U' TAKES THE OPERATOR'S *
+      *                                * CHANGES AND REWRITES IT.      *
+      *                                *********************************
+       WORKING-STORAGE SECTION.
+      *                                *********************************
+      *                                * GENERAL WORKING STORAGE FIELDS*
+      *                                *********************************
+       01 WORKING-AREA-FIELDS.
+          03 DONE-MSG                  PIC X(30) VALUE 'WELL DONE'.
+          03 VSAMFILE                  PIC X(8)  VALUE 'VSAMFILE'.
+          03 RESP                      PIC 9(4)  COMP.
+          03 MAINT-STEP-SW             PIC X     VALUE 'K'.
+              88 STEP-KEY                  VALUE 'K'.
+              88 STEP-UPDATE                VALUE 'U'.
+          03 NOT-FOUND-MSG             PIC X(79) VALUE
+              'ACCOUNT NOT ON FILE - PLEASE RE-ENTER.'.
+          03 CHANGE-MSG                PIC X(79) VALUE
+              'MAKE YOUR CHANGES AND PRESS ENTER, OR PF3 TO CANCEL.'.
+          03 UPDATED-MSG               PIC X(79) VALUE
+              'ACCOUNT UPDATED - ENTER ANOTHER ACCOUNT NUMBER OR PF3.'.
+          03 CLOSED-MSG                PIC X(79) VALUE
+              'ACCOUNT IS CLOSED - VIEW ONLY, NO CHANGES ALLOWED.'.
+          03 FROZEN-MSG                PIC X(79) VALUE
+              'ACCOUNT IS FROZEN - BALANCE/LIMIT CHANGES ARE BLOCKED.'.
+          03 BAD-STATUS-MSG            PIC X(79) VALUE
+              'STATUS MUST BE A (ACTIVE), C (CLOSED) OR F (FROZEN).'.
+          03 BAD-CURR-MSG              PIC X(79) VALUE
+              'CURRENCY MUST BE USD, EUR, GBP, CAD OR JPY.'.
+          03 AMT-VALID-SW              PIC X     VALUE 'N'.
+              88 AMT-VALID                 VALUE 'Y'.
+          03 BAD-AMOUNT-MSG            PIC X(79) VALUE
+              'BALANCE/LIMIT MUST BE DIGITS ONLY (BALANCE MAY LEAD -).'.
+          03 WS-BAL-RAW                PIC 9(11) VALUE 0.
+          03 WS-LIM-RAW                PIC 9(11) VALUE 0.
+          03 SUPPORTED-CURR-TBL.
+              05 FILLER                PIC X(3) VALUE 'USD'.
+              05 FILLER                PIC X(3) VALUE 'EUR'.
+              05 FILLER                PIC X(3) VALUE 'GBP'.
+              05 FILLER                PIC X(3) VALUE 'CAD'.
+              05 FILLER                PIC X(3) VALUE 'JPY'.
+          03 SUPPORTED-CURR-R REDEFINES SUPPORTED-CURR-TBL.
+              05 SUPPORTED-CURR        PIC X(3) OCCURS 5 TIMES.
+          03 CURR-SUB                  PIC 9     VALUE 1.
+          03 CURR-VALID-SW             PIC X     VALUE 'N'.
+              88 CURR-VALID                VALUE 'Y'.
+          03 WS-SAVE-BALANCE           PIC S9(9)V99 VALUE 0.
+          03 WS-SAVE-LIMIT             PIC 9(9)V99  VALUE 0.
+          03 HELP-KEY-MSG.
+              05 FILLER                PIC X(40) VALUE
+                 'TYPE AN 8-CHARACTER ACCOUNT NUMBER AND '.
+              05 FILLER                PIC X(39) VALUE
+                 'PRESS ENTER TO LOOK IT UP.  PF3=EXIT. '.
+          03 HELP-UPDATE-MSG.
+              05 FILLER                PIC X(40) VALUE
+                 'CHANGE ANY FIELD SHOWN AND PRESS ENTER '.
+              05 FILLER                PIC X(39) VALUE
+                 'TO SAVE.  PF3 CANCELS THE UPDATE.     '.
+      *
+          03 RESP-MSG.
+              05 FILLER                PIC X(37)
+                 VALUE '"P44ACCT " INTERNAL ERROR, RESP CODE='.
+              05 RESP-NUMBER           PIC 9(5).
+          03 TS-QUEUE                  PIC X(8) VALUE 'ACCTAUD '.
+      *
+          03 STATUS-TEXT-TBL.
+              05 FILLER                PIC X(9) VALUE 'ACTIVE   '.
+              05 FILLER                PIC X(9) VALUE 'CLOSED   '.
+              05 FILLER                PIC X(9) VALUE 'FROZEN   '.
+          03 STATUS-TEXT-R REDEFINES STATUS-TEXT-TBL.
+              05 STATUS-TEXT           PIC X(9) OCCURS 3 TIMES.
+          03 STATUS-SUB                PIC 9     VALUE 1.
+      *                                *********************************
+      *                                * CICS COMMAREA DEFENITIONS.    *
+      *                                *********************************
+       01 WS-COMMAREA.
+          COPY ACCTREC.
+
+       01 AUD-RECORD.
+          COPY AUDITREC.
+
+       COPY SESSTOW.
+
+       COPY MS0001.
+       COPY DFHAID.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                   PIC X.
+      *                                *********************************
+      *                                * MAIN PROCEDURE                *
+      *                                *********************************
+       PROCEDURE DIVISION.
+      *                                *********************************
+      *                                * CLEAR MAP AREAS AND DISPLAY   *
+      *                                * THE BLANK DETAIL SCREEN.      *
+      *                                *********************************
+       RETRY-AGAIN SECTION.
+           MOVE LOW-VALUES TO DETAILSI.
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE 'K' TO MAINT-STEP-SW.
+           MOVE 'ACCOUNT MAINTENANCE' TO HEADI.
+
+       SEND-MSG.
+            EXEC CICS SEND MAP('DETAILS') MAPSET('MS0001')
+                FREEKB ERASE RESP(RESP)
+                END-EXEC.
+           PERFORM START-SESSION-TIMER-RTN.
+
+       RECEIVE-KEY.
+            EXEC CICS RECEIVE MAP('DETAILS') MAPSET('MS0001')
+                RESP(RESP)
+                END-EXEC.
+
+           PERFORM CHECK-SESSION-TIMEOUT-RTN.
+           IF SESSION-TIMED-OUT
+               EXEC CICS SEND TEXT
+                   FROM(SESSTO-MSG) ERASE FREEKB
+                   END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+            IF EIBAID = DFHPF3
+                EXEC CICS SEND TEXT
+                    FROM(DONE-MSG) ERASE FREEKB
+                    END-EXEC
+                EXEC CICS RETURN END-EXEC
+            END-IF.
+
+            IF EIBAID = DFHPF1
+                EVALUATE TRUE
+                    WHEN STEP-KEY
+                        MOVE HELP-KEY-MSG TO DMSGO
+                    WHEN STEP-UPDATE
+                        MOVE HELP-UPDATE-MSG TO DMSGO
+                END-EVALUATE
+                PERFORM RESEND-DETAIL
+                GO TO RECEIVE-KEY
+            END-IF.
+
+            EVALUATE TRUE
+                WHEN STEP-KEY
+                    PERFORM LOOKUP-ACCOUNT-RTN
+                WHEN STEP-UPDATE
+                    PERFORM UPDATE-ACCOUNT-RTN
+            END-EVALUATE.
+
+            PERFORM RESEND-DETAIL.
+            GO TO RECEIVE-KEY.
+
+       LOOKUP-ACCOUNT-RTN.
+      *                                *********************************
+      *                                * STEP 'K' - READ FOR UPDATE SO *
+      *                                * THE RECORD IS AVAILABLE FOR   *
+      *                                * THE REWRITE IN STEP 'U'.      *
+      *                                *********************************
+           MOVE ACCOUNTI TO ACCT-NUMBER.
+
+           EXEC CICS READ
+               FILE(VSAMFILE)
+               INTO(WS-COMMAREA)
+               RIDFLD(ACCT-NUMBER)
+               UPDATE
+               RESP(RESP)
+               END-EXEC.
+
+           EVALUATE TRUE
+               WHEN RESP = DFHRESP(NORMAL)
+                   PERFORM FORMAT-DETAIL-RTN
+                   MOVE ACCT-BALANCE      TO WS-SAVE-BALANCE
+                   MOVE ACCT-CREDIT-LIMIT TO WS-SAVE-LIMIT
+                   IF ACCT-CLOSED
+                       MOVE CLOSED-MSG TO DMSGO
+                   ELSE
+                       SET STEP-UPDATE TO TRUE
+                       IF ACCT-FROZEN
+                           MOVE FROZEN-MSG TO DMSGO
+                       ELSE
+                           MOVE CHANGE-MSG TO DMSGO
+                       END-IF
+                   END-IF
+               WHEN RESP = DFHRESP(NOTFND)
+                   MOVE NOT-FOUND-MSG TO DMSGO
+               WHEN OTHER
+                   MOVE RESP TO RESP-NUMBER
+                   MOVE RESP-MSG TO DMSGO
+           END-EVALUATE.
+       LOOKUP-ACCOUNT-RTN-EXIT. EXIT.
+
+       UPDATE-ACCOUNT-RTN.
+      *                                *********************************
+      *                                * STEP 'U' - VALIDATE THE STATUS*
+      *                                * CODE, BLOCK BALANCE/LIMIT     *
+      *                                * CHANGES ON A FROZEN ACCOUNT,  *
+      *                                * THEN REWRITE THE RECORD.      *
+      *                                *********************************
+           IF STATI(1:1) NOT = 'A' AND STATI(1:1) NOT = 'C'
+                   AND STATI(1:1) NOT = 'F'
+               MOVE BAD-STATUS-MSG TO DMSGO
+               GO TO UPDATE-ACCOUNT-RTN-EXIT
+           END-IF.
+
+           PERFORM VALIDATE-CURRENCY-RTN.
+           IF NOT CURR-VALID
+               MOVE BAD-CURR-MSG TO DMSGO
+               GO TO UPDATE-ACCOUNT-RTN-EXIT
+           END-IF.
+
+           IF ACCT-FROZEN
+               AND (BALANCEI NOT = WS-SAVE-BALANCE
+                 OR LIMITI NOT = WS-SAVE-LIMIT)
+               MOVE FROZEN-MSG TO DMSGO
+               GO TO UPDATE-ACCOUNT-RTN-EXIT
+           END-IF.
+
+           PERFORM VALIDATE-AMOUNTS-RTN.
+           IF NOT AMT-VALID
+               MOVE BAD-AMOUNT-MSG TO DMSGO
+               GO TO UPDATE-ACCOUNT-RTN-EXIT
+           END-IF.
+
+      *                                *********************************
+      *                                * BALANCEI/LIMITI ARE KEYED AS   *
+      *                                * DIGITS-ONLY WITH THE CENTS     *
+      *                                * INCLUDED (E.G. "15050" IS      *
+      *                                * $150.50) - SCALE BY 100 ON THE *
+      *                                * WAY INTO THE IMPLIED-DECIMAL   *
+      *                                * TARGET RATHER THAN MOVING THE  *
+      *                                * RAW DIGITS STRAIGHT ACROSS.    *
+      *                                *********************************
+           IF BALANCEI(1:1) = '-'
+               MOVE BALANCEI(2:12)  TO WS-BAL-RAW
+               COMPUTE ACCT-BALANCE = WS-BAL-RAW / 100
+               MULTIPLY -1 BY ACCT-BALANCE
+           ELSE
+               MOVE BALANCEI        TO WS-BAL-RAW
+               COMPUTE ACCT-BALANCE = WS-BAL-RAW / 100
+           END-IF.
+           MOVE LIMITI          TO WS-LIM-RAW.
+           COMPUTE ACCT-CREDIT-LIMIT = WS-LIM-RAW / 100.
+           MOVE SURNI           TO ACCT-SURNAME.
+           MOVE FIRSTNI         TO ACCT-FIRST-NAME.
+           MOVE ADDR1I          TO ACCT-ADDRESS-1.
+           MOVE ADDR2I          TO ACCT-ADDRESS-2.
+           MOVE ADDR3I          TO ACCT-ADDRESS-3.
+           MOVE ACCTCOMI        TO ACCT-COMMENTS.
+           MOVE CURRI           TO ACCT-CURRENCY-CODE.
+           MOVE STATI(1:1)      TO ACCT-STATUS.
+           MOVE EIBTRMID        TO ACCT-LAST-CHANGED-USERID.
+           MOVE EIBDATE         TO ACCT-LAST-CHANGED-DATE.
+           MOVE EIBTIME         TO ACCT-LAST-CHANGED-TIME.
+
+           EXEC CICS REWRITE
+               FILE(VSAMFILE)
+               FROM(WS-COMMAREA)
+               RESP(RESP)
+               END-EXEC.
+
+           IF RESP = DFHRESP(NORMAL)
+               PERFORM FORMAT-DETAIL-RTN
+               MOVE UPDATED-MSG TO DMSGO
+               MOVE ACCT-NUMBER TO AUD-ACCT-NUMBER
+               MOVE 'MAINTENANCE UPDATE' TO AUD-ACTION
+               PERFORM WRITE-AUDIT-RTN
+           ELSE
+               MOVE RESP TO RESP-NUMBER
+               MOVE RESP-MSG TO DMSGO
+           END-IF.
+           SET STEP-KEY TO TRUE.
+       UPDATE-ACCOUNT-RTN-EXIT. EXIT.
+
+       VALIDATE-CURRENCY-RTN.
+      *                                *********************************
+      *                                * CHECK THE KEYED CURRENCY CODE *
+      *                                * AGAINST THE SUPPORTED LIST.   *
+      *                                *********************************
+           MOVE 'N' TO CURR-VALID-SW.
+           MOVE 1 TO CURR-SUB.
+           PERFORM SEARCH-CURRENCY-RTN
+               UNTIL CURR-SUB > 5 OR CURR-VALID.
+       VALIDATE-CURRENCY-RTN-EXIT. EXIT.
+
+       SEARCH-CURRENCY-RTN.
+           IF SUPPORTED-CURR(CURR-SUB) = CURRI
+               SET CURR-VALID TO TRUE
+           ELSE
+               ADD 1 TO CURR-SUB
+           END-IF.
+       SEARCH-CURRENCY-RTN-EXIT. EXIT.
+
+       VALIDATE-AMOUNTS-RTN.
+      *                                *********************************
+      *                                * BALANCEI/LIMITI ARE RAW MAP   *
+      *                                * INPUT - REJECT ANYTHING BUT   *
+      *                                * DIGITS BEFORE IT IS MOVED     *
+      *                                * INTO AN IMPLIED-DECIMAL FIELD.*
+      *                                * BALANCEI MAY LEAD WITH A '-'  *
+      *                                * TO KEY A CREDIT BALANCE - THE *
+      *                                * LIMIT IS NEVER SIGNED.        *
+      *                                *********************************
+           MOVE 'N' TO AMT-VALID-SW.
+           IF BALANCEI(1:1) = '-'
+               IF BALANCEI(2:12) IS NUMERIC AND LIMITI IS NUMERIC
+                   SET AMT-VALID TO TRUE
+               END-IF
+           ELSE
+               IF BALANCEI IS NUMERIC AND LIMITI IS NUMERIC
+                   SET AMT-VALID TO TRUE
+               END-IF
+           END-IF.
+       VALIDATE-AMOUNTS-RTN-EXIT. EXIT.
+
+       WRITE-AUDIT-RTN.
+      *                                *********************************
+      *                                * APPEND ONE ENTRY TO THE       *
+      *                                * ACCOUNT-SCREEN NAVIGATION     *
+      *                                * AUDIT TRAIL (TS QUEUE).       *
+      *                                *********************************
+           MOVE EIBTRNID  TO AUD-TRANSID.
+           MOVE EIBTRMID  TO AUD-TERMID.
+           MOVE 'P44ACCT' TO AUD-PROGRAM.
+           MOVE EIBDATE   TO AUD-DATE.
+           MOVE EIBTIME   TO AUD-TIME.
+           EXEC CICS WRITEQ TS
+               QUEUE(TS-QUEUE)
+               FROM(AUD-RECORD)
+               LENGTH(LENGTH OF AUD-RECORD)
+               END-EXEC.
+       WRITE-AUDIT-RTN-EXIT. EXIT.
+
+       FORMAT-DETAIL-RTN.
+           MOVE ACCT-NUMBER      TO ACCOUNTO.
+           MOVE ACCT-BALANCE     TO BALANCEO.
+           MOVE ACCT-CREDIT-LIMIT TO LIMITO.
+           MOVE ACCT-SURNAME     TO SURNO.
+           MOVE ACCT-FIRST-NAME  TO FIRSTNO.
+           MOVE ACCT-ADDRESS-1   TO ADDR1O.
+           MOVE ACCT-ADDRESS-2   TO ADDR2O.
+           MOVE ACCT-ADDRESS-3   TO ADDR3O.
+           MOVE ACCT-COMMENTS    TO ACCTCOMO.
+           MOVE ACCT-CURRENCY-CODE TO CURRO.
+
+           EVALUATE TRUE
+               WHEN ACCT-ACTIVE
+                   MOVE 1 TO STATUS-SUB
+               WHEN ACCT-CLOSED
+                   MOVE 2 TO STATUS-SUB
+               WHEN ACCT-FROZEN
+                   MOVE 3 TO STATUS-SUB
+               WHEN OTHER
+                   MOVE 1 TO STATUS-SUB
+           END-EVALUATE.
+           MOVE STATUS-TEXT(STATUS-SUB) TO STATO.
+       FORMAT-DETAIL-RTN-EXIT. EXIT.
+
+       RESEND-DETAIL.
+            EXEC CICS SEND MAP('DETAILS') MAPSET('MS0001')
+                DATAONLY
+                RESP(RESP)
+                END-EXEC.
+           PERFORM START-SESSION-TIMER-RTN.
+       RESEND-DETAIL-EXIT. EXIT.
+
+       COPY SESSTO.
