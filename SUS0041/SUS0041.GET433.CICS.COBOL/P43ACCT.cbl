@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P43ACCT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      *                                *********************************
+      *                                * ACCOUNT INQUIRY TRANSACTION.  *
+      *                                * OPERATOR KEYS AN ACCOUNT      *
+      *                                * NUMBER ON THE DETAIL SCREEN,  *
+      *                                * THIS PROGRAM READS VSAMFILE   *
+      *                                * AND REDISPLAYS THE REST OF    *
+      *                                * THE SCREEN DATAONLY.          *
+      *                                *********************************
+       WORKING-STORAGE SECTION.
+      *                                *********************************
+      *                                * GENERAL WORKING STORAGE FIELDS*
+      *                                *********************************
+       01 WORKING-AREA-FIELDS.
+          03 DONE-MSG                  PIC X(30) VALUE 'WELL DONE'.
+          03 VSAMFILE                  PIC X(8)  VALUE 'VSAMFILE'.
+          03 RESP                      PIC 9(4)  COMP.
+          03 NOT-FOUND-MSG             PIC X(79) VALUE
+              'ACCOUNT NOT ON FILE - PLEASE RE-ENTER.'.
+          03 FOUND-MSG                 PIC X(79) VALUE
+              'PRESS PF3 TO RETURN TO THE MENU.'.
+          03 HELP-MSG.
+              05 FILLER                PIC X(40) VALUE
+                 'TYPE AN 8-CHARACTER ACCOUNT NUMBER AND '.
+              05 FILLER                PIC X(39) VALUE
+                 'PRESS ENTER TO LOOK IT UP.  PF3=EXIT. '.
+      *
+          03 RESP-MSG.
+              05 FILLER                PIC X(37)
+                 VALUE '"P43ACCT " INTERNAL ERROR, RESP CODE='.
+              05 RESP-NUMBER           PIC 9(5).
+          03 TS-QUEUE                  PIC X(8) VALUE 'ACCTAUD '.
+      *
+          03 STATUS-TEXT-TBL.
+              05 FILLER                PIC X(9) VALUE 'ACTIVE   '.
+              05 FILLER                PIC X(9) VALUE 'CLOSED   '.
+              05 FILLER                PIC X(9) VALUE 'FROZEN   '.
+          03 STATUS-TEXT-R REDEFINES STATUS-TEXT-TBL.
+              05 STATUS-TEXT           PIC X(9) OCCURS 3 TIMES.
+          03 STATUS-SUB                PIC 9     VALUE 1.
+      *                                *********************************
+      *                                * CICS COMMAREA DEFENITIONS.    *
+      *                                *********************************
+       01 WS-COMMAREA.
+          COPY ACCTREC.
+
+       01 AUD-RECORD.
+          COPY AUDITREC.
+
+       COPY SESSTOW.
+
+       COPY MS0001.
+       COPY DFHAID.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                   PIC X.
+      *                                *********************************
+      *                                * MAIN PROCEDURE                *
+      *                                *********************************
+       PROCEDURE DIVISION.
+      *                                *********************************
+      *                                * CLEAR MAP AREAS AND DISPLAY   *
+      *                                * THE BLANK DETAIL SCREEN.      *
+      *                                *********************************
+       RETRY-AGAIN SECTION.
+           MOVE LOW-VALUES TO DETAILSI.
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE 'ACCOUNT INQUIRY' TO HEADI.
+
+       SEND-MSG.
+            EXEC CICS SEND MAP('DETAILS') MAPSET('MS0001')
+                FREEKB ERASE RESP(RESP)
+                END-EXEC.
+           PERFORM START-SESSION-TIMER-RTN.
+
+       RECEIVE-KEY.
+      *                                *********************************
+      *                                * RECEIVE THE ACCOUNT NUMBER    *
+      *                                * AND LOOK IT UP.               *
+      *                                *********************************
+            EXEC CICS RECEIVE MAP('DETAILS') MAPSET('MS0001')
+                RESP(RESP)
+                END-EXEC.
+
+           PERFORM CHECK-SESSION-TIMEOUT-RTN.
+           IF SESSION-TIMED-OUT
+               EXEC CICS SEND TEXT
+                   FROM(SESSTO-MSG) ERASE FREEKB
+                   END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+            IF EIBAID = DFHPF3
+                EXEC CICS SEND TEXT
+                    FROM(DONE-MSG) ERASE FREEKB
+                    END-EXEC
+                EXEC CICS RETURN END-EXEC
+            END-IF.
+
+            IF EIBAID = DFHPF1
+                MOVE HELP-MSG TO DMSGO
+                PERFORM RESEND-DETAIL
+                GO TO RECEIVE-KEY
+            END-IF.
+
+            MOVE ACCOUNTI TO ACCT-NUMBER.
+
+            EXEC CICS READ
+                FILE(VSAMFILE)
+                INTO(WS-COMMAREA)
+                RIDFLD(ACCT-NUMBER)
+                RESP(RESP)
+                END-EXEC.
+
+            EVALUATE TRUE
+                WHEN RESP = DFHRESP(NORMAL)
+                    PERFORM FORMAT-DETAIL-RTN
+                    MOVE FOUND-MSG TO DMSGO
+                    MOVE ACCT-NUMBER TO AUD-ACCT-NUMBER
+                    MOVE 'INQUIRY' TO AUD-ACTION
+                    PERFORM WRITE-AUDIT-RTN
+                WHEN RESP = DFHRESP(NOTFND)
+                    MOVE NOT-FOUND-MSG TO DMSGO
+                WHEN OTHER
+                    MOVE RESP TO RESP-NUMBER
+                    MOVE RESP-MSG TO DMSGO
+            END-EVALUATE.
+
+            PERFORM RESEND-DETAIL.
+            GO TO RECEIVE-KEY.
+
+       WRITE-AUDIT-RTN.
+      *                                *********************************
+      *                                * APPEND ONE ENTRY TO THE       *
+      *                                * ACCOUNT-SCREEN NAVIGATION     *
+      *                                * AUDIT TRAIL (TS QUEUE).       *
+      *                                *********************************
+           MOVE EIBTRNID  TO AUD-TRANSID.
+           MOVE EIBTRMID  TO AUD-TERMID.
+           MOVE 'P43ACCT' TO AUD-PROGRAM.
+           MOVE EIBDATE   TO AUD-DATE.
+           MOVE EIBTIME   TO AUD-TIME.
+           EXEC CICS WRITEQ TS
+               QUEUE(TS-QUEUE)
+               FROM(AUD-RECORD)
+               LENGTH(LENGTH OF AUD-RECORD)
+               END-EXEC.
+       WRITE-AUDIT-RTN-EXIT. EXIT.
+
+       FORMAT-DETAIL-RTN.
+      *                                *********************************
+      *                                * MOVE THE ACCOUNT RECORD TO    *
+      *                                * THE OUTPUT MAP FIELDS.        *
+      *                                *********************************
+           MOVE ACCT-NUMBER      TO ACCOUNTO.
+           MOVE ACCT-BALANCE     TO BALANCEO.
+           MOVE ACCT-CREDIT-LIMIT TO LIMITO.
+           MOVE ACCT-SURNAME     TO SURNO.
+           MOVE ACCT-FIRST-NAME  TO FIRSTNO.
+           MOVE ACCT-ADDRESS-1   TO ADDR1O.
+           MOVE ACCT-ADDRESS-2   TO ADDR2O.
+           MOVE ACCT-ADDRESS-3   TO ADDR3O.
+           MOVE ACCT-COMMENTS    TO ACCTCOMO.
+           MOVE ACCT-CURRENCY-CODE TO CURRO.
+
+           EVALUATE TRUE
+               WHEN ACCT-ACTIVE
+                   MOVE 1 TO STATUS-SUB
+               WHEN ACCT-CLOSED
+                   MOVE 2 TO STATUS-SUB
+               WHEN ACCT-FROZEN
+                   MOVE 3 TO STATUS-SUB
+               WHEN OTHER
+                   MOVE 1 TO STATUS-SUB
+           END-EVALUATE.
+           MOVE STATUS-TEXT(STATUS-SUB) TO STATO.
+       FORMAT-DETAIL-RTN-EXIT. EXIT.
+
+       RESEND-DETAIL.
+            EXEC CICS SEND MAP('DETAILS') MAPSET('MS0001')
+                DATAONLY
+                RESP(RESP)
+                END-EXEC.
+           PERFORM START-SESSION-TIMER-RTN.
+       RESEND-DETAIL-EXIT. EXIT.
+
+       COPY SESSTO.
