@@ -0,0 +1,15 @@
+//SU41PG9  JOB (ACCTNO),'ACCT TRIAL BALANCE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* RUNS THE NIGHTLY ACCOUNT TRIAL-BALANCE EXTRACT OFF THE ACCOUNT
+//* VSAM FILE.  CURRFILE SUPPLIES THE EXCHANGE-RATE TABLE USED TO
+//* CONVERT EACH NON-USD BALANCE TO ITS USD EQUIVALENT ON THE REPORT.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=SU41PGM9
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//VSAMFILE DD DSN=SUS0041.GET433.VSAMACCT,DISP=SHR
+//CURRFILE DD DSN=SUS0041.GET433.CURRCTL,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
