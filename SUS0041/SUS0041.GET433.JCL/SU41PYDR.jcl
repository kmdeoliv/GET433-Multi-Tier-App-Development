@@ -0,0 +1,69 @@
+//SU41PYDR JOB (ACCTNO),'PAYROLL REPORT SUITE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* DRIVER JOB FOR THE SUS0041 PAYROLL REPORTING SUITE.  EACH STEP IS
+//* AN INDEPENDENT PASS OVER THE PAYROLL MASTER (OR, FOR STEP090, THE
+//* STUDENT ENROLLMENT INPUT) - THERE IS NO SHARED BUILD STEP THEY
+//* DEPEND ON THE WAY THE STUDENT SUITE DEPENDS ON SU41VBLD, SO THEY
+//* ARE NOT CONDITIONED ON ONE ANOTHER.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=SU41PGM10
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//PRFILE   DD DSN=SUS0041.GET433.PAYMAST,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SU41PGM11
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//PRFILE   DD DSN=SUS0041.GET433.PAYMAST,DISP=SHR
+//CFILE    DD DSN=SUS0041.GET433.PAYDTCTL,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SU41PGM12
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//PRFILE   DD DSN=SUS0041.GET433.PAYMAST,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SU41PGM13
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//PRFILE   DD DSN=SUS0041.GET433.PAYMAST,DISP=SHR
+//CFILE    DD DSN=SUS0041.GET433.EVALCTL,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=SU41PGM14
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//PRFILE   DD DSN=SUS0041.GET433.PAYMAST,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=SU41PGM15
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//PRFILE   DD DSN=SUS0041.GET433.PAYMAST,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=SU41PGM16
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//PRFILE   DD DSN=SUS0041.GET433.PAYMAST,DISP=SHR
+//OFILE    DD DSN=SUS0041.GET433.POSPAY,DISP=(MOD,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=SU41PGM17
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//PRFILE   DD DSN=SUS0041.GET433.PAYMAST,DISP=SHR
+//OFILE    DD DSN=SUS0041.GET433.PRSTD,DISP=(MOD,KEEP)
+//EFILE    DD DSN=SUS0041.GET433.PRSTDEXC,DISP=(MOD,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
+//* DUPLICATE-SSN CHECK READS THE STUDENT ENROLLMENT INPUT, NOT THE
+//* PAYROLL MASTER - PAYROLL-RECORD CARRIES NO SSN FIELD TO CHECK.
+//STEP090  EXEC PGM=SU41PGM18
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.STUMAST,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
