@@ -0,0 +1,28 @@
+//SU41PG8  JOB (ACCTNO),'STUDENT PURGE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* RUNS THE STUDENT-MASTER PURGE AGAINST THE CURRENT PURGE LIST.
+//* AUDIT-FILE IS CATALOGED AS A NEW GDG GENERATION EVERY RUN SO THE
+//* PERMANENT RECORD OF WHO WAS PURGED IS NEVER OVERLAID - OLDER
+//* GENERATIONS STAY ON THE GDG BASE FOR AS LONG AS THE BASE'S LIMIT
+//* KEEPS THEM.  RCFILE IS A SEPARATE, NON-GENERATION CONTROL DATASET
+//* HOLDING THE DATE THIS PURGE LAST COMPLETED - SU41PGM8 CHECKS IT
+//* BEFORE TOUCHING THE STUDENT MASTER AND REFUSES TO RUN A SECOND
+//* TIME FOR THE SAME DATE, SO RESUBMITTING THIS JOB BY MISTAKE CANNOT
+//* PURGE THE SAME GENERATION OF THE INPUT TWICE.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=SU41PGM8
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.STUMAST,DISP=SHR
+//IFILE2   DD DSN=SUS0041.GET433.PURGELST,DISP=SHR
+//OFILE    DD DSN=SUS0041.GET433.PURGEOUT,DISP=(MOD,KEEP)
+//EFILE    DD DSN=SUS0041.GET433.PURGEEXC,DISP=(MOD,KEEP)
+//CFILE    DD SYSOUT=*
+//AFILE    DD DSN=SUS0041.GET433.AUDIT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//RCFILE   DD DSN=SUS0041.GET433.PURGECTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
