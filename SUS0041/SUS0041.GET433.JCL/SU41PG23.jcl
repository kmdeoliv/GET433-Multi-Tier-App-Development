@@ -0,0 +1,19 @@
+//SU41P23  JOB (ACCTNO),'COPYBOOK CHECK',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* RUNS SU41PGM23 AGAINST A CURRENT EXTRACT OF EVERY COPY STATEMENT
+//* IN THE CICS ACCOUNT-MAINTENANCE SOURCE (P41ACCT/P42ACCT/P43ACCT/
+//* P44ACCT/P49ACCT) AND A DIRECTORY LISTING OF THE SOURCE COPYLIB, SO
+//* A COPYBOOK THAT WAS NEVER ADDED TO THE LIBRARY - OR WAS REMOVED
+//* OUT FROM UNDER A PROGRAM THAT STILL COPIES IT - SHOWS UP ON THE
+//* EXCEPTION REPORT BEFORE THE NEXT BUILD OF THAT MEMBER FAILS.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=SU41PGM23
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.CPYXTR,DISP=SHR
+//IFILE2   DD DSN=SUS0041.GET433.CPYDIR,DISP=SHR
+//OFILE    DD SYSOUT=*
+//EFILE    DD DSN=SUS0041.GET433.CPYEXC,DISP=(MOD,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
