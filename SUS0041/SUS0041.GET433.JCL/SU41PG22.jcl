@@ -0,0 +1,16 @@
+//SU41P22  JOB (ACCTNO),'PROGRAM-ID CHECK',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* RUNS SU41PGM22 AGAINST A CURRENT EXTRACT OF THE SOURCE LIBRARY
+//* DIRECTORY SO A MEMBER RENAMED WITHOUT UPDATING ITS OWN PROGRAM-ID
+//* CLAUSE (OR VICE VERSA) SHOWS UP ON THE EXCEPTION REPORT INSTEAD OF
+//* SURFACING LATER AS A CONFUSING STATIC-CALL OR LINK-EDIT MISMATCH.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=SU41PGM22
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.MBRXTR,DISP=SHR
+//OFILE    DD SYSOUT=*
+//EFILE    DD DSN=SUS0041.GET433.PIDEXC,DISP=(MOD,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
