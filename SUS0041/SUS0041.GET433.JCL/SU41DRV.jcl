@@ -0,0 +1,86 @@
+//SU41DRV  JOB (ACCTNO),'GRAD-YEAR SUITE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* SINGLE DRIVER JOB FOR THE SUS0041 STUDENT-RECORDS BATCH SUITE.
+//* CHAINS THE VSAM BUILD, THE GRAD-YEAR JOIN STEPS, AND THE
+//* CROSS-CHECK UTILITY AS ONE JOB, THEN RUNS SU41PGM20 TO PRINT ONE
+//* CONSOLIDATED END-OF-RUN STATUS REPORT OFF THE SHARED STATUS LOG
+//* EACH STEP APPENDS TO, INSTEAD OF THE OPERATOR HAVING TO CHECK
+//* EVERY STEP'S CONDITION CODE SEPARATELY.
+//*********************************************************************
+//*
+//* CLEAR THE SHARED RUN-STATUS LOG SO EACH RUN OF THIS JOB STARTS
+//* CLEAN - A NEW GENERATION IS CATALOGED HERE AND EVERY STEP BELOW
+//* OPENS IT EXTEND.
+//STEP005  EXEC PGM=IEFBR14
+//SFILE    DD DSN=SUS0041.GET433.RUNSTAT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//STEP010  EXEC PGM=SU41VBLD
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//GFILE    DD DSN=SUS0041.GET433.GRADEXT,DISP=SHR
+//VFILE    DD DSN=SUS0041.GET433.VSAMSTU,DISP=SHR
+//SFILE    DD DSN=SUS0041.GET433.RUNSTAT,DISP=SHR
+//CFILE    DD DSN=SUS0041.GET433.SCHEDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SU41PGM3,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.STUMAST,DISP=SHR
+//IFILE2   DD DSN=SUS0041.GET433.GRADEXT,DISP=SHR
+//OFILE    DD DSN=SUS0041.GET433.MATCHOUT,DISP=(MOD,KEEP)
+//EFILE    DD DSN=SUS0041.GET433.MATCHEXC,DISP=(MOD,KEEP)
+//CHKFILE  DD DSN=SUS0041.GET433.CHKPT,DISP=SHR
+//SFILE    DD DSN=SUS0041.GET433.RUNSTAT,DISP=SHR
+//CFILE    DD DSN=SUS0041.GET433.SCHEDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SU41PGM4,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.STUMAST,DISP=SHR
+//IFILE2   DD DSN=SUS0041.GET433.GRADEXT,DISP=SHR
+//OFILE    DD DSN=SUS0041.GET433.TBLOUT,DISP=(MOD,KEEP)
+//EFILE    DD DSN=SUS0041.GET433.TBLEXC,DISP=(MOD,KEEP)
+//SFILE    DD DSN=SUS0041.GET433.RUNSTAT,DISP=SHR
+//CFILE    DD DSN=SUS0041.GET433.SCHEDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SU41PGM5,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.STUMAST,DISP=SHR
+//VFILE    DD DSN=SUS0041.GET433.VSAMSTU,DISP=SHR
+//OFILE    DD DSN=SUS0041.GET433.VSMOUT,DISP=(MOD,KEEP)
+//SFILE    DD DSN=SUS0041.GET433.RUNSTAT,DISP=SHR
+//CFILE    DD DSN=SUS0041.GET433.SCHEDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=SU41PGM7,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.STUMAST,DISP=SHR
+//VFILE    DD DSN=SUS0041.GET433.VSAMSTU,DISP=SHR
+//OFILE    DD DSN=SUS0041.GET433.VSMOUT2,DISP=(MOD,KEEP)
+//SFILE    DD DSN=SUS0041.GET433.RUNSTAT,DISP=SHR
+//CFILE    DD DSN=SUS0041.GET433.SCHEDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=SU41PGM19,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.STUMAST,DISP=SHR
+//IFILE2   DD DSN=SUS0041.GET433.GRADEXT,DISP=SHR
+//VFILE    DD DSN=SUS0041.GET433.VSAMSTU,DISP=SHR
+//OFILE    DD DSN=SUS0041.GET433.XCKOUT,DISP=(MOD,KEEP)
+//EFILE    DD DSN=SUS0041.GET433.XCKEXC,DISP=(MOD,KEEP)
+//SFILE    DD DSN=SUS0041.GET433.RUNSTAT,DISP=SHR
+//CFILE    DD DSN=SUS0041.GET433.SCHEDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* FINAL STEP RUNS REGARDLESS OF HOW THE STEPS ABOVE CAME OUT SO THE
+//* CONSOLIDATED REPORT ALWAYS REFLECTS WHATEVER ACTUALLY RAN.
+//STEP990  EXEC PGM=SU41PGM20,COND=EVEN
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//SFILE    DD DSN=SUS0041.GET433.RUNSTAT,DISP=SHR
+//OFILE    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
