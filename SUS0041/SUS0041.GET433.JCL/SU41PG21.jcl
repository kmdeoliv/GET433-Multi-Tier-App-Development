@@ -0,0 +1,17 @@
+//SU41P21  JOB (ACCTNO),'FIN AID ELIGIBILITY',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* RUNS THE FINANCIAL-AID ELIGIBILITY EXTRACT OFF THE SAME STUDENT
+//* ROSTER AND PERSISTENT AR-FILE VSAM CLUSTER SU41PGM2'S BILLING RUN
+//* USES - READ ONLY HERE, SU41PGM2 REMAINS THE ONLY PROGRAM THAT
+//* UPDATES IT.  MUST RUN AFTER SU41PGM2 HAS POSTED THE CURRENT
+//* CYCLE'S BALANCES, OR THE EXTRACT WILL REFLECT THE PRIOR CYCLE.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=SU41PGM21
+//STEPLIB  DD DSN=SUS0041.GET433.LOADLIB,DISP=SHR
+//IFILE    DD DSN=SUS0041.GET433.STUMAST,DISP=SHR
+//ARFILE   DD DSN=SUS0041.GET433.VSAMAR,DISP=SHR
+//EFILE    DD DSN=SUS0041.GET433.ELIGOUT,DISP=(MOD,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
