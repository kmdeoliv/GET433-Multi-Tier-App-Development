@@ -3,9 +3,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT IN-FILE     ASSIGN TO IFILE.
+            SELECT IN-FILE     ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
             COPY VSAMSEL.
-            SELECT OUT-FILE    ASSIGN TO OFILE.
+            SELECT OUT-FILE    ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            COPY RUNSTSEL.
+            COPY SCHEDSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,23 +33,75 @@
            05  OUT-YR-GRAD    PIC X(4).
            05  MY-FILLER      PIC X(25) VALUE SPACES.
 
+       COPY RUNSTFD.
+
+       COPY SCHEDFD.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05  EOF-SW         PIC X     VALUE SPACES.
+           05  CTR-NOT-FOUND  PIC 9(5)  VALUE 0.
+           05  CTR-IO-ERROR   PIC 9(5)  VALUE 0.
+           05  WS-IO-ERROR-MAX PIC 9(5) VALUE 25.
+           05  IN-FS           PIC XX    VALUE '00'.
+               88 IN-FS-OK               VALUE '00'.
+           05  OUT-FS          PIC XX    VALUE '00'.
+               88 OUT-FS-OK              VALUE '00'.
+           05  STATUS-FS       PIC XX    VALUE '00'.
+               88 STATUS-FS-OK           VALUE '00'.
+           05  SCHED-FS        PIC XX    VALUE '00'.
+               88 SCHED-FS-OK            VALUE '00'.
            COPY VSAMRC.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM CHECK-SCHEDULE-RTN.
+           IF SCHD-RUN-PGM7 = 'N'
+               MOVE 'SU41PGM7' TO STATUS-PGM
+               MOVE 0 TO STATUS-RC
+               MOVE 'SKIPPED PER SCHEDULE CONTROL' TO STATUS-MSG
+               PERFORM WRITE-RUN-STATUS-RTN
+               GOBACK
+           END-IF.
            PERFORM OPEN-FILES-RTN.
            PERFORM READ-INPUT
-              UNTIL EOF-SW = 'F'.
+              UNTIL EOF-SW = 'F' OR CTR-IO-ERROR > WS-IO-ERROR-MAX.
+           IF CTR-IO-ERROR > WS-IO-ERROR-MAX
+               DISPLAY 'SU41PGM7 ABEND - VSAM I/O ERROR THRESHOLD '
+                       'EXCEEDED'
+               DISPLAY 'I/O ERRORS: ' CTR-IO-ERROR
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-FILES-RTN
+               GOBACK
+           END-IF.
+           DISPLAY 'GRAD YEAR NOT FOUND: ' CTR-NOT-FOUND.
+           DISPLAY 'VSAM I/O ERRORS:     ' CTR-IO-ERROR.
            PERFORM CLOSE-FILES-RTN.
-           STOP RUN.
+           PERFORM LOG-RUN-STATUS-RTN.
+           GOBACK.
 
          OPEN-FILES-RTN.
            OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM7 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
            OPEN INPUT VSAM-INFILE.
+           IF NOT VSAM-SUCCESSFUL
+               DISPLAY 'SU41PGM7 - VSAM-INFILE OPEN FAILED, STATUS='
+                       VSAM-RC
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
            OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM7 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
             READ IN-FILE
              AT END MOVE 'F' TO EOF-SW.
             MOVE IN-SSN TO VSAM-KEY.
@@ -53,11 +109,20 @@
 
         READ-INPUT.
            READ VSAM-INFILE.
-            IF VSAM-SUCCESSFUL
-               MOVE VR-YEAR-OF-GRAD  TO OUT-YR-GRAD.
-            IF NOT VSAM-SUCCESSFUL
-               MOVE '????' TO  OUT-YR-GRAD.
-            PERFORM WRITE-OUTPUT.
+           EVALUATE TRUE
+               WHEN VSAM-SUCCESSFUL
+                   MOVE VR-YEAR-OF-GRAD  TO OUT-YR-GRAD
+               WHEN VSAM-NOT-FOUND
+                   MOVE '????' TO  OUT-YR-GRAD
+                   ADD 1 TO CTR-NOT-FOUND
+               WHEN OTHER
+      * A GENUINE VSAM I/O ERROR (WRONG-LENG, INVALID-KEY, SEQ-ERROR,
+      * NO-FILE, ETC.) IS NOT THE SAME AS "STUDENT HASN'T GRADUATED
+      * YET" - COUNT IT SEPARATELY SO A BAD CLUSTER GETS NOTICED.
+                   MOVE '????' TO  OUT-YR-GRAD
+                   ADD 1 TO CTR-IO-ERROR
+           END-EVALUATE.
+           PERFORM WRITE-OUTPUT.
             READ IN-FILE
              AT END MOVE 'F' TO EOF-SW.
             MOVE IN-SSN TO VSAM-KEY.
@@ -73,4 +138,16 @@
 
        CLOSE-FILES-RTN.
            CLOSE IN-FILE VSAM-INFILE OUT-FILE.
-       CLOSE-FILES-RTN-EXIT. EXIT.
\ No newline at end of file
+       CLOSE-FILES-RTN-EXIT. EXIT.
+
+       LOG-RUN-STATUS-RTN.
+           MOVE 'SU41PGM7' TO STATUS-PGM.
+           MOVE RETURN-CODE TO STATUS-RC.
+           MOVE 'VSAM POSITIONAL GRAD-YEAR MATCH COMPLETE'
+               TO STATUS-MSG.
+           PERFORM WRITE-RUN-STATUS-RTN.
+       LOG-RUN-STATUS-RTN-EXIT. EXIT.
+
+       COPY RUNSTP.
+
+       COPY SCHEDP.
