@@ -3,10 +3,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT IN-FILE   ASSIGN TO IFILE.
-            SELECT OUT-FILE  ASSIGN TO OFILE.
+            SELECT IN-FILE   ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT OUT-FILE  ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT PARM-FILE ASSIGN TO PFILE
+                     FILE STATUS IS PARM-FS.
+            SELECT RPT-FILE  ASSIGN TO RFILE
+                     FILE STATUS IS RPT-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+           COPY PGMTCTL.
+
        FD  IN-FILE.
        01  IN-REC.
            05  IN-NAME        PIC X(20).
@@ -21,36 +30,110 @@
            05  OUT-SSN        PIC 9(9).
            05  OUT-CREDITS    PIC 99.
 
+      **** REAL CREDIT-BAND BREAKDOWN REPORT - REPLACES THE PLAIN
+      **** DISPLAY OF RECORD COUNTS WITH AN ACTUAL REPORT DATASET. ****
+       FD  RPT-FILE.
+       01  RPT-REC             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05  IN-CTR         PIC 9(5)  COMP-3  VALUE 0.
            05  OUT-CTR        PIC 9(5)  COMP-3  VALUE 0.
            05  EOF-SW         PIC X             VALUE SPACES.
+           05  WS-CREDIT-THRESHOLD PIC 9(02)     VALUE 11.
+           05  IN-FS          PIC XX            VALUE '00'.
+               88 IN-FS-OK                      VALUE '00'.
+           05  OUT-FS         PIC XX            VALUE '00'.
+               88 OUT-FS-OK                     VALUE '00'.
+           05  PARM-FS        PIC XX            VALUE '00'.
+               88 PARM-FS-OK                    VALUE '00'.
+           05  RPT-FS         PIC XX            VALUE '00'.
+               88 RPT-FS-OK                     VALUE '00'.
+           05  BAND-CTR-1     PIC 9(5)  COMP-3  VALUE 0.
+           05  BAND-CTR-2     PIC 9(5)  COMP-3  VALUE 0.
+           05  BAND-CTR-3     PIC 9(5)  COMP-3  VALUE 0.
+           05  BAND-CTR-4     PIC 9(5)  COMP-3  VALUE 0.
+           05  BAND-CTR-5     PIC 9(5)  COMP-3  VALUE 0.
+           05  BAND-CTR-6     PIC 9(5)  COMP-3  VALUE 0.
+
+       01  RPT-TITLE.
+           05 FILLER          PIC X(35) VALUE
+                   '*** SU##PGMT CREDIT-BAND REPORT ***'.
+           05 FILLER          PIC X(45) VALUE SPACES.
+
+       01  RPT-LINE.
+           05 RPT-LABEL        PIC X(40).
+           05 RPT-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(33) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM OPEN-FILES-RTN.
+           PERFORM GET-PARM-RTN.
            PERFORM READ-INPUT
                UNTIL EOF-SW = 'F'.
+           PERFORM WRITE-REPORT-RTN.
            PERFORM CLOSE-FILES-RTN.
            PERFORM DISPLAY-REC-COUNTS.
 
            STOP RUN.
        OPEN-FILES-RTN.
            OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU##PGMT - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
            OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU##PGMT - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RPT-FILE.
+           IF NOT RPT-FS-OK
+               DISPLAY 'SU##PGMT - RPT-FILE OPEN FAILED, STATUS='
+                       RPT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
            READ IN-FILE
              AT END MOVE 'F' TO EOF-SW.
            ADD 1 TO IN-CTR.
+           IF EOF-SW NOT = 'F'
+               PERFORM CLASSIFY-CREDIT-BAND-RTN
+           END-IF.
 
        OPEN-FILES-RTN-EXIT. EXIT.
+       GET-PARM-RTN.
+      * THE CREDIT-HOUR CUTOFF IS READ FROM A CONTROL CARD SO THIS
+      * TEMPLATE CAN BE REUSED ACROSS CLASS ASSIGNMENTS WITHOUT A
+      * RECOMPILE.
+           OPEN INPUT PARM-FILE.
+           IF NOT PARM-FS-OK
+               DISPLAY 'SU##PGMT - PARM-FILE OPEN FAILED, STATUS='
+                       PARM-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PARM-FILE
+               AT END DISPLAY 'PARM-FILE EMPTY, USING DEFAULT THRESHOLD'.
+           IF PGMT-CREDIT-THRESHOLD > 0
+               MOVE PGMT-CREDIT-THRESHOLD TO WS-CREDIT-THRESHOLD
+           END-IF.
+           CLOSE PARM-FILE.
+       GET-PARM-RTN-EXIT. EXIT.
        WRITE-OP-RTN.
            WRITE OUT-REC.
            ADD 1 TO OUT-CTR.
        WRITE-OP-RTN-EXIT. EXIT.
        READ-INPUT.
-           IF IN-CREDITS  > 11
+           IF IN-CREDITS  > WS-CREDIT-THRESHOLD
                MOVE IN-NAME TO OUT-NAME
                MOVE IN-SSN  TO OUT-SSN
                MOVE IN-CREDITS TO OUT-CREDITS
@@ -60,11 +143,72 @@
            READ IN-FILE
              AT END MOVE 'F' TO EOF-SW.
            ADD 1 TO IN-CTR.
+           IF EOF-SW NOT = 'F'
+               PERFORM CLASSIFY-CREDIT-BAND-RTN
+           END-IF.
        READ-INPUT-EXIT. EXIT.
+       CLASSIFY-CREDIT-BAND-RTN.
+      * SORTS EVERY STUDENT READ, NOT JUST THE ONES SELECTED TO
+      * OUT-FILE, INTO A CREDIT-HOUR BAND FOR THE BREAKDOWN REPORT.
+           EVALUATE TRUE
+               WHEN IN-CREDITS <= 3
+                   ADD 1 TO BAND-CTR-1
+               WHEN IN-CREDITS <= 6
+                   ADD 1 TO BAND-CTR-2
+               WHEN IN-CREDITS <= 9
+                   ADD 1 TO BAND-CTR-3
+               WHEN IN-CREDITS <= 12
+                   ADD 1 TO BAND-CTR-4
+               WHEN IN-CREDITS <= 15
+                   ADD 1 TO BAND-CTR-5
+               WHEN OTHER
+                   ADD 1 TO BAND-CTR-6
+           END-EVALUATE.
+       CLASSIFY-CREDIT-BAND-RTN-EXIT. EXIT.
        DISPLAY-REC-COUNTS.
            DISPLAY 'RECS IN  '  IN-CTR.
            DISPLAY 'RECS OUT '  OUT-CTR.
        DISPLAY-REC-COUNTS-EXIT. EXIT.
+       WRITE-REPORT-RTN.
+           MOVE RPT-TITLE TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE 'TOTAL RECORDS READ' TO RPT-LABEL.
+           MOVE IN-CTR TO RPT-COUNT.
+           MOVE RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE 'TOTAL RECORDS SELECTED TO OUT-FILE' TO RPT-LABEL.
+           MOVE OUT-CTR TO RPT-COUNT.
+           MOVE RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE '0 - 3 CREDIT HOURS' TO RPT-LABEL.
+           MOVE BAND-CTR-1 TO RPT-COUNT.
+           MOVE RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE '4 - 6 CREDIT HOURS' TO RPT-LABEL.
+           MOVE BAND-CTR-2 TO RPT-COUNT.
+           MOVE RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE '7 - 9 CREDIT HOURS' TO RPT-LABEL.
+           MOVE BAND-CTR-3 TO RPT-COUNT.
+           MOVE RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE '10 - 12 CREDIT HOURS' TO RPT-LABEL.
+           MOVE BAND-CTR-4 TO RPT-COUNT.
+           MOVE RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE '13 - 15 CREDIT HOURS' TO RPT-LABEL.
+           MOVE BAND-CTR-5 TO RPT-COUNT.
+           MOVE RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE '16 OR MORE CREDIT HOURS' TO RPT-LABEL.
+           MOVE BAND-CTR-6 TO RPT-COUNT.
+           MOVE RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+       WRITE-REPORT-RTN-EXIT. EXIT.
        CLOSE-FILES-RTN.
-           CLOSE IN-FILE OUT-FILE.
+           CLOSE IN-FILE OUT-FILE RPT-FILE.
        CLOSE-FILES-RTN-EXIT. EXIT.
