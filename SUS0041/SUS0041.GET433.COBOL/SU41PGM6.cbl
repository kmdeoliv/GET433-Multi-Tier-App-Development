@@ -3,10 +3,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT IN-FILE   ASSIGN TO IFILE.
-            SELECT OUT-FILE  ASSIGN TO OFILE.
+            SELECT IN-FILE   ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT OUT-FILE  ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT RATE-FILE ASSIGN TO RFILE
+                     FILE STATUS IS RATE-FS.
+            SELECT STMT-FILE ASSIGN TO STFILE
+                     FILE STATUS IS STMT-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RATE-FILE.
+           COPY RATECTL.
+
        FD  IN-FILE
        01  IN-REC.
            05  IN-NAME        PIC X(20).
@@ -19,12 +28,77 @@
        FD  OUT-FILE
        01  OUT-REC            PIC X(80).
 
+       FD  STMT-FILE.
+       01  STMT-REC           PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05 IN-CTR           PIC 9(5)          VALUE 0.
            05 EOF-SW           PIC X             VALUE SPACES.
            05 DL-TUITION       PIC 99999999      VALUE 0.
            05 LAST-YR-GRAD     PIC 9(4)          VALUE 0.
+           05 WS-RATE-PER-CREDIT PIC 9(3)V99      VALUE 800.
+           05 GRAND-STUDENTS   PIC 9(7)          VALUE 0.
+           05 GRAND-TUITION    PIC 9(9)V99       VALUE 0.
+           05 IN-FS            PIC XX            VALUE '00'.
+               88 IN-FS-OK                       VALUE '00'.
+           05 OUT-FS           PIC XX            VALUE '00'.
+               88 OUT-FS-OK                      VALUE '00'.
+           05 RATE-FS          PIC XX            VALUE '00'.
+               88 RATE-FS-OK                     VALUE '00'.
+           05 STMT-FS          PIC XX            VALUE '00'.
+               88 STMT-FS-OK                     VALUE '00'.
+           05 WS-RUN-DATE      PIC 9(6)          VALUE 0.
+           05 WS-STU-TUITION   PIC 9(7)V99       VALUE 0.
+
+       01  STMT-TITLE-LINE.
+           05 FILLER          PIC X(25) VALUE SPACES.
+           05 FILLER          PIC X(26) VALUE
+                   'STUDENT BILLING STATEMENT'.
+           05 FILLER          PIC X(29) VALUE SPACES.
+
+       01  STMT-DATE-LINE.
+           05 FILLER          PIC X(17) VALUE 'STATEMENT DATE: '.
+           05 STMT-DATE-ED    PIC 99/99/99.
+           05 FILLER          PIC X(55) VALUE SPACES.
+
+       01  STMT-NAME-LINE.
+           05 FILLER          PIC X(6)  VALUE 'NAME: '.
+           05 STMT-NAME       PIC X(20).
+           05 FILLER          PIC X(54) VALUE SPACES.
+
+       01  STMT-ADDR-LINE.
+           05 FILLER          PIC X(9)  VALUE 'ADDRESS: '.
+           05 STMT-ADDRESS    PIC X(20).
+           05 FILLER          PIC X(51) VALUE SPACES.
+
+       01  STMT-SSN-LINE.
+           05 FILLER          PIC X(5)  VALUE 'SSN: '.
+           05 STMT-SSN-P1     PIC X(3).
+           05 FILLER          PIC X     VALUE '-'.
+           05 STMT-SSN-P2     PIC X(2).
+           05 FILLER          PIC X     VALUE '-'.
+           05 STMT-SSN-P3     PIC X(4).
+           05 FILLER          PIC X(65) VALUE SPACES.
+
+       01  STMT-DETAIL-LINE.
+           05 FILLER          PIC X(17) VALUE 'CREDITS ENROLLED:'.
+           05 FILLER          PIC X(1)  VALUE SPACES.
+           05 STMT-CREDITS-Z  PIC Z9.
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 FILLER          PIC X(15) VALUE 'RATE PER CREDIT'.
+           05 FILLER          PIC X(1)  VALUE SPACES.
+           05 STMT-RATE-Z     PIC $ZZ9.99.
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 FILLER          PIC X(11) VALUE 'AMOUNT DUE:'.
+           05 FILLER          PIC X(1)  VALUE SPACES.
+           05 STMT-AMOUNT-Z   PIC $$$,$$9.99.
+           05 FILLER          PIC X(8)  VALUE SPACES.
+
+       01  STMT-CLOSE-LINE.
+           05 FILLER          PIC X(40) VALUE
+                   'PLEASE REMIT PAYMENT TO THE BURSAR'.
+           05 FILLER          PIC X(40) VALUE SPACES.
 
        01  HDG-LINE1.
            05 FILLER          PIC X(22) VALUE SPACES.
@@ -47,24 +121,77 @@
            05 DL-TUITION-Z      PIC $999,999.99.
            05 FILLER            PIC X(2)   VALUE SPACES.
 
+       01 GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)   VALUE SPACES.
+           05 FILLER            PIC X(19)  VALUE
+                    '*** GRAND TOTALS **'.
+           05 FILLER            PIC X(9)   VALUE SPACES.
+           05 FILLER            PIC X(12)  VALUE 'NO. STUDENTS'.
+           05 FILLER            PIC X(4)   VALUE SPACES.
+           05 GT-NO-STUDENTS-Z  PIC ZZZZ9.
+           05 FILLER            PIC X(2)   VALUE SPACES.
+           05 FILLER            PIC X(11)  VALUE 'TUITION DUE'.
+           05 FILLER            PIC X(5)   VALUE SPACES.
+           05 GT-TUITION-Z      PIC $$$,$$$,$$$9.99.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM OPEN-FILES-RTN.
+           PERFORM GET-RATE-RTN.
            PERFORM HDG-ROUTINE.
            PERFORM READ-INPUT
               UNTIL EOF-SW = 'F'.
            PERFORM DETAIL-ROUTINE.
+           PERFORM GRAND-TOTAL-ROUTINE.
            PERFORM CLOSE-FILES-RTN.
            STOP RUN.
 
        OPEN-FILES-RTN.
            OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM6 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
            OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM6 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT STMT-FILE.
+           IF NOT STMT-FS-OK
+               DISPLAY 'SU41PGM6 - STMT-FILE OPEN FAILED, STATUS='
+                       STMT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
             READ IN-FILE
              AT END MOVE 'F' TO EOF-SW.
            MOVE IN-YR-GRAD TO LAST-YR-GRAD.
        OPEN-FILES-RTN-EXIT. EXIT.
 
+       GET-RATE-RTN.
+      * THE BURSAR'S PER-CREDIT RATE IS READ FROM A CONTROL FILE SO A
+      * NEW TERM'S TUITION RATE DOES NOT REQUIRE A RECOMPILE.
+           OPEN INPUT RATE-FILE.
+           IF NOT RATE-FS-OK
+               DISPLAY 'SU41PGM6 - RATE-FILE OPEN FAILED, STATUS='
+                       RATE-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ RATE-FILE
+               AT END DISPLAY 'RATE-FILE EMPTY, USING DEFAULT RATE'.
+           IF TR-RATE-PER-CREDIT > 0
+               MOVE TR-RATE-PER-CREDIT TO WS-RATE-PER-CREDIT
+           END-IF.
+           CLOSE RATE-FILE.
+       GET-RATE-RTN-EXIT. EXIT.
+
        HDG-ROUTINE.
            MOVE  HDG-LINE1 TO OUT-REC.
            WRITE OUT-REC.
@@ -84,25 +211,79 @@
        CALC-BY-YEAR.
            IF IN-YR-GRAD = LAST-YR-GRAD
                ADD 1 TO IN-CTR
-               COMPUTE DL-TUITION = (DL-TUITION + (IN-CREDITS * 800))
+               COMPUTE DL-TUITION = DL-TUITION +
+                   (IN-CREDITS * WS-RATE-PER-CREDIT)
            END-IF.
            IF IN-YR-GRAD IS NOT = LAST-YR-GRAD
                PERFORM DETAIL-ROUTINE
                MOVE 1 TO IN-CTR
                MOVE IN-YR-GRAD TO LAST-YR-GRAD
                MOVE 0 TO DL-TUITION
-               COMPUTE DL-TUITION = (DL-TUITION + (IN-CREDITS * 800))
+               COMPUTE DL-TUITION = DL-TUITION +
+                   (IN-CREDITS * WS-RATE-PER-CREDIT)
            END-IF.
+           PERFORM WRITE-STATEMENT-RTN.
        CALC-BY-YEAR-EXIT. EXIT.
 
+       WRITE-STATEMENT-RTN.
+      * ONE MAILABLE BILLING STATEMENT PER STUDENT, WRITTEN TO ITS OWN
+      * OUTPUT STREAM SO IT CAN BE PRINTED AND MAILED SEPARATELY FROM
+      * THE GRAD-YEAR SUMMARY REPORT ABOVE.
+           COMPUTE WS-STU-TUITION = IN-CREDITS * WS-RATE-PER-CREDIT.
+           MOVE WS-RUN-DATE TO STMT-DATE-ED.
+           MOVE STMT-TITLE-LINE TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE STMT-DATE-LINE TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE SPACES TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE IN-NAME TO STMT-NAME.
+           MOVE STMT-NAME-LINE TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE IN-ADDRESS TO STMT-ADDRESS.
+           MOVE STMT-ADDR-LINE TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE IN-SSN(1:3) TO STMT-SSN-P1.
+           MOVE IN-SSN(4:2) TO STMT-SSN-P2.
+           MOVE IN-SSN(6:4) TO STMT-SSN-P3.
+           MOVE STMT-SSN-LINE TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE SPACES TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE IN-CREDITS TO STMT-CREDITS-Z.
+           MOVE WS-RATE-PER-CREDIT TO STMT-RATE-Z.
+           MOVE WS-STU-TUITION TO STMT-AMOUNT-Z.
+           MOVE STMT-DETAIL-LINE TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE SPACES TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE STMT-CLOSE-LINE TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE SPACES TO STMT-REC.
+           WRITE STMT-REC.
+           MOVE SPACES TO STMT-REC.
+           WRITE STMT-REC.
+       WRITE-STATEMENT-RTN-EXIT. EXIT.
+
        DETAIL-ROUTINE.
            MOVE LAST-YR-GRAD TO DL-YR-GRAD.
            MOVE IN-CTR TO DL-NO-STUDENTS-Z.
            MOVE DL-TUITION TO DL-TUITION-Z.
            MOVE DETAIL-LINE TO OUT-REC.
            WRITE  OUT-REC.
+           ADD IN-CTR TO GRAND-STUDENTS.
+           ADD DL-TUITION TO GRAND-TUITION.
        DETAIL-ROUTINE-EXIT. EXIT.
 
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE GRAND-STUDENTS TO GT-NO-STUDENTS-Z.
+           MOVE GRAND-TUITION TO GT-TUITION-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
        CLOSE-FILES-RTN.
-           CLOSE IN-FILE OUT-FILE.
-       CLOSE-FILES-RTN-EXIT. EXIT.
\ No newline at end of file
+           CLOSE IN-FILE OUT-FILE STMT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
