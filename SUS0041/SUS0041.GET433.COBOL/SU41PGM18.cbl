@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM18.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT IN-FILE   ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT OUT-FILE  ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC.
+           05  IN-NAME        PIC X(20).
+           05  IN-ADDRESS     PIC X(20).
+           05  IN-SSN1        PIC 9(3).
+           05  IN-SSN2        PIC 9(2).
+           05  IN-SSN3        PIC 9(4).
+           05  IN-CREDITS     PIC 99.
+           05  FILLER         PIC X(29).
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW           PIC X      VALUE SPACES.
+           05  WS-CHECKED-CNT   PIC 9(7)   VALUE 0.
+           05  WS-DUP-CNT       PIC 9(7)   VALUE 0.
+           05  WS-SSN-9         PIC 9(9)   VALUE 0.
+           05  SSN-TBL-COUNT    PIC 9(5)   VALUE 0.
+           05  SSN-FOUND-SW     PIC X      VALUE 'N'.
+               88  SSN-FOUND        VALUE 'Y'.
+           05  IN-FS            PIC XX     VALUE '00'.
+               88 IN-FS-OK                 VALUE '00'.
+           05  OUT-FS           PIC XX     VALUE '00'.
+               88 OUT-FS-OK                VALUE '00'.
+           05  WS-BAD-CNT       PIC 9(7)   VALUE 0.
+
+           COPY SSNCHKW.
+
+       01  SSN-TABLE.
+           05 SSN-ENTRY OCCURS 5000 TIMES INDEXED BY SSN-IDX.
+              10 TBL-SSN       PIC 9(9).
+              10 TBL-NAME      PIC X(20).
+
+       01  HDG-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE 'SSN     '.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE 'NAME ON FIRST RECORD'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE 'NAME ON DUPLICATE'.
+
+       01  EXCEPT-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 EL-SSN            PIC 9(9).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 EL-FIRST-NAME     PIC X(20).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 EL-DUP-NAME       PIC X(20).
+
+       01  INVALID-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 IL-SSN            PIC 9(9).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 IL-NAME           PIC X(20).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE 'INVALID SSN FORMAT'.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'CHECKED -- '.
+           05 GT-CHECKED-Z      PIC ZZZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE 'DUPLICATES -- '.
+           05 GT-DUP-Z          PIC ZZZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(16) VALUE 'BAD FORMAT -- '.
+           05 GT-BAD-Z          PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *                                *********************************
+      *                                * SCAN THE STUDENT ENROLLMENT   *
+      *                                * INPUT FOR THE SAME SSN KEYED  *
+      *                                * ON MORE THAN ONE RECORD. NOTE *
+      *                                * THE PAYROLL-RECORD LAYOUT HAS *
+      *                                * NO SSN FIELD, SO THIS CHECK   *
+      *                                * IS SCOPED TO THE STUDENT-SIDE *
+      *                                * SOURCES THAT CARRY ONE.       *
+      *                                *********************************
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM WRITE-HDG-RTN.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW = 'F'.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM18 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM18 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ IN-FILE
+             AT END MOVE 'F' TO EOF-SW.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       WRITE-HDG-RTN.
+           MOVE HDG-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       WRITE-HDG-RTN-EXIT. EXIT.
+
+       READ-INPUT.
+           ADD 1 TO WS-CHECKED-CNT.
+           COMPUTE WS-SSN-9 =
+               (IN-SSN1 * 1000000) + (IN-SSN2 * 10000) + IN-SSN3.
+           MOVE WS-SSN-9 TO SSN-EDIT-SSN.
+           PERFORM VALIDATE-SSN-FORMAT-RTN.
+           IF SSN-FORMAT-BAD
+               MOVE WS-SSN-9 TO IL-SSN
+               MOVE IN-NAME  TO IL-NAME
+               MOVE INVALID-LINE TO OUT-REC
+               WRITE OUT-REC
+               ADD 1 TO WS-BAD-CNT
+           ELSE
+               PERFORM FIND-SSN-RTN
+               IF SSN-FOUND
+                   MOVE TBL-SSN(SSN-IDX)  TO EL-SSN
+                   MOVE TBL-NAME(SSN-IDX) TO EL-FIRST-NAME
+                   MOVE IN-NAME           TO EL-DUP-NAME
+                   MOVE EXCEPT-LINE TO OUT-REC
+                   WRITE OUT-REC
+                   ADD 1 TO WS-DUP-CNT
+               ELSE
+                   IF SSN-TBL-COUNT < 5000
+                       ADD 1 TO SSN-TBL-COUNT
+                       MOVE WS-SSN-9 TO TBL-SSN(SSN-TBL-COUNT)
+                       MOVE IN-NAME  TO TBL-NAME(SSN-TBL-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+           READ IN-FILE
+             AT END MOVE 'F' TO EOF-SW.
+       READ-INPUT-EXIT. EXIT.
+
+       FIND-SSN-RTN.
+           MOVE 'N' TO SSN-FOUND-SW.
+           SET SSN-IDX TO 1.
+           PERFORM SEARCH-SSN-RTN
+               UNTIL SSN-IDX > SSN-TBL-COUNT OR SSN-FOUND.
+       FIND-SSN-RTN-EXIT. EXIT.
+
+       SEARCH-SSN-RTN.
+           IF TBL-SSN(SSN-IDX) = WS-SSN-9
+               SET SSN-FOUND TO TRUE
+           ELSE
+               SET SSN-IDX UP BY 1
+           END-IF.
+       SEARCH-SSN-RTN-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-CHECKED-CNT TO GT-CHECKED-Z.
+           MOVE WS-DUP-CNT     TO GT-DUP-Z.
+           MOVE WS-BAD-CNT     TO GT-BAD-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE IN-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
+
+       COPY SSNCHK.
