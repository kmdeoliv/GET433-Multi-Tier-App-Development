@@ -3,10 +3,23 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT IN-FILE   ASSIGN TO IFILE.
-            SELECT OUT-FILE  ASSIGN TO OFILE.
+            SELECT IN-FILE   ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT OUT-FILE  ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT RATE-FILE ASSIGN TO RFILE
+                     FILE STATUS IS RATE-FS.
+            SELECT GL-FILE   ASSIGN TO GFILE
+                     FILE STATUS IS GL-FS.
+            COPY ARSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  RATE-FILE.
+           COPY RATECTL.
+
+       FD  AR-FILE.
+           COPY ARREC.
+
        FD  IN-FILE.
        01  IN-REC.
            05  IN-NAME        PIC X(20).
@@ -22,10 +35,39 @@
            DATA RECORD IS OUT-REC.
        01  OUT-REC            PIC X(133).
 
+       FD  GL-FILE.
+       01  GL-REC.
+           05  GL-RUN-DATE    PIC 9(6).
+           05  FILLER         PIC X(1)  VALUE SPACES.
+           05  GL-ACCOUNT     PIC X(10).
+           05  FILLER         PIC X(1)  VALUE SPACES.
+           05  GL-DR-CR       PIC X(2).
+           05  FILLER         PIC X(1)  VALUE SPACES.
+           05  GL-AMOUNT      PIC S9(9)V99.
+           05  FILLER         PIC X(1)  VALUE SPACES.
+           05  GL-DESC        PIC X(30).
+           05  FILLER         PIC X(27) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05  IN-CTR         PIC 9(5)  COMP-3  VALUE 0.
            05  EOF-SW         PIC X             VALUE SPACES.
+           05  WS-RATE-PER-CREDIT  PIC 9(3)V99   VALUE 800.
+           05  DL-TUITION          PIC 9(5)V99   VALUE 0.
+           05  WS-SSN-9            PIC 9(9)      VALUE 0.
+           05  WS-TUITION-TOTAL    PIC 9(9)V99   VALUE 0.
+           05  WS-BALANCE-TOTAL    PIC S9(9)V99  VALUE 0.
+           05  IN-FS               PIC XX        VALUE '00'.
+               88  IN-FS-OK             VALUE '00'.
+           05  OUT-FS              PIC XX        VALUE '00'.
+               88  OUT-FS-OK            VALUE '00'.
+           05  RATE-FS             PIC XX        VALUE '00'.
+               88  RATE-FS-OK           VALUE '00'.
+           05  GL-FS               PIC XX        VALUE '00'.
+               88  GL-FS-OK             VALUE '00'.
+           05  WS-RUN-DATE         PIC 9(6)      VALUE 0.
+
+           COPY ARRC.
 
 
        01  HDG-LINE1.
@@ -74,7 +116,7 @@
            05 FILLER          PIC X(6)   VALUE SPACES.
            05 DL-CREDIT-HOURS PIC 999    VALUE 0.
            05 FILLER          PIC X(5)   VALUE SPACES.
-           05 DL-TUITION-Z    PIC $$,999.99.
+           05 DL-TUITION-Z    PIC -$$,$$$,$$9.99.
            05 FILLER          PIC X(25)  VALUE SPACES.
 
        01 TRAILER-LINE.
@@ -84,9 +126,19 @@
            05 TL-STUDENT-TOTAL PIC ZZ9.
            05 FILLER          PIC X(85)     VALUE SPACES.
 
+       01 DOLLAR-TOTAL-LINE.
+           05 FILLER          PIC X(22)     VALUE SPACES.
+           05 FILLER          PIC X(18)  VALUE 'TOTAL TUITION DUE '.
+           05 TL-TUITION-TOTAL PIC $$$,$$$,$$$9.99.
+           05 FILLER          PIC X(5)   VALUE SPACES.
+           05 FILLER          PIC X(20)  VALUE 'TOTAL AR BALANCE DUE'.
+           05 TL-BALANCE-TOTAL PIC -$$$,$$$,$$$9.99.
+           05 FILLER          PIC X(46)     VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM OPEN-FILES-RTN.
+           PERFORM GET-RATE-RTN.
            PERFORM HDG-ROUTINE.
            PERFORM READ-INPUT
               UNTIL EOF-SW = 'F'.
@@ -96,12 +148,59 @@
 
        OPEN-FILES-RTN.
            OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM2 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
            OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM2 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT GL-FILE.
+           IF NOT GL-FS-OK
+               DISPLAY 'SU41PGM2 - GL-FILE OPEN FAILED, STATUS='
+                       GL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
+      * THE AR FILE IS A PERSISTENT VSAM CLUSTER, PRE-ALLOCATED EMPTY
+      * AND CARRIED FORWARD RUN TO RUN - IT IS NOT BUILT BY THIS JOB.
+           OPEN I-O AR-FILE.
+           IF NOT AR-SUCCESSFUL
+               DISPLAY 'SU41PGM2 - AR-FILE OPEN FAILED, STATUS='
+                       AR-RC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
            READ IN-FILE
                AT END MOVE 'F' TO EOF-SW.
            ADD 1 TO IN-CTR.
        OPEN-FILES-RTN-EXIT. EXIT.
 
+       GET-RATE-RTN.
+      * THE BURSAR'S PER-CREDIT RATE IS READ FROM A CONTROL FILE SO A
+      * NEW TERM'S TUITION RATE DOES NOT REQUIRE A RECOMPILE.
+           OPEN INPUT RATE-FILE.
+           IF NOT RATE-FS-OK
+               DISPLAY 'SU41PGM2 - RATE-FILE OPEN FAILED, STATUS='
+                       RATE-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ RATE-FILE
+               AT END DISPLAY 'RATE-FILE EMPTY, USING DEFAULT RATE'.
+           IF TR-RATE-PER-CREDIT > 0
+               MOVE TR-RATE-PER-CREDIT TO WS-RATE-PER-CREDIT
+           END-IF.
+           CLOSE RATE-FILE.
+       GET-RATE-RTN-EXIT. EXIT.
+
        HDG-ROUTINE.
            MOVE  HDG-LINE1 TO OUT-REC.
            WRITE OUT-REC.
@@ -133,11 +232,40 @@
            MOVE IN-SSN2 TO DL-SSN2.
            MOVE IN-SSN3 TO DL-SSN3.
            MOVE IN-CREDITS TO DL-CREDIT-HOURS.
-           MULTIPLY 800 BY IN-CREDITS GIVING DL-TUITION.
+           MULTIPLY WS-RATE-PER-CREDIT BY IN-CREDITS GIVING DL-TUITION.
+           ADD DL-TUITION TO WS-TUITION-TOTAL.
+           PERFORM AR-UPDATE-RTN.
            MOVE DETAIL-LINE TO OUT-REC.
            WRITE  OUT-REC.
        DETAIL-ROUTINE-EXIT. EXIT.
 
+       AR-UPDATE-RTN.
+      * POST THIS CYCLE'S TUITION TO THE STUDENT'S AR RECORD AND PRINT
+      * THE ACTUAL OUTSTANDING BALANCE DUE, NOT A FRESH GROSS FIGURE.
+           COMPUTE WS-SSN-9 = (IN-SSN1 * 1000000) +
+               (IN-SSN2 * 10000) + IN-SSN3.
+           MOVE WS-SSN-9 TO AR-SSN.
+           READ AR-FILE
+               INVALID KEY MOVE '23' TO AR-RC.
+           EVALUATE TRUE
+               WHEN AR-SUCCESSFUL
+                   ADD DL-TUITION TO AR-BILLED
+                   COMPUTE AR-BALANCE = AR-BILLED - AR-PAID
+                   REWRITE AR-RECORD
+               WHEN AR-NOT-FOUND
+                   MOVE WS-SSN-9  TO AR-SSN
+                   MOVE DL-TUITION TO AR-BILLED
+                   MOVE 0          TO AR-PAID
+                   MOVE DL-TUITION TO AR-BALANCE
+                   WRITE AR-RECORD
+               WHEN OTHER
+                   DISPLAY 'SU41PGM2 AR I/O ERROR SSN=' WS-SSN-9
+                           ' STATUS=' AR-RC
+           END-EVALUATE.
+           MOVE AR-BALANCE TO DL-TUITION-Z.
+           ADD AR-BALANCE TO WS-BALANCE-TOTAL.
+       AR-UPDATE-RTN-EXIT. EXIT.
+
        TRAILER-ROUTINE.
            MOVE IN-CTR TO TL-STUDENT-TOTAL.
            MOVE SPACES TO OUT-REC.
@@ -146,8 +274,34 @@
            WRITE OUT-REC.
            MOVE TRAILER-LINE TO OUT-REC.
            WRITE OUT-REC.
+           MOVE WS-TUITION-TOTAL TO TL-TUITION-TOTAL.
+           MOVE WS-BALANCE-TOTAL TO TL-BALANCE-TOTAL.
+           MOVE DOLLAR-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           PERFORM WRITE-GL-ENTRIES-RTN.
        TRAILER-ROUTINE-EXIT. EXIT.
 
+       WRITE-GL-ENTRIES-RTN.
+      * ONE JOURNAL ENTRY PAIR PER BILLING RUN - THE CYCLE'S TOTAL
+      * TUITION BILLED IS DEBITED TO ACCOUNTS RECEIVABLE AND CREDITED
+      * TO TUITION REVENUE.  POSTED AT THE CONTROL-TOTAL LEVEL, NOT
+      * PER STUDENT, THE WAY THE GENERAL LEDGER EXPECTS A FEED.
+           MOVE SPACES         TO GL-REC.
+           MOVE WS-RUN-DATE    TO GL-RUN-DATE.
+           MOVE 'AR-CONTROL'   TO GL-ACCOUNT.
+           MOVE 'DR'           TO GL-DR-CR.
+           MOVE WS-TUITION-TOTAL TO GL-AMOUNT.
+           MOVE 'TUITION BILLED THIS CYCLE' TO GL-DESC.
+           WRITE GL-REC.
+           MOVE SPACES         TO GL-REC.
+           MOVE WS-RUN-DATE    TO GL-RUN-DATE.
+           MOVE 'TUIT-REV'     TO GL-ACCOUNT.
+           MOVE 'CR'           TO GL-DR-CR.
+           MOVE WS-TUITION-TOTAL TO GL-AMOUNT.
+           MOVE 'TUITION BILLED THIS CYCLE' TO GL-DESC.
+           WRITE GL-REC.
+       WRITE-GL-ENTRIES-RTN-EXIT. EXIT.
+
        CLOSE-FILES-RTN.
-           CLOSE IN-FILE OUT-FILE.
-       CLOSE-FILES-RTN-EXIT. EXIT.
\ No newline at end of file
+           CLOSE IN-FILE OUT-FILE AR-FILE GL-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
