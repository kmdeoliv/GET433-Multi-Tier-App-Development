@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW-PR        PIC X      VALUE SPACES.
+           05  WS-ENROLLED-CNT  PIC 9(5)   VALUE 0.
+           05  WS-MEDICAL-CNT   PIC 9(5)   VALUE 0.
+           05  WS-DENTAL-CNT    PIC 9(5)   VALUE 0.
+           05  WS-VISION-CNT    PIC 9(5)   VALUE 0.
+           05  WS-TOTAL-COST    PIC 9(9)V99 VALUE 0.
+           05  PAYROLL-FS       PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK            VALUE '00'.
+           05  OUT-FS           PIC XX     VALUE '00'.
+               88 OUT-FS-OK                VALUE '00'.
+
+       01  HDG-LINE1.
+           05 FILLER            PIC X(25) VALUE SPACES.
+           05 FILLER            PIC X(30) VALUE
+                    'BENEFITS ENROLLMENT REPORT   '.
+           05 FILLER            PIC X(25) VALUE SPACES.
+
+       01  HDG-LINE2.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'EMP ID '.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(26) VALUE 'LAST NAME'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(3)  VALUE 'MED'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(3)  VALUE 'DEN'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(3)  VALUE 'VIS'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'ANNUAL COST'.
+
+       01  DETAIL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 DL-EMP-ID         PIC X(7).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-LAST-NAME      PIC X(26).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-MEDICAL        PIC X(3).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-DENTAL         PIC X(3).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-VISION         PIC X(3).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-COST-Z         PIC $$$,$$9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(19) VALUE
+                    '*** GRAND TOTALS **'.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE 'ENROLLED '.
+           05 GT-ENROLLED-Z     PIC ZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'TOTAL COST '.
+           05 GT-COST-Z         PIC $$,$$$,$$9.99.
+
+       01  BREAKDOWN-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE 'MEDICAL '.
+           05 BL-MEDICAL-Z      PIC ZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'DENTAL '.
+           05 BL-DENTAL-Z       PIC ZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'VISION '.
+           05 BL-VISION-Z       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM HDG-ROUTINE.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW-PR = 'F'.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGM10 - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM10 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       HDG-ROUTINE.
+           MOVE HDG-LINE1 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE HDG-LINE2 TO OUT-REC.
+           WRITE OUT-REC.
+       HDG-ROUTINE-EXIT. EXIT.
+
+       READ-INPUT.
+           IF PR-BENEFIT-YES
+               PERFORM DETAIL-ROUTINE
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       READ-INPUT-EXIT. EXIT.
+
+       DETAIL-ROUTINE.
+           MOVE PR-EMPLOYEE-ID TO DL-EMP-ID.
+           MOVE PR-LAST-NAME   TO DL-LAST-NAME.
+           IF PR-MEDICAL-YES
+               MOVE 'YES' TO DL-MEDICAL
+               ADD 1 TO WS-MEDICAL-CNT
+           ELSE
+               MOVE 'NO ' TO DL-MEDICAL
+           END-IF.
+           IF PR-DENTAL-YES
+               MOVE 'YES' TO DL-DENTAL
+               ADD 1 TO WS-DENTAL-CNT
+           ELSE
+               MOVE 'NO ' TO DL-DENTAL
+           END-IF.
+           IF PR-VISION-YES
+               MOVE 'YES' TO DL-VISION
+               ADD 1 TO WS-VISION-CNT
+           ELSE
+               MOVE 'NO ' TO DL-VISION
+           END-IF.
+           MOVE PR-BENEFIT-COST-YR TO DL-COST-Z.
+           MOVE DETAIL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           ADD 1 TO WS-ENROLLED-CNT.
+           ADD PR-BENEFIT-COST-YR TO WS-TOTAL-COST.
+       DETAIL-ROUTINE-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-ENROLLED-CNT TO GT-ENROLLED-Z.
+           MOVE WS-TOTAL-COST TO GT-COST-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-MEDICAL-CNT TO BL-MEDICAL-Z.
+           MOVE WS-DENTAL-CNT  TO BL-DENTAL-Z.
+           MOVE WS-VISION-CNT  TO BL-VISION-Z.
+           MOVE BREAKDOWN-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE PAYROLL-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
