@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT CTL-FILE      ASSIGN TO CFILE
+                     FILE STATUS IS CTL-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
+       FD  CTL-FILE.
+           COPY PAYDTCTL.
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW-PR        PIC X      VALUE SPACES.
+           05  CTL-EOF-SW       PIC X      VALUE SPACES.
+           05  WS-STAG-CNT      PIC 9(5)   VALUE 0.
+           05  WS-AS-OF-DATE    PIC 9(08)  VALUE 20260101.
+           05  WS-STAGNATION-YRS PIC 9(02) VALUE 2.
+           05  WS-THRESHOLD-DATE PIC 9(08) VALUE 0.
+           05  PAYROLL-FS        PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK             VALUE '00'.
+           05  CTL-FS            PIC XX     VALUE '00'.
+               88 CTL-FS-OK                 VALUE '00'.
+           05  OUT-FS            PIC XX     VALUE '00'.
+               88 OUT-FS-OK                 VALUE '00'.
+
+       01  HDG-LINE1.
+           05 FILLER            PIC X(22) VALUE SPACES.
+           05 FILLER            PIC X(36) VALUE
+                    'PAY-RATE STAGNATION REPORT         '.
+           05 FILLER            PIC X(22) VALUE SPACES.
+
+       01  HDG-LINE2.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE 'AS OF   '.
+           05 HDG-AS-OF-DATE    PIC 9(08).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'THRESHOLD   '.
+           05 HDG-STAG-YRS      PIC Z9.
+           05 FILLER            PIC X(6)  VALUE ' YEARS'.
+
+       01  HDG-LINE3.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'EMP ID '.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'LAST NAME'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'LAST INCR'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE 'PAY RATE'.
+
+       01  DETAIL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 DL-EMP-ID         PIC X(7).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-LAST-NAME      PIC X(11).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-LAST-INCR      PIC 9(08).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-PAY-RATE-Z     PIC ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(22) VALUE
+                    'STAGNANT EMPLOYEES -- '.
+           05 GT-STAG-Z         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-PARM-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM HDG-ROUTINE.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW-PR = 'F'.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       GET-PARM-RTN.
+      *                                *********************************
+      *                                * READ THE ONE-RECORD STAGNATION*
+      *                                * CONTROL FILE.  IF IT IS       *
+      *                                * MISSING OR EMPTY, FALL BACK TO*
+      *                                * THE COMPILED-IN DEFAULTS.     *
+      *                                *********************************
+           OPEN INPUT CTL-FILE.
+           IF NOT CTL-FS-OK
+               DISPLAY 'SU41PGM11 - CTL-FILE OPEN FAILED, STATUS='
+                       CTL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ CTL-FILE
+             AT END MOVE 'F' TO CTL-EOF-SW.
+           IF CTL-EOF-SW NOT = 'F'
+               IF PAYDT-AS-OF-DATE > 0
+                   MOVE PAYDT-AS-OF-DATE TO WS-AS-OF-DATE
+               END-IF
+               IF PAYDT-STAGNATION-YRS > 0
+                   MOVE PAYDT-STAGNATION-YRS TO WS-STAGNATION-YRS
+               END-IF
+           END-IF.
+           CLOSE CTL-FILE.
+           COMPUTE WS-THRESHOLD-DATE =
+               WS-AS-OF-DATE - (WS-STAGNATION-YRS * 10000).
+       GET-PARM-RTN-EXIT. EXIT.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGM11 - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM11 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       HDG-ROUTINE.
+           MOVE HDG-LINE1 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-AS-OF-DATE TO HDG-AS-OF-DATE.
+           MOVE WS-STAGNATION-YRS TO HDG-STAG-YRS.
+           MOVE HDG-LINE2 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE HDG-LINE3 TO OUT-REC.
+           WRITE OUT-REC.
+       HDG-ROUTINE-EXIT. EXIT.
+
+       READ-INPUT.
+           IF PR-STAT-ACTIVE
+               AND (PR-LAST-INCREASE-DT = 0
+                 OR PR-LAST-INCREASE-DT < WS-THRESHOLD-DATE)
+               PERFORM DETAIL-ROUTINE
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       READ-INPUT-EXIT. EXIT.
+
+       DETAIL-ROUTINE.
+           MOVE PR-EMPLOYEE-ID  TO DL-EMP-ID.
+           MOVE PR-LAST-NAME(1:11) TO DL-LAST-NAME.
+           MOVE PR-LAST-INCREASE-DT TO DL-LAST-INCR.
+           MOVE PR-PAY-RATE     TO DL-PAY-RATE-Z.
+           MOVE DETAIL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           ADD 1 TO WS-STAG-CNT.
+       DETAIL-ROUTINE-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-STAG-CNT TO GT-STAG-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE PAYROLL-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
