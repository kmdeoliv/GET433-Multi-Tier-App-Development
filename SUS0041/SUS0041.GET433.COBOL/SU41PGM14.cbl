@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW-PR        PIC X      VALUE SPACES.
+           05  WS-CHECKED-CNT   PIC 9(7)   VALUE 0.
+           05  WS-CLEAN-CNT     PIC 9(7)   VALUE 0.
+           05  WS-EXCEPT-CNT    PIC 9(7)   VALUE 0.
+           05  WS-ERR-SW        PIC X      VALUE 'N'.
+               88  WS-HAS-ERRORS    VALUE 'Y'.
+           05  PAYROLL-FS       PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK            VALUE '00'.
+           05  OUT-FS           PIC XX     VALUE '00'.
+               88 OUT-FS-OK                VALUE '00'.
+
+       01  HDG-LINE1.
+           05 FILLER            PIC X(21) VALUE SPACES.
+           05 FILLER            PIC X(38) VALUE
+                    'PRE-PAYROLL VALIDATION EXCEPTIONS    '.
+           05 FILLER            PIC X(21) VALUE SPACES.
+
+       01  HDG-LINE2.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'EMP ID '.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'LAST NAME'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(40) VALUE 'VALIDATION ERROR'.
+
+       01  EXCEPT-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 EL-EMP-ID         PIC X(7).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 EL-LAST-NAME      PIC X(11).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 EL-REASON         PIC X(40).
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'CHECKED -- '.
+           05 GT-CHECKED-Z      PIC ZZZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE 'CLEAN -- '.
+           05 GT-CLEAN-Z        PIC ZZZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE 'EXCEPTIONS -- '.
+           05 GT-EXCEPT-Z       PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM HDG-ROUTINE.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW-PR = 'F'.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGM14 - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM14 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       HDG-ROUTINE.
+           MOVE HDG-LINE1 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE HDG-LINE2 TO OUT-REC.
+           WRITE OUT-REC.
+       HDG-ROUTINE-EXIT. EXIT.
+
+       READ-INPUT.
+           ADD 1 TO WS-CHECKED-CNT.
+           MOVE 'N' TO WS-ERR-SW.
+           PERFORM VALIDATE-RECORD-RTN.
+           IF WS-HAS-ERRORS
+               ADD 1 TO WS-EXCEPT-CNT
+           ELSE
+               ADD 1 TO WS-CLEAN-CNT
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       READ-INPUT-EXIT. EXIT.
+
+       VALIDATE-RECORD-RTN.
+           IF PR-STAT-ACTIVE AND PR-PAY-RATE = 0
+               MOVE 'PAY RATE IS ZERO FOR AN ACTIVE EMPLOYEE'
+                   TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           IF PR-PAY-CYCLE NOT = 'H' AND PR-PAY-CYCLE NOT = 'B'
+                   AND PR-PAY-CYCLE NOT = 'R'
+               MOVE 'PAY CYCLE CODE IS NOT H, B OR R' TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           IF PR-START-DT = 0
+               MOVE 'START DATE IS MISSING' TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           IF PR-TERM-DT NOT = 0 AND PR-START-DT NOT = 0
+                   AND PR-TERM-DT < PR-START-DT
+               MOVE 'TERMINATION DATE PRECEDES START DATE'
+                   TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           IF PR-STAT-ACTIVE AND PR-TERM-DT NOT = 0
+               MOVE 'STATUS IS ACTIVE BUT A TERM DATE IS PRESENT'
+                   TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           IF PR-EMPLOYEE-ID = SPACES
+               MOVE 'EMPLOYEE ID IS MISSING' TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+       VALIDATE-RECORD-RTN-EXIT. EXIT.
+
+       WRITE-EXCEPTION-RTN.
+           MOVE PR-EMPLOYEE-ID     TO EL-EMP-ID.
+           MOVE PR-LAST-NAME(1:11) TO EL-LAST-NAME.
+           MOVE EXCEPT-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'Y' TO WS-ERR-SW.
+       WRITE-EXCEPTION-RTN-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-CHECKED-CNT TO GT-CHECKED-Z.
+           MOVE WS-CLEAN-CNT   TO GT-CLEAN-Z.
+           MOVE WS-EXCEPT-CNT  TO GT-EXCEPT-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE PAYROLL-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
