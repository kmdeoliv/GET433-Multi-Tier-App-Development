@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM20.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY RUNSTSEL.
+            SELECT OUT-FILE    ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY RUNSTFD.
+
+       FD  OUT-FILE.
+       01  OUT-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *                                *********************************
+      *                                * READS THE SHARED RUN-STATUS   *
+      *                                * LOG EVERY STEP OF THE SU41DRV *
+      *                                * DRIVER JOB APPENDS A ROW TO   *
+      *                                * (SEE RUNSTP.CPY) AND PRINTS   *
+      *                                * ONE CONSOLIDATED END-OF-RUN   *
+      *                                * STATUS REPORT INSTEAD OF THE  *
+      *                                * OPERATOR HAVING TO CHECK EACH *
+      *                                * STEP'S CONDITION CODE BY HAND *
+      *                                *********************************
+       01  WS-WORK-AREA.
+           05  EOF-SW          PIC X         VALUE SPACES.
+           05  WS-STEP-CNT     PIC 9(3)      VALUE 0.
+           05  WS-FAIL-CNT     PIC 9(3)      VALUE 0.
+           05  STATUS-FS       PIC XX        VALUE '00'.
+               88 STATUS-FS-OK               VALUE '00'.
+           05  OUT-FS          PIC XX        VALUE '00'.
+               88 OUT-FS-OK                  VALUE '00'.
+
+       01  CTL-TITLE.
+           05 FILLER          PIC X(40) VALUE
+                   '*** SU41DRV CONSOLIDATED RUN STATUS ***'.
+           05 FILLER          PIC X(40) VALUE SPACES.
+
+       01  CTL-HDG-LINE.
+           05 FILLER           PIC X(9)  VALUE 'PROGRAM '.
+           05 FILLER           PIC X(2)  VALUE SPACES.
+           05 FILLER           PIC X(6)  VALUE 'DATE  '.
+           05 FILLER           PIC X(2)  VALUE SPACES.
+           05 FILLER           PIC X(3)  VALUE 'RC '.
+           05 FILLER           PIC X(2)  VALUE SPACES.
+           05 FILLER           PIC X(40) VALUE 'MESSAGE'.
+
+       01  CTL-DETAIL-LINE.
+           05 CTL-PGM           PIC X(9).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 CTL-DATE          PIC 9(6).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 CTL-RC            PIC ZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 CTL-MSG           PIC X(40).
+
+       01  CTL-SUMMARY-LINE.
+           05 FILLER            PIC X(17) VALUE 'STEPS REPORTED - '.
+           05 CTL-STEP-Z         PIC ZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(17) VALUE 'STEPS FAILED -   '.
+           05 CTL-FAIL-Z         PIC ZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE 'OVERALL -    '.
+           05 CTL-OVERALL        PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM WRITE-HDG-RTN.
+           PERFORM READ-STATUS-RTN
+               UNTIL EOF-SW = 'F'.
+           PERFORM WRITE-SUMMARY-RTN.
+           PERFORM CLOSE-FILES-RTN.
+           GOBACK.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT STATUS-FILE.
+           IF NOT STATUS-FS-OK
+               DISPLAY 'SU41PGM20 - STATUS-FILE OPEN FAILED, STATUS='
+                       STATUS-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM20 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           READ STATUS-FILE
+               AT END MOVE 'F' TO EOF-SW.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       WRITE-HDG-RTN.
+           MOVE CTL-TITLE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE CTL-HDG-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       WRITE-HDG-RTN-EXIT. EXIT.
+
+       READ-STATUS-RTN.
+           ADD 1 TO WS-STEP-CNT.
+           IF STATUS-RC NOT = 0
+               ADD 1 TO WS-FAIL-CNT
+           END-IF.
+           MOVE STATUS-PGM  TO CTL-PGM.
+           MOVE STATUS-DATE TO CTL-DATE.
+           MOVE STATUS-RC   TO CTL-RC.
+           MOVE STATUS-MSG  TO CTL-MSG.
+           MOVE CTL-DETAIL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           READ STATUS-FILE
+               AT END MOVE 'F' TO EOF-SW.
+       READ-STATUS-RTN-EXIT. EXIT.
+
+       WRITE-SUMMARY-RTN.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-STEP-CNT TO CTL-STEP-Z.
+           MOVE WS-FAIL-CNT TO CTL-FAIL-Z.
+           IF WS-FAIL-CNT = 0
+               MOVE 'SUCCESS' TO CTL-OVERALL
+           ELSE
+               MOVE 'FAILED' TO CTL-OVERALL
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           MOVE CTL-SUMMARY-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       WRITE-SUMMARY-RTN-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE STATUS-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
