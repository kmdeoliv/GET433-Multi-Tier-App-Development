@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41VBLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT GRAD-FILE   ASSIGN TO GFILE
+                     FILE STATUS IS GRAD-FS.
+            COPY VSAMSEL.
+            COPY RUNSTSEL.
+            COPY SCHEDSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRAD-FILE.
+       01  GRAD-REC.
+           05  FILLER                     PIC X(40).
+           05  GRAD-SSN                   PIC 9(9).
+           05  GRAD-CREDITS                PIC 99.
+           05  GRAD-YR-GRAD                PIC 9(4).
+           05  FILLER                     PIC X(25).
+
+       COPY VSAMFD.
+
+       COPY RUNSTFD.
+
+       COPY SCHEDFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW         PIC X     VALUE SPACES.
+           05  CTR-READ       PIC 9(7)  VALUE 0.
+           05  CTR-WRITTEN    PIC 9(7)  VALUE 0.
+           05  CTR-DUPLICATE  PIC 9(7)  VALUE 0.
+           05  CTR-ERROR      PIC 9(7)  VALUE 0.
+           05  GRAD-FS        PIC XX    VALUE '00'.
+               88 GRAD-FS-OK            VALUE '00'.
+           05  STATUS-FS      PIC XX    VALUE '00'.
+               88 STATUS-FS-OK          VALUE '00'.
+           05  SCHED-FS       PIC XX    VALUE '00'.
+               88 SCHED-FS-OK           VALUE '00'.
+
+           COPY VSAMRC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+      * BUILDS THE REAL VSAM STUDENT MASTER (PRIMARY KEY SSN, AIX ON
+      * YEAR OF GRAD) OFF THE SAME SEQUENTIAL GRAD-YEAR EXTRACT FORMAT
+      * SU41PGM3/4/8 ALREADY MATCH AGAINST - RUN ONCE TO LOAD THE
+      * CLUSTER BEFORE SU41PGM5/SU41PGM7 READ IT RANDOM BY SSN.
+           PERFORM CHECK-SCHEDULE-RTN.
+           IF SCHD-RUN-VBLD = 'N'
+               MOVE 'SU41VBLD' TO STATUS-PGM
+               MOVE 0 TO STATUS-RC
+               MOVE 'SKIPPED PER SCHEDULE CONTROL' TO STATUS-MSG
+               PERFORM WRITE-RUN-STATUS-RTN
+               GOBACK
+           END-IF.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM BUILD-VSAM-RTN
+              UNTIL EOF-SW = 'F'.
+           PERFORM CLOSE-FILES-RTN.
+           PERFORM DISPLAY-COUNTS-RTN.
+           PERFORM LOG-RUN-STATUS-RTN.
+           GOBACK.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT GRAD-FILE.
+           IF NOT GRAD-FS-OK
+               DISPLAY 'SU41VBLD - GRAD-FILE OPEN FAILED, STATUS='
+                       GRAD-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT VSAM-INFILE.
+           READ GRAD-FILE
+             AT END MOVE 'F' TO EOF-SW.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       BUILD-VSAM-RTN.
+           ADD 1 TO CTR-READ.
+           MOVE SPACES         TO VSAM-REC.
+           MOVE GRAD-SSN       TO VSAM-KEY.
+           MOVE GRAD-YR-GRAD   TO VR-YEAR-OF-GRAD.
+           WRITE VSAM-REC.
+           EVALUATE TRUE
+               WHEN VSAM-SUCCESSFUL
+                   ADD 1 TO CTR-WRITTEN
+               WHEN VSAM-DUPLICATE
+                   ADD 1 TO CTR-DUPLICATE
+               WHEN OTHER
+                   ADD 1 TO CTR-ERROR
+                   DISPLAY 'SU41VBLD WRITE ERROR SSN=' GRAD-SSN
+                           ' FILE STATUS=' VSAM-RC
+           END-EVALUATE.
+           READ GRAD-FILE
+             AT END MOVE 'F' TO EOF-SW.
+       BUILD-VSAM-RTN-EXIT. EXIT.
+
+       DISPLAY-COUNTS-RTN.
+           DISPLAY 'RECORDS READ FROM GRAD-FILE: ' CTR-READ.
+           DISPLAY 'RECORDS WRITTEN TO VSAM:     ' CTR-WRITTEN.
+           DISPLAY 'DUPLICATE SSN KEYS SKIPPED:  ' CTR-DUPLICATE.
+           DISPLAY 'WRITE ERRORS:                ' CTR-ERROR.
+       DISPLAY-COUNTS-RTN-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE GRAD-FILE VSAM-INFILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
+
+       LOG-RUN-STATUS-RTN.
+           MOVE 'SU41VBLD' TO STATUS-PGM.
+           MOVE RETURN-CODE TO STATUS-RC.
+           MOVE 'VSAM STUDENT MASTER BUILD COMPLETE' TO STATUS-MSG.
+           PERFORM WRITE-RUN-STATUS-RTN.
+       LOG-RUN-STATUS-RTN-EXIT. EXIT.
+
+       COPY RUNSTP.
+
+       COPY SCHEDP.
