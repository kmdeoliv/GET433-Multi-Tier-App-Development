@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM17.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT EXC-FILE      ASSIGN TO EFILE
+                     FILE STATUS IS EXC-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(360).
+
+       FD  EXC-FILE.
+       01  EXC-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW-PR        PIC X      VALUE SPACES.
+           05  WS-CHECKED-CNT   PIC 9(7)   VALUE 0.
+           05  WS-STD-CNT       PIC 9(7)   VALUE 0.
+           05  WS-EXCEPT-CNT    PIC 9(7)   VALUE 0.
+           05  PAYROLL-FS       PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK            VALUE '00'.
+           05  OUT-FS           PIC XX     VALUE '00'.
+               88 OUT-FS-OK                VALUE '00'.
+           05  EXC-FS           PIC XX     VALUE '00'.
+               88 EXC-FS-OK                VALUE '00'.
+
+       01  EXC-HDG-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'EMP ID '.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'LAST NAME'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(40) VALUE 'ADDRESS EXCEPTION'.
+
+       01  EXCEPT-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 EL-EMP-ID         PIC X(7).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 EL-LAST-NAME      PIC X(11).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 EL-REASON         PIC X(40).
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'CHECKED -- '.
+           05 GT-CHECKED-Z      PIC ZZZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(21) VALUE 'AUTO-STANDARDIZED -- '.
+           05 GT-STD-Z          PIC ZZZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE 'EXCEPTIONS -- '.
+           05 GT-EXCEPT-Z       PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM WRITE-EXC-HDG-RTN.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW-PR = 'F'.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGM17 - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM17 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXC-FILE.
+           IF NOT EXC-FS-OK
+               DISPLAY 'SU41PGM17 - EXC-FILE OPEN FAILED, STATUS='
+                       EXC-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       WRITE-EXC-HDG-RTN.
+           MOVE EXC-HDG-LINE TO EXC-REC.
+           WRITE EXC-REC.
+       WRITE-EXC-HDG-RTN-EXIT. EXIT.
+
+       READ-INPUT.
+           ADD 1 TO WS-CHECKED-CNT.
+           PERFORM STANDARDIZE-RTN.
+           MOVE PAYROLL-RECORD TO OUT-REC.
+           WRITE OUT-REC.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       READ-INPUT-EXIT. EXIT.
+
+       STANDARDIZE-RTN.
+      *                                *********************************
+      *                                * UPPER-CASE THE STATE CODE AND *
+      *                                * DEFAULT THE COUNTRY TO USA    *
+      *                                * WHEN A STATE IS PRESENT AND   *
+      *                                * NO COUNTRY WAS KEYED - THESE  *
+      *                                * CAN BE FIXED WITHOUT OPERATOR *
+      *                                * REVIEW.  EVERYTHING ELSE GOES *
+      *                                * TO THE EXCEPTION REPORT.      *
+      *                                *********************************
+           IF PR-STATE NOT = SPACES
+               INSPECT PR-STATE CONVERTING
+                   'abcdefghijklmnopqrstuvwxyz'
+                   TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               IF PR-COUNTRY = SPACES
+                   MOVE 'USA' TO PR-COUNTRY
+               END-IF
+               ADD 1 TO WS-STD-CNT
+           END-IF.
+           IF PR-ADDRESS1 = SPACES
+               MOVE 'MISSING ADDRESS LINE 1' TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           IF PR-CITY = SPACES
+               MOVE 'MISSING CITY' TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           IF PR-COUNTRY = 'USA' AND PR-STATE = SPACES
+               MOVE 'US ADDRESS IS MISSING A STATE CODE' TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           IF PR-COUNTRY = 'USA' AND PR-ZIP-POSTAL = SPACES
+               MOVE 'US ADDRESS IS MISSING A ZIP CODE' TO EL-REASON
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+       STANDARDIZE-RTN-EXIT. EXIT.
+
+       WRITE-EXCEPTION-RTN.
+           MOVE PR-EMPLOYEE-ID     TO EL-EMP-ID.
+           MOVE PR-LAST-NAME(1:11) TO EL-LAST-NAME.
+           MOVE EXCEPT-LINE TO EXC-REC.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXCEPT-CNT.
+       WRITE-EXCEPTION-RTN-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO EXC-REC.
+           WRITE EXC-REC.
+           MOVE WS-CHECKED-CNT TO GT-CHECKED-Z.
+           MOVE WS-STD-CNT     TO GT-STD-Z.
+           MOVE WS-EXCEPT-CNT  TO GT-EXCEPT-Z.
+           MOVE GRAND-TOTAL-LINE TO EXC-REC.
+           WRITE EXC-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE PAYROLL-FILE OUT-FILE EXC-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
