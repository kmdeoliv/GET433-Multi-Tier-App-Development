@@ -3,10 +3,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT IN-FILE     ASSIGN TO IFILE.
-            SELECT IN-FILE-2   ASSIGN TO IFILE2.
-            SELECT OUT-FILE    ASSIGN TO OFILE.
-            SELECT EXC-FILE    ASSIGN TO EFILE.
+            SELECT IN-FILE     ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT IN-FILE-2   ASSIGN TO IFILE2
+                     FILE STATUS IS IN-FS-2.
+            SELECT OUT-FILE    ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT EXC-FILE    ASSIGN TO EFILE
+                     FILE STATUS IS EXC-FS.
+            SELECT CTL-FILE    ASSIGN TO CFILE
+                     FILE STATUS IS CTL-FS.
+            SELECT AUDIT-FILE  ASSIGN TO AFILE
+                     FILE STATUS IS AUDIT-FS.
+            SELECT RUN-CTL-FILE ASSIGN TO RCFILE
+                     FILE STATUS IS RUNCTL-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -40,67 +50,227 @@
            05  EXC-CREDITS    PIC 99.
            05  EXC-FILLER-2   PIC X(29).
 
+       FD  CTL-FILE.
+       01  CTL-REC             PIC X(80).
+
+      **** PERMANENT RECORD OF EVERY STUDENT ACTUALLY PURGED - THE
+      **** DISPLAY STATEMENTS ALONE ARE NOT AN AUDIT TRAIL SINCE THE
+      **** JOB LOG IS NOT RETAINED AS LONG AS RECORDS REQUIRE ***********
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AUDIT-DATE      PIC 9(6).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  AUDIT-SSN       PIC 9(9).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  AUDIT-NAME      PIC X(20).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  AUDIT-ADDRESS   PIC X(20).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  AUDIT-CREDITS   PIC 99.
+           05  FILLER          PIC X(19) VALUE SPACES.
+
+      **** GDG-STYLE RERUN-PROTECTION CONTROL RECORD.  THIS IS THE ONLY
+      **** RECORD ON THE FILE AND IS REWRITTEN EACH RUN WITH THE DATE
+      **** THIS PURGE LAST COMPLETED, SO AN ACCIDENTAL RESUBMIT OF THE
+      **** SAME JOB ON THE SAME DAY CANNOT PURGE THE SAME GENERATION OF
+      **** THE INPUT A SECOND TIME.  THE ASSOCIATED JCL CATALOGS
+      **** AUDIT-FILE AS A NEW GDG GENERATION EACH RUN SO EVERY RUN'S
+      **** AUDIT TRAIL IS PRESERVED INTACT RATHER THAN BEING OVERLAID.
+       FD  RUN-CTL-FILE.
+       01  RUN-CTL-REC.
+           05  RUNCTL-LAST-DATE    PIC 9(6).
+           05  FILLER              PIC X(74).
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05  EOF-SW         PIC X         VALUE SPACES.
            05  EOF-SW-2       PIC X         VALUE SPACES.
            05  PURGE-SW       PIC X.
+           05  WS-TABLE-MAX   PIC 9(5)      VALUE 2000.
+           05  CTR-READ-2     PIC 9(7)      VALUE 0.
+           05  CTR-READ-1     PIC 9(7)      VALUE 0.
+           05  CTR-PURGED     PIC 9(7)      VALUE 0.
+           05  CTR-EXCEPTION  PIC 9(7)      VALUE 0.
+           05  TBL-COUNT      PIC 9(5)      VALUE 0.
+           05  TABLE-OVERFLOW-SW PIC X      VALUE 'N'.
+               88 TABLE-OVERFLOW            VALUE 'Y'.
+           05  IN-FS          PIC XX        VALUE '00'.
+               88 IN-FS-OK                  VALUE '00'.
+           05  IN-FS-2        PIC XX        VALUE '00'.
+               88 IN-FS-2-OK                VALUE '00'.
+           05  OUT-FS         PIC XX        VALUE '00'.
+               88 OUT-FS-OK                 VALUE '00'.
+           05  EXC-FS         PIC XX        VALUE '00'.
+               88 EXC-FS-OK                 VALUE '00'.
+           05  CTL-FS         PIC XX        VALUE '00'.
+               88 CTL-FS-OK                 VALUE '00'.
+           05  AUDIT-FS       PIC XX        VALUE '00'.
+               88 AUDIT-FS-OK               VALUE '00'.
+           05  WS-RUN-DATE    PIC 9(6)      VALUE 0.
+           05  RUNCTL-FS      PIC XX        VALUE '00'.
+               88 RUNCTL-FS-OK              VALUE '00'.
+           05  RUNCTL-ALREADY-SW PIC X      VALUE 'N'.
+               88 RUNCTL-ALREADY-RUN        VALUE 'Y'.
 
        01 WS-TABLE-AREA VALUE HIGH-VALUES.
-           05 WS-TABLE OCCURS 5 TIMES
+           05 WS-TABLE OCCURS 2000 TIMES
                    ASCENDING KEY IS TBL-SSN
                    INDEXED BY TBL-INDEX.
              10  TBL-SSN         PIC 9(9).
              10  TBL-CREDITS     PIC 99.
              10  TBL-SW          PIC X.
 
+       01  CTL-TITLE.
+           05 FILLER          PIC X(30) VALUE
+                   '*** SU41PGM8 PURGE CONTROL ***'.
+           05 FILLER          PIC X(50) VALUE SPACES.
+
+       01  CTL-LINE.
+           05 CTL-LABEL        PIC X(40).
+           05 CTL-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(33) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM OPEN-FILES-RTN.
+           PERFORM CHECK-RERUN-PROTECTION-RTN.
+           IF RUNCTL-ALREADY-RUN
+               DISPLAY 'SU41PGM8 - PURGE ALREADY RUN FOR '
+                       WS-RUN-DATE ' - RERUN REJECTED'
+               PERFORM CLOSE-FILES-RTN
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
            PERFORM READ-INFILE-2
-              UNTIL EOF-SW-2 = 'F'.
+              UNTIL EOF-SW-2 = 'F' OR TABLE-OVERFLOW.
+           IF TABLE-OVERFLOW
+               DISPLAY 'SU41PGM8 ABEND - PURGE-LIST TABLE OVERFLOW'
+               DISPLAY 'TABLE CAPACITY IS ' WS-TABLE-MAX ' ROWS'
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-FILES-RTN
+               GOBACK
+           END-IF.
            SET TBL-INDEX TO 1.
            PERFORM READ-INPUT-1
               UNTIL EOF-SW = 'F'.
            SET TBL-INDEX TO 1.
            PERFORM WRITE-EXCEPTION VARYING TBL-INDEX
-                FROM 1 BY 1 UNTIL TBL-INDEX >5
+                FROM 1 BY 1 UNTIL TBL-INDEX > TBL-COUNT.
+           PERFORM CONTROL-REPORT-RTN.
            PERFORM CLOSE-FILES-RTN.
-           STOP RUN.
+           GOBACK.
 
        OPEN-FILES-RTN.
+           SET TBL-INDEX TO 0.
            OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM8 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
            READ IN-FILE
                 AT END MOVE 'F' TO EOF-SW.
            OPEN INPUT IN-FILE-2.
+           IF NOT IN-FS-2-OK
+               DISPLAY 'SU41PGM8 - IN-FILE-2 OPEN FAILED, STATUS='
+                       IN-FS-2
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
            READ IN-FILE-2
                 AT END MOVE 'F' TO EOF-SW-2.
            OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM8 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
            OPEN OUTPUT EXC-FILE.
+           IF NOT EXC-FS-OK
+               DISPLAY 'SU41PGM8 - EXC-FILE OPEN FAILED, STATUS='
+                       EXC-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT CTL-FILE.
+           IF NOT CTL-FS-OK
+               DISPLAY 'SU41PGM8 - CTL-FILE OPEN FAILED, STATUS='
+                       CTL-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-FS-OK
+               DISPLAY 'SU41PGM8 - AUDIT-FILE OPEN FAILED, STATUS='
+                       AUDIT-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
        OPEN-FILES-RTN-EXIT. EXIT.
 
+       CHECK-RERUN-PROTECTION-RTN.
+      **** THE CONTROL DATASET HOLDS A SINGLE RECORD CARRYING THE DATE
+      **** THIS PURGE LAST COMPLETED.  ON A BRAND-NEW INSTALLATION THE
+      **** DATASET WILL NOT EXIST YET, SO A FAILED OPEN I-O IS TREATED
+      **** AS A FIRST-TIME RUN AND THE DATASET IS CREATED ON THE SPOT.
+           OPEN I-O RUN-CTL-FILE.
+           IF NOT RUNCTL-FS-OK
+               OPEN OUTPUT RUN-CTL-FILE
+               IF NOT RUNCTL-FS-OK
+                   DISPLAY 'SU41PGM8 - RUN-CTL-FILE OPEN FAILED, '
+                           'STATUS=' RUNCTL-FS
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM CLOSE-FILES-RTN
+                   GOBACK
+               END-IF
+               MOVE 0 TO RUNCTL-LAST-DATE
+               WRITE RUN-CTL-REC
+               CLOSE RUN-CTL-FILE
+               OPEN I-O RUN-CTL-FILE
+           END-IF.
+           READ RUN-CTL-FILE NEXT RECORD
+               AT END
+                   DISPLAY 'SU41PGM8 - RUN-CTL-FILE IS EMPTY, '
+                           'TREATING AS FIRST RUN'
+                   MOVE 0 TO RUNCTL-LAST-DATE
+           END-READ.
+           IF RUNCTL-LAST-DATE = WS-RUN-DATE
+               MOVE 'Y' TO RUNCTL-ALREADY-SW
+           ELSE
+               MOVE WS-RUN-DATE TO RUNCTL-LAST-DATE
+               REWRITE RUN-CTL-REC
+           END-IF.
+       CHECK-RERUN-PROTECTION-RTN-EXIT. EXIT.
+
        READ-INFILE-2.
+           ADD 1 TO CTR-READ-2.
            PERFORM MOVE-DATA-ROUTINE.
            READ IN-FILE-2
              AT END MOVE 'F' TO EOF-SW-2.
        READ-INFILE-2-EXIT. EXIT.
 
        MOVE-DATA-ROUTINE.
+           ADD 1 TO TBL-COUNT.
+           IF TBL-COUNT > WS-TABLE-MAX
+               MOVE 'Y' TO TABLE-OVERFLOW-SW
+               GO TO MOVE-DATA-ROUTINE-EXIT
+           END-IF.
+           SET TBL-INDEX UP BY 1.
            MOVE IN-SSN-2 TO TBL-SSN(TBL-INDEX).
-           DISPLAY 'TABLE: ' TBL-SSN(TBL-INDEX).
            MOVE IN-CREDITS-2 TO TBL-CREDITS(TBL-INDEX).
-           DISPLAY 'TABLE CREDITS: ' TBL-CREDITS(TBL-INDEX).
-           SET TBL-INDEX UP BY 1.
        MOVE-DATA-ROUTINE-EXIT. EXIT.
 
        READ-INPUT-1.
-
+           ADD 1 TO CTR-READ-1.
            PERFORM MATCH-ROUTINE.
            EVALUATE PURGE-SW
                 WHEN 'N'
                     PERFORM WRITE-OUTPUT
                 WHEN 'F'
-                    DISPLAY "FILE-DELETED"
+                    PERFORM WRITE-AUDIT-RTN
            END-EVALUATE.
            READ IN-FILE
              AT END MOVE 'F' TO EOF-SW.
@@ -112,7 +282,6 @@
                WHEN TBL-SSN(TBL-INDEX) = IN-SSN
                    MOVE 'F' TO PURGE-SW
                    MOVE SPACES TO TBL-SW(TBL-INDEX)
-                   DISPLAY 'FILE PURGED: ' IN-SSN
            END-SEARCH.
        MATCH-ROUTINE-EXIT. EXIT.
 
@@ -124,15 +293,57 @@
            WRITE OUT-REC.
        WRITE-OUTPUT-EXIT. EXIT.
 
+       WRITE-AUDIT-RTN.
+           ADD 1 TO CTR-PURGED.
+           MOVE SPACES        TO AUDIT-REC.
+           MOVE WS-RUN-DATE   TO AUDIT-DATE.
+           MOVE IN-SSN        TO AUDIT-SSN.
+           MOVE IN-NAME       TO AUDIT-NAME.
+           MOVE IN-ADDRESS    TO AUDIT-ADDRESS.
+           MOVE IN-CREDITS    TO AUDIT-CREDITS.
+           WRITE AUDIT-REC.
+           DISPLAY 'FILE PURGED: ' IN-SSN.
+       WRITE-AUDIT-RTN-EXIT. EXIT.
+
        WRITE-EXCEPTION.
            IF TBL-SW(TBL-INDEX)= HIGH-VALUE
                 MOVE SPACES TO EXC-FILLER
                 MOVE TBL-SSN(TBL-INDEX) TO EXC-SSN
                 MOVE TBL-CREDITS(TBL-INDEX) TO EXC-CREDITS
                 MOVE SPACES TO EXC-FILLER-2
-                WRITE EXC-REC.
+                WRITE EXC-REC
+                ADD 1 TO CTR-EXCEPTION.
        WRITE-EXCEPTION-EXIT. EXIT.
 
+       CONTROL-REPORT-RTN.
+           MOVE CTL-TITLE TO CTL-REC.
+           WRITE CTL-REC.
+           MOVE SPACES TO CTL-REC.
+           WRITE CTL-REC.
+           MOVE 'RECORDS READ FROM IN-FILE-2 (PURGE LIST)' TO CTL-LABEL.
+           MOVE CTR-READ-2 TO CTL-COUNT.
+           MOVE CTL-LINE TO CTL-REC.
+           WRITE CTL-REC.
+           MOVE 'RECORDS READ FROM IN-FILE (STUDENT MASTER)'
+                TO CTL-LABEL.
+           MOVE CTR-READ-1 TO CTL-COUNT.
+           MOVE CTL-LINE TO CTL-REC.
+           WRITE CTL-REC.
+           MOVE 'RECORDS PURGED FROM OUT-FILE' TO CTL-LABEL.
+           MOVE CTR-PURGED TO CTL-COUNT.
+           MOVE CTL-LINE TO CTL-REC.
+           WRITE CTL-REC.
+           MOVE 'AUDIT RECORDS WRITTEN TO AUDIT-FILE' TO CTL-LABEL.
+           MOVE CTR-PURGED TO CTL-COUNT.
+           MOVE CTL-LINE TO CTL-REC.
+           WRITE CTL-REC.
+           MOVE 'EXCEPTION RECORDS WRITTEN TO EXC-FILE' TO CTL-LABEL.
+           MOVE CTR-EXCEPTION TO CTL-COUNT.
+           MOVE CTL-LINE TO CTL-REC.
+           WRITE CTL-REC.
+       CONTROL-REPORT-RTN-EXIT. EXIT.
+
        CLOSE-FILES-RTN.
-           CLOSE IN-FILE IN-FILE-2 OUT-FILE EXC-FILE.
-       CLOSE-FILES-RTN-EXIT. EXIT.
\ No newline at end of file
+           CLOSE IN-FILE IN-FILE-2 OUT-FILE EXC-FILE CTL-FILE AUDIT-FILE
+                 RUN-CTL-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
