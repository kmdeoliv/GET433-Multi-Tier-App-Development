@@ -3,9 +3,16 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT IN-FILE     ASSIGN TO IFILE.
-            SELECT IN-FILE-2   ASSIGN TO IFILE2.
-            SELECT OUT-FILE    ASSIGN TO OFILE.
+            SELECT IN-FILE     ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT IN-FILE-2   ASSIGN TO IFILE2
+                     FILE STATUS IS IN-FS-2.
+            SELECT OUT-FILE    ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT EXC-FILE    ASSIGN TO EFILE
+                     FILE STATUS IS EXC-FS.
+            COPY RUNSTSEL.
+            COPY SCHEDSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -35,37 +42,109 @@
            05  MY-FILLER      PIC X(25)
            VALUE   '                        '.
 
+       FD  EXC-FILE.
+       01  EXC-REC.
+           05  EXC-NAME       PIC X(20).
+           05  EXC-ADDRESS    PIC X(20).
+           05  EXC-SSN        PIC 9(9).
+           05  FILLER         PIC X(84).
+
+       COPY RUNSTFD.
+
+       COPY SCHEDFD.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05  EOF-SW         PIC X         VALUE SPACES.
            05  EOF-SW-2       PIC X         VALUE SPACES.
            05  MATCH-SWITCH-1 PIC X         VALUE SPACES.
            05  SUB-1          PIC 9(2)      VALUE 0.
-           05  SUB-2          PIC 9(2)      VALUE 0.
+           05  SUB-2          PIC 9(5)      VALUE 0.
            05  EOT-1          PIC 9(2)      VALUE 0.
-           05  EOT-2          PIC 9(2)      VALUE 0.
+           05  EOT-2          PIC 9(5)      VALUE 0.
+           05  TABLE-OVERFLOW-SW PIC X      VALUE 'N'.
+               88  TABLE-OVERFLOW            VALUE 'Y'.
+           05  TBL-IDX        PIC 9(5)      VALUE 0.
+           05  IN-FS          PIC XX        VALUE '00'.
+               88  IN-FS-OK                 VALUE '00'.
+           05  IN-FS-2        PIC XX        VALUE '00'.
+               88  IN-FS-2-OK                VALUE '00'.
+           05  OUT-FS         PIC XX        VALUE '00'.
+               88  OUT-FS-OK                 VALUE '00'.
+           05  EXC-FS         PIC XX        VALUE '00'.
+               88  EXC-FS-OK                 VALUE '00'.
+           05  STATUS-FS      PIC XX        VALUE '00'.
+               88  STATUS-FS-OK              VALUE '00'.
+           05  SCHED-FS       PIC XX        VALUE '00'.
+               88  SCHED-FS-OK               VALUE '00'.
+
+       01  WS-TABLE-MAX               PIC 9(5)      VALUE 5000.
 
        01 WS-TABLE-2 VALUE HIGH-VALUES.
-           05  TBL-FILLER         PIC X(40) OCCURS 20 TIMES.
-           05  TBL-IN-SSN-2       PIC 9(9)  OCCURS 20 TIMES.
-           05  TBL-IN-CREDITS-2   PIC 99    OCCURS 20 TIMES.
-           05  TBL-IN-YR-GRAD     PIC X(4)  OCCURS 20 TIMES.
+           05  TBL-FILLER         PIC X(40) OCCURS 5000 TIMES.
+           05  TBL-IN-SSN-2       PIC 9(9)  OCCURS 5000 TIMES.
+           05  TBL-IN-CREDITS-2   PIC 99    OCCURS 5000 TIMES.
+           05  TBL-IN-YR-GRAD     PIC X(4)  OCCURS 5000 TIMES.
+           05  TBL-SW             PIC X     OCCURS 5000 TIMES.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM CHECK-SCHEDULE-RTN.
+           IF SCHD-RUN-PGM4 = 'N'
+               MOVE 'SU41PGM4' TO STATUS-PGM
+               MOVE 0 TO STATUS-RC
+               MOVE 'SKIPPED PER SCHEDULE CONTROL' TO STATUS-MSG
+               PERFORM WRITE-RUN-STATUS-RTN
+               GOBACK
+           END-IF.
            PERFORM OPEN-FILES-RTN.
            PERFORM READ-INPUT-2
-              UNTIL EOF-SW-2 = 'F'.
+              UNTIL EOF-SW-2 = 'F' OR TABLE-OVERFLOW.
+           IF TABLE-OVERFLOW
+               DISPLAY 'SU41PGM4 ABEND - GRAD-YEAR TABLE OVERFLOW'
+               DISPLAY 'TABLE CAPACITY IS ' WS-TABLE-MAX ' ROWS'
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-FILES-RTN
+               GOBACK
+           END-IF.
            MOVE 1 TO SUB-2.
            PERFORM READ-INPUT-1
               UNTIL EOF-SW = 'F'.
+           PERFORM WRITE-ORPHAN-RTN VARYING TBL-IDX
+                FROM 1 BY 1 UNTIL TBL-IDX > EOT-2.
            PERFORM CLOSE-FILES-RTN.
-           STOP RUN.
+           PERFORM LOG-RUN-STATUS-RTN.
+           GOBACK.
 
        OPEN-FILES-RTN.
            OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM4 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
            OPEN INPUT IN-FILE-2.
+           IF NOT IN-FS-2-OK
+               DISPLAY 'SU41PGM4 - IN-FILE-2 OPEN FAILED, STATUS='
+                       IN-FS-2
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
            OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM4 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT EXC-FILE.
+           IF NOT EXC-FS-OK
+               DISPLAY 'SU41PGM4 - EXC-FILE OPEN FAILED, STATUS='
+                       EXC-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
        OPEN-FILES-RTN-EXIT. EXIT.
 
        READ-INPUT-1.
@@ -78,6 +157,10 @@
 
        READ-INPUT-2.
            ADD 1 TO SUB-2.
+           IF SUB-2 > WS-TABLE-MAX
+               MOVE 'Y' TO TABLE-OVERFLOW-SW
+               GO TO READ-INPUT-2-EXIT
+           END-IF.
            MOVE SUB-2 TO EOT-2.
            PERFORM MOVE-DATA-ROUTINE-2.
            READ IN-FILE-2
@@ -93,6 +176,7 @@
        MATCH-ROUTINE.
             IF IN-SSN = TBL-IN-SSN-2(SUB-2)
                 MOVE TBL-IN-YR-GRAD(SUB-2) TO OUT-YR-GRAD
+                MOVE SPACES TO TBL-SW(SUB-2)
                 PERFORM WRITE-OUTPUT
                 MOVE 'F' TO MATCH-SWITCH-1.
             IF IN-SSN > TBL-IN-SSN-2(SUB-2)
@@ -100,6 +184,7 @@
             IF IN-SSN < TBL-IN-SSN-2(SUB-2)
                 MOVE '????' TO  OUT-YR-GRAD
                 PERFORM WRITE-OUTPUT
+                PERFORM WRITE-EXCEPTION
                 MOVE 'F' TO MATCH-SWITCH-1.
        MATCH-ROUTINE-EXIT. EXIT.
 
@@ -115,6 +200,38 @@
            WRITE OUT-REC.
        WRITE-OUTPUT-EXIT. EXIT.
 
+       WRITE-EXCEPTION.
+      * NO MATCHING GRAD-YEAR RECORD WAS FOUND FOR THIS SSN, SO THE
+      * STUDENT'S NAME AND ADDRESS ARE LOGGED FOR THE REGISTRAR.
+           MOVE IN-NAME     TO EXC-NAME.
+           MOVE IN-ADDRESS  TO EXC-ADDRESS.
+           MOVE IN-SSN      TO EXC-SSN.
+           WRITE EXC-REC.
+       WRITE-EXCEPTION-EXIT. EXIT.
+
+       WRITE-ORPHAN-RTN.
+      * ANY TABLE ROW THE MATCH NEVER TOUCHED IS A GRAD-YEAR EXTRACT
+      * RECORD WITH NO CORRESPONDING STUDENT IN IN-FILE - LOGGED HERE
+      * ONCE THE WHOLE STUDENT FILE HAS BEEN PROCESSED.
+           IF TBL-SW(TBL-IDX) = HIGH-VALUE
+               MOVE SPACES              TO EXC-NAME
+               MOVE SPACES              TO EXC-ADDRESS
+               MOVE TBL-IN-SSN-2(TBL-IDX) TO EXC-SSN
+               WRITE EXC-REC
+           END-IF.
+       WRITE-ORPHAN-RTN-EXIT. EXIT.
+
        CLOSE-FILES-RTN.
-           CLOSE IN-FILE IN-FILE-2 OUT-FILE.
-       CLOSE-FILES-RTN-EXIT. EXIT.
\ No newline at end of file
+           CLOSE IN-FILE IN-FILE-2 OUT-FILE EXC-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
+
+       LOG-RUN-STATUS-RTN.
+           MOVE 'SU41PGM4' TO STATUS-PGM.
+           MOVE RETURN-CODE TO STATUS-RC.
+           MOVE 'TABLE-PRELOAD GRAD-YEAR MATCH COMPLETE' TO STATUS-MSG.
+           PERFORM WRITE-RUN-STATUS-RTN.
+       LOG-RUN-STATUS-RTN-EXIT. EXIT.
+
+       COPY RUNSTP.
+
+       COPY SCHEDP.
