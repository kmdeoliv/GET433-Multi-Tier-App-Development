@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM16.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW-PR        PIC X      VALUE SPACES.
+           05  WS-RUN-DATE      PIC 9(8)   VALUE 0.
+           05  WS-EXTRACT-CNT   PIC 9(7)   VALUE 0.
+           05  WS-EXTRACT-TOTAL PIC 9(9)V99 VALUE 0.
+           05  WS-PERIOD-AMT    PIC 9(9)V99 VALUE 0.
+           05  PAYROLL-FS       PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK            VALUE '00'.
+           05  OUT-FS           PIC XX     VALUE '00'.
+               88 OUT-FS-OK                VALUE '00'.
+
+      *                                *********************************
+      *                                * POSITIVE-PAY EXTRACT HEADER   *
+      *                                *********************************
+       01  PP-HEADER-REC.
+           05  FILLER               PIC X(9)  VALUE 'HDRPPEXTR'.
+           05  PP-HDR-DATE          PIC 9(08) VALUE 0.
+           05  FILLER               PIC X(63) VALUE SPACES.
+
+      *                                *********************************
+      *                                * POSITIVE-PAY EXTRACT DETAIL   *
+      *                                *********************************
+       01  PP-DETAIL-REC.
+           05  FILLER               PIC X(3)  VALUE 'DTL'.
+           05  PP-EMP-ID            PIC X(07).
+           05  PP-LAST-NAME         PIC X(26).
+           05  PP-FIRST-NAME        PIC X(15).
+           05  PP-PERIOD-AMOUNT     PIC 9(9)V99.
+           05  FILLER               PIC X(18) VALUE SPACES.
+
+      *                                *********************************
+      *                                * POSITIVE-PAY EXTRACT TRAILER  *
+      *                                *********************************
+       01  PP-TRAILER-REC.
+           05  FILLER               PIC X(9)  VALUE 'TRLPPEXTR'.
+           05  PP-TRL-COUNT         PIC 9(07) VALUE 0.
+           05  PP-TRL-TOTAL         PIC 9(9)V99 VALUE 0.
+           05  FILLER               PIC X(53) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM WRITE-HEADER-RTN.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW-PR = 'F'.
+           PERFORM WRITE-TRAILER-RTN.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGM16 - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM16 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       WRITE-HEADER-RTN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO PP-HDR-DATE.
+           MOVE PP-HEADER-REC TO OUT-REC.
+           WRITE OUT-REC.
+       WRITE-HEADER-RTN-EXIT. EXIT.
+
+       READ-INPUT.
+           IF PR-STAT-ACTIVE
+               PERFORM EXTRACT-ROUTINE
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       READ-INPUT-EXIT. EXIT.
+
+       EXTRACT-ROUTINE.
+           EVALUATE TRUE
+               WHEN PR-HOURLY
+                   COMPUTE WS-PERIOD-AMT = PR-PAY-RATE * 80
+               WHEN PR-BIWEEKLY
+                   MOVE PR-PAY-RATE TO WS-PERIOD-AMT
+               WHEN PR-YEARLY
+                   COMPUTE WS-PERIOD-AMT = PR-PAY-RATE / 26
+               WHEN OTHER
+                   MOVE 0 TO WS-PERIOD-AMT
+           END-EVALUATE.
+           MOVE PR-EMPLOYEE-ID  TO PP-EMP-ID.
+           MOVE PR-LAST-NAME    TO PP-LAST-NAME.
+           MOVE PR-FIRST-NAME   TO PP-FIRST-NAME.
+           MOVE WS-PERIOD-AMT   TO PP-PERIOD-AMOUNT.
+           MOVE PP-DETAIL-REC TO OUT-REC.
+           WRITE OUT-REC.
+           ADD 1 TO WS-EXTRACT-CNT.
+           ADD WS-PERIOD-AMT TO WS-EXTRACT-TOTAL.
+       EXTRACT-ROUTINE-EXIT. EXIT.
+
+       WRITE-TRAILER-RTN.
+           MOVE WS-EXTRACT-CNT   TO PP-TRL-COUNT.
+           MOVE WS-EXTRACT-TOTAL TO PP-TRL-TOTAL.
+           MOVE PP-TRAILER-REC TO OUT-REC.
+           WRITE OUT-REC.
+       WRITE-TRAILER-RTN-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE PAYROLL-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
