@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM13.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT CTL-FILE      ASSIGN TO CFILE
+                     FILE STATUS IS CTL-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
+       FD  CTL-FILE.
+           COPY EVALCTL.
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW-PR        PIC X      VALUE SPACES.
+           05  CTL-EOF-SW       PIC X      VALUE SPACES.
+           05  WS-OVERDUE-CNT   PIC 9(5)   VALUE 0.
+           05  WS-AS-OF-DATE    PIC 9(08)  VALUE 20260101.
+           05  WS-OVERDUE-YRS   PIC 9(02)  VALUE 1.
+           05  WS-THRESHOLD-DATE PIC 9(08) VALUE 0.
+           05  PAYROLL-FS        PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK             VALUE '00'.
+           05  CTL-FS            PIC XX     VALUE '00'.
+               88 CTL-FS-OK                 VALUE '00'.
+           05  OUT-FS            PIC XX     VALUE '00'.
+               88 OUT-FS-OK                 VALUE '00'.
+
+       01  HDG-LINE1.
+           05 FILLER            PIC X(21) VALUE SPACES.
+           05 FILLER            PIC X(38) VALUE
+                    'PERFORMANCE REVIEW OVERDUE REPORT    '.
+           05 FILLER            PIC X(21) VALUE SPACES.
+
+       01  HDG-LINE2.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE 'AS OF   '.
+           05 HDG-AS-OF-DATE    PIC 9(08).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'OVERDUE AFT '.
+           05 HDG-OD-YRS        PIC Z9.
+           05 FILLER            PIC X(6)  VALUE ' YEARS'.
+
+       01  HDG-LINE3.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'EMP ID '.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'LAST NAME'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'LAST EVAL'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'RATING'.
+
+       01  DETAIL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 DL-EMP-ID         PIC X(7).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-LAST-NAME      PIC X(11).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-LAST-EVAL      PIC 9(08).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-RATING         PIC X(1).
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(21) VALUE
+                    'REVIEWS OVERDUE -- '.
+           05 GT-OVERDUE-Z      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-PARM-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM HDG-ROUTINE.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW-PR = 'F'.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       GET-PARM-RTN.
+           OPEN INPUT CTL-FILE.
+           IF NOT CTL-FS-OK
+               DISPLAY 'SU41PGM13 - CTL-FILE OPEN FAILED, STATUS='
+                       CTL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ CTL-FILE
+             AT END MOVE 'F' TO CTL-EOF-SW.
+           IF CTL-EOF-SW NOT = 'F'
+               IF EVALCTL-AS-OF-DATE > 0
+                   MOVE EVALCTL-AS-OF-DATE TO WS-AS-OF-DATE
+               END-IF
+               IF EVALCTL-OVERDUE-YRS > 0
+                   MOVE EVALCTL-OVERDUE-YRS TO WS-OVERDUE-YRS
+               END-IF
+           END-IF.
+           CLOSE CTL-FILE.
+           COMPUTE WS-THRESHOLD-DATE =
+               WS-AS-OF-DATE - (WS-OVERDUE-YRS * 10000).
+       GET-PARM-RTN-EXIT. EXIT.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGM13 - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM13 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       HDG-ROUTINE.
+           MOVE HDG-LINE1 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-AS-OF-DATE TO HDG-AS-OF-DATE.
+           MOVE WS-OVERDUE-YRS TO HDG-OD-YRS.
+           MOVE HDG-LINE2 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE HDG-LINE3 TO OUT-REC.
+           WRITE OUT-REC.
+       HDG-ROUTINE-EXIT. EXIT.
+
+       READ-INPUT.
+           IF PR-STAT-ACTIVE
+               AND (PR-LAST-EVAL-DT = 0
+                 OR PR-LAST-EVAL-DT < WS-THRESHOLD-DATE
+                 OR PR-RATE-N)
+               PERFORM DETAIL-ROUTINE
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       READ-INPUT-EXIT. EXIT.
+
+       DETAIL-ROUTINE.
+           MOVE PR-EMPLOYEE-ID     TO DL-EMP-ID.
+           MOVE PR-LAST-NAME(1:11) TO DL-LAST-NAME.
+           MOVE PR-LAST-EVAL-DT    TO DL-LAST-EVAL.
+           MOVE PR-LAST-EVAL-RATING TO DL-RATING.
+           MOVE DETAIL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           ADD 1 TO WS-OVERDUE-CNT.
+       DETAIL-ROUTINE-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-OVERDUE-CNT TO GT-OVERDUE-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE PAYROLL-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
