@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM23.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT IN-FILE     ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT IN-FILE-2   ASSIGN TO IFILE2
+                     FILE STATUS IS IN-FS-2.
+            SELECT OUT-FILE    ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT EXC-FILE    ASSIGN TO EFILE
+                     FILE STATUS IS EXC-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ONE RECORD PER COPY STATEMENT FOUND IN A SOURCE MEMBER.  THIS
+      * EXTRACT IS BUILT AND REFRESHED OUTSIDE THIS PROGRAM, THE SAME
+      * WAY SU41PGM22'S MEMBER/PROGRAM-ID EXTRACT IS.
+       FD  IN-FILE.
+       01  IN-REC.
+           05  REF-PGM-NAME       PIC X(8).
+           05  REF-CPY-NAME       PIC X(8).
+           05  FILLER             PIC X(64).
+
+      * ONE RECORD PER COPYBOOK ACTUALLY CATALOGED IN THE SOURCE
+      * COPYLIB - A DIRECTORY LISTING OF WHAT REALLY EXISTS.
+       FD  IN-FILE-2.
+       01  IN-REC-2.
+           05  CPY-NAME           PIC X(8).
+           05  FILLER             PIC X(72).
+
+       FD  OUT-FILE.
+       01  OUT-REC             PIC X(80).
+
+       FD  EXC-FILE.
+       01  EXC-REC.
+           05  EXC-PGM-NAME       PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  EXC-CPY-NAME       PIC X(8)  VALUE SPACES.
+           05  FILLER             PIC X(62) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      *                                *********************************
+      *                                * A COPY STATEMENT FOR A        *
+      *                                * COPYBOOK THAT ISN'T ACTUALLY  *
+      *                                * IN THE SOURCE COPYLIB STILL   *
+      *                                * COMPILES CLEAN UNTIL SOMEONE  *
+      *                                * TRIES TO BUILD THAT ONE       *
+      *                                * MEMBER - THIS CROSS-CHECKS    *
+      *                                * EVERY COPY REFERENCE AGAINST  *
+      *                                * THE REAL COPYLIB DIRECTORY SO *
+      *                                * THE GAP SHOWS UP HERE FIRST,  *
+      *                                * NOT IN A FAILED COMPILE JOB.  *
+      *                                *********************************
+       01  WS-WORK-AREA.
+           05  EOF-SW              PIC X         VALUE SPACES.
+           05  EOF-SW-2            PIC X         VALUE SPACES.
+           05  WS-TABLE-MAX        PIC 9(5)      VALUE 2000.
+           05  TBL-COUNT           PIC 9(5)      VALUE 0.
+           05  TBL-IDX             PIC 9(5)      VALUE 0.
+           05  TABLE-OVERFLOW-SW   PIC X         VALUE 'N'.
+               88  TABLE-OVERFLOW                VALUE 'Y'.
+           05  TBL-FOUND-SW        PIC X         VALUE 'N'.
+               88  TBL-FOUND                     VALUE 'Y'.
+           05  WS-CHECKED-CNT      PIC 9(7)      VALUE 0.
+           05  WS-MISSING-CNT      PIC 9(7)      VALUE 0.
+           05  IN-FS               PIC XX        VALUE '00'.
+               88  IN-FS-OK                      VALUE '00'.
+           05  IN-FS-2             PIC XX        VALUE '00'.
+               88  IN-FS-2-OK                    VALUE '00'.
+           05  OUT-FS              PIC XX        VALUE '00'.
+               88  OUT-FS-OK                     VALUE '00'.
+           05  EXC-FS              PIC XX        VALUE '00'.
+               88  EXC-FS-OK                     VALUE '00'.
+
+       01  WS-TABLE VALUE HIGH-VALUES.
+           05  TBL-CPY-NAME OCCURS 2000 TIMES   PIC X(8).
+
+       01  CTL-TITLE.
+           05 FILLER          PIC X(46) VALUE
+                   '*** SU41PGM23 MISSING-COPYBOOK CROSS-CHECK ***'.
+           05 FILLER          PIC X(34) VALUE SPACES.
+
+       01  CTL-LINE.
+           05 CTL-LABEL        PIC X(40).
+           05 CTL-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(33) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM LOAD-TABLE-RTN
+               UNTIL EOF-SW-2 = 'F' OR TABLE-OVERFLOW.
+           IF TABLE-OVERFLOW
+               DISPLAY 'SU41PGM23 ABEND - COPYLIB DIRECTORY TABLE '
+                       'OVERFLOW'
+               DISPLAY 'TABLE CAPACITY IS ' WS-TABLE-MAX ' ROWS'
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-FILES-RTN
+               STOP RUN
+           END-IF.
+           PERFORM CHECK-REFERENCE-RTN
+               UNTIL EOF-SW = 'F'.
+           PERFORM CONTROL-REPORT-RTN.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM23 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN INPUT IN-FILE-2.
+           IF NOT IN-FS-2-OK
+               DISPLAY 'SU41PGM23 - IN-FILE-2 OPEN FAILED, STATUS='
+                       IN-FS-2
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM23 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXC-FILE.
+           IF NOT EXC-FS-OK
+               DISPLAY 'SU41PGM23 - EXC-FILE OPEN FAILED, STATUS='
+                       EXC-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+           READ IN-FILE-2
+               AT END MOVE 'F' TO EOF-SW-2.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       LOAD-TABLE-RTN.
+           ADD 1 TO TBL-COUNT.
+           IF TBL-COUNT > WS-TABLE-MAX
+               MOVE 'Y' TO TABLE-OVERFLOW-SW
+               GO TO LOAD-TABLE-RTN-EXIT
+           END-IF.
+           MOVE CPY-NAME TO TBL-CPY-NAME(TBL-COUNT).
+           READ IN-FILE-2
+               AT END MOVE 'F' TO EOF-SW-2.
+       LOAD-TABLE-RTN-EXIT. EXIT.
+
+       CHECK-REFERENCE-RTN.
+           ADD 1 TO WS-CHECKED-CNT.
+           MOVE 'N' TO TBL-FOUND-SW.
+           MOVE 1 TO TBL-IDX.
+           PERFORM SEARCH-TBL-RTN
+               UNTIL TBL-IDX > TBL-COUNT OR TBL-FOUND.
+           IF NOT TBL-FOUND
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+       CHECK-REFERENCE-RTN-EXIT. EXIT.
+
+       SEARCH-TBL-RTN.
+           IF TBL-CPY-NAME(TBL-IDX) = REF-CPY-NAME
+               SET TBL-FOUND TO TRUE
+           ELSE
+               ADD 1 TO TBL-IDX
+           END-IF.
+       SEARCH-TBL-RTN-EXIT. EXIT.
+
+       WRITE-EXCEPTION-RTN.
+           MOVE SPACES        TO EXC-REC.
+           MOVE REF-PGM-NAME  TO EXC-PGM-NAME.
+           MOVE REF-CPY-NAME  TO EXC-CPY-NAME.
+           WRITE EXC-REC.
+           ADD 1 TO WS-MISSING-CNT.
+       WRITE-EXCEPTION-RTN-EXIT. EXIT.
+
+       CONTROL-REPORT-RTN.
+           MOVE CTL-TITLE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'COPY REFERENCES CHECKED' TO CTL-LABEL.
+           MOVE WS-CHECKED-CNT TO CTL-COUNT.
+           MOVE CTL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'MISSING COPYBOOKS FOUND' TO CTL-LABEL.
+           MOVE WS-MISSING-CNT TO CTL-COUNT.
+           MOVE CTL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       CONTROL-REPORT-RTN-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE IN-FILE IN-FILE-2 OUT-FILE EXC-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
