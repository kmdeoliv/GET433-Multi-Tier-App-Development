@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM12.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW-PR        PIC X      VALUE SPACES.
+           05  WS-TERM-CNT      PIC 9(5)   VALUE 0.
+           05  WS-DISCH-CNT     PIC 9(5)   VALUE 0.
+           05  WS-RETIRE-CNT    PIC 9(5)   VALUE 0.
+           05  WS-EXCEPT-CNT    PIC 9(5)   VALUE 0.
+           05  PAYROLL-FS       PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK            VALUE '00'.
+           05  OUT-FS           PIC XX     VALUE '00'.
+               88 OUT-FS-OK                VALUE '00'.
+
+       01  HDG-LINE1.
+           05 FILLER            PIC X(23) VALUE SPACES.
+           05 FILLER            PIC X(34) VALUE
+                    'TERMINATION PROCESSING REPORT    '.
+           05 FILLER            PIC X(23) VALUE SPACES.
+
+       01  HDG-LINE2.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'EMP ID '.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'LAST NAME'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(4)  VALUE 'STAT'.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE 'TERM DT '.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE 'TERM REASON'.
+
+       01  DETAIL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 DL-EMP-ID         PIC X(7).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-LAST-NAME      PIC X(11).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-STATUS         PIC X(4).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-TERM-DT        PIC 9(08).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DL-TERM-REASON    PIC X(20).
+
+       01  EXCEPT-HDG.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(40) VALUE
+                    '*** EXCEPTIONS - TERM DATE OR REASON ***'.
+
+       01  EXCEPT-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 EL-EMP-ID         PIC X(7).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 EL-LAST-NAME      PIC X(11).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 EL-REASON         PIC X(40) VALUE
+                    'MISSING TERMINATION DATE AND/OR REASON'.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE 'TERMINATED -- '.
+           05 GT-TERM-Z         PIC ZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE 'DISCHARGED -- '.
+           05 GT-DISCH-Z        PIC ZZZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'RETIRED -- '.
+           05 GT-RETIRE-Z       PIC ZZZZ9.
+
+       01  EXCEPT-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE 'EXCEPTIONS -- '.
+           05 GT-EXCEPT-Z       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM HDG-ROUTINE.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW-PR = 'F'.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGM12 - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM12 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       HDG-ROUTINE.
+           MOVE HDG-LINE1 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE HDG-LINE2 TO OUT-REC.
+           WRITE OUT-REC.
+       HDG-ROUTINE-EXIT. EXIT.
+
+       READ-INPUT.
+           IF PR-STAT-TERMINATED OR PR-STAT-DISCHARGED
+                   OR PR-STAT-RETIRED
+               PERFORM DETAIL-ROUTINE
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       READ-INPUT-EXIT. EXIT.
+
+       DETAIL-ROUTINE.
+           MOVE PR-EMPLOYEE-ID     TO DL-EMP-ID.
+           MOVE PR-LAST-NAME(1:11) TO DL-LAST-NAME.
+           MOVE PR-PAY1-STATUS     TO DL-STATUS.
+           MOVE PR-TERM-DT         TO DL-TERM-DT.
+           MOVE PR-TERM-REASON(1:20) TO DL-TERM-REASON.
+           MOVE DETAIL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           EVALUATE TRUE
+               WHEN PR-STAT-TERMINATED
+                   ADD 1 TO WS-TERM-CNT
+               WHEN PR-STAT-DISCHARGED
+                   ADD 1 TO WS-DISCH-CNT
+               WHEN PR-STAT-RETIRED
+                   ADD 1 TO WS-RETIRE-CNT
+           END-EVALUATE.
+           IF PR-TERM-DT = 0 OR PR-TERM-REASON = SPACES
+               PERFORM EXCEPT-ROUTINE
+           END-IF.
+       DETAIL-ROUTINE-EXIT. EXIT.
+
+       EXCEPT-ROUTINE.
+           IF WS-EXCEPT-CNT = 0
+               MOVE SPACES TO OUT-REC
+               WRITE OUT-REC
+               MOVE EXCEPT-HDG TO OUT-REC
+               WRITE OUT-REC
+           END-IF.
+           MOVE PR-EMPLOYEE-ID     TO EL-EMP-ID.
+           MOVE PR-LAST-NAME(1:11) TO EL-LAST-NAME.
+           MOVE EXCEPT-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           ADD 1 TO WS-EXCEPT-CNT.
+       EXCEPT-ROUTINE-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-TERM-CNT   TO GT-TERM-Z.
+           MOVE WS-DISCH-CNT  TO GT-DISCH-Z.
+           MOVE WS-RETIRE-CNT TO GT-RETIRE-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-EXCEPT-CNT TO GT-EXCEPT-Z.
+           MOVE EXCEPT-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE PAYROLL-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
