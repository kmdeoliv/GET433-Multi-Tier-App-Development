@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM22.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT IN-FILE     ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT OUT-FILE    ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT EXC-FILE    ASSIGN TO EFILE
+                     FILE STATUS IS EXC-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ONE RECORD PER SOURCE MEMBER.  MBR-NAME IS THE MEMBER NAME AS
+      * CATALOGED IN THE SOURCE LIBRARY, MBR-PROGID IS THE PROGRAM-ID
+      * CLAUSE FOUND WHEN THAT MEMBER WAS LAST COMPILED.  THIS EXTRACT
+      * IS BUILT AND REFRESHED OUTSIDE THIS PROGRAM - SU41PGM22 ONLY
+      * COMPARES THE TWO COLUMNS.
+       FD  IN-FILE.
+       01  IN-REC.
+           05  MBR-NAME           PIC X(8).
+           05  MBR-PROGID         PIC X(8).
+           05  FILLER             PIC X(64).
+
+       FD  OUT-FILE.
+       01  OUT-REC             PIC X(80).
+
+       FD  EXC-FILE.
+       01  EXC-REC.
+           05  EXC-MBR-NAME       PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  EXC-MBR-PROGID     PIC X(8)  VALUE SPACES.
+           05  FILLER             PIC X(62) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      *                                *********************************
+      *                                * CROSS-CHECKS EVERY SOURCE     *
+      *                                * MEMBER'S CATALOGED NAME       *
+      *                                * AGAINST ITS OWN PROGRAM-ID    *
+      *                                * CLAUSE.  A MISMATCH STILL     *
+      *                                * COMPILES AND RUNS FINE UNDER  *
+      *                                * A STATIC-CALL LOAD MODULE     *
+      *                                * NAMED FOR THE MEMBER, BUT IT  *
+      *                                * LEAVES A TRAP FOR THE NEXT    *
+      *                                * MAINTAINER WHO GOES LOOKING   *
+      *                                * FOR "SU41PGM5" BY PROGRAM-ID  *
+      *                                * AND FINDS TWO HITS.  THIS     *
+      *                                * REPORT FLAGS THE MISMATCH, IT *
+      *                                * DOES NOT CORRECT IT.          *
+      *                                *********************************
+       01  WS-WORK-AREA.
+           05  EOF-SW              PIC X         VALUE SPACES.
+           05  WS-CHECKED-CNT      PIC 9(7)      VALUE 0.
+           05  WS-MISMATCH-CNT     PIC 9(7)      VALUE 0.
+           05  IN-FS               PIC XX        VALUE '00'.
+               88  IN-FS-OK                      VALUE '00'.
+           05  OUT-FS              PIC XX        VALUE '00'.
+               88  OUT-FS-OK                     VALUE '00'.
+           05  EXC-FS              PIC XX        VALUE '00'.
+               88  EXC-FS-OK                     VALUE '00'.
+
+       01  CTL-TITLE.
+           05 FILLER          PIC X(44) VALUE
+                   '*** SU41PGM22 PROGRAM-ID INTEGRITY CHECK ***'.
+           05 FILLER          PIC X(36) VALUE SPACES.
+
+       01  CTL-LINE.
+           05 CTL-LABEL        PIC X(40).
+           05 CTL-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(33) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM CHECK-MEMBER-RTN
+               UNTIL EOF-SW = 'F'.
+           PERFORM CONTROL-REPORT-RTN.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM22 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM22 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXC-FILE.
+           IF NOT EXC-FS-OK
+               DISPLAY 'SU41PGM22 - EXC-FILE OPEN FAILED, STATUS='
+                       EXC-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       CHECK-MEMBER-RTN.
+           ADD 1 TO WS-CHECKED-CNT.
+           IF MBR-NAME NOT = MBR-PROGID
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+       CHECK-MEMBER-RTN-EXIT. EXIT.
+
+       WRITE-EXCEPTION-RTN.
+           MOVE SPACES        TO EXC-REC.
+           MOVE MBR-NAME      TO EXC-MBR-NAME.
+           MOVE MBR-PROGID    TO EXC-MBR-PROGID.
+           WRITE EXC-REC.
+           ADD 1 TO WS-MISMATCH-CNT.
+       WRITE-EXCEPTION-RTN-EXIT. EXIT.
+
+       CONTROL-REPORT-RTN.
+           MOVE CTL-TITLE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'SOURCE MEMBERS CHECKED' TO CTL-LABEL.
+           MOVE WS-CHECKED-CNT TO CTL-COUNT.
+           MOVE CTL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'PROGRAM-ID MISMATCHES FOUND' TO CTL-LABEL.
+           MOVE WS-MISMATCH-CNT TO CTL-COUNT.
+           MOVE CTL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       CONTROL-REPORT-RTN-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE IN-FILE OUT-FILE EXC-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
