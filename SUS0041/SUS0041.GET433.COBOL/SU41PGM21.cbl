@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM21.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT IN-FILE     ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT ELIG-FILE   ASSIGN TO EFILE
+                     FILE STATUS IS ELIG-FS.
+            COPY ARSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AR-FILE.
+           COPY ARREC.
+
+       FD  IN-FILE.
+       01  IN-REC.
+           05  IN-NAME        PIC X(20).
+           05  IN-ADDRESS     PIC X(20).
+           05  IN-SSN1        PIC 9(3).
+           05  IN-SSN2        PIC 9(2).
+           05  IN-SSN3        PIC 9(4).
+           05  IN-CREDITS     PIC 99.
+           05  FILLER         PIC X(29).
+
+       FD  ELIG-FILE.
+       01  ELIG-REC.
+           05  ELIG-NAME       PIC X(20).
+           05  ELIG-ADDRESS    PIC X(20).
+           05  ELIG-SSN        PIC 9(9).
+           05  ELIG-CREDITS    PIC 99.
+           05  ELIG-FT-SW      PIC X.
+           05  ELIG-BALANCE    PIC S9(7)V99.
+           05  ELIG-SW         PIC X.
+           05  FILLER          PIC X(14).
+
+       WORKING-STORAGE SECTION.
+      *                                *********************************
+      *                                * EXTRACTS THE STUDENTS OUT OF  *
+      *                                * SU41PGM2'S BILLING POPULATION *
+      *                                * WHO ARE ELIGIBLE FOR FINANCIAL*
+      *                                * AID - FULL-TIME CREDIT LOAD   *
+      *                                * WITH AN OUTSTANDING BALANCE   *
+      *                                * ON THE SAME AR-FILE SU41PGM2  *
+      *                                * POSTS TO EACH BILLING CYCLE.  *
+      *                                *********************************
+       01  WS-WORK-AREA.
+           05  EOF-SW              PIC X         VALUE SPACES.
+           05  WS-SSN-9            PIC 9(9)      VALUE 0.
+           05  WS-FT-THRESHOLD     PIC 99        VALUE 12.
+           05  WS-CHECKED-CNT      PIC 9(7)      VALUE 0.
+           05  WS-ELIGIBLE-CNT     PIC 9(7)      VALUE 0.
+           05  IN-FS               PIC XX        VALUE '00'.
+               88  IN-FS-OK                      VALUE '00'.
+           05  ELIG-FS             PIC XX        VALUE '00'.
+               88  ELIG-FS-OK                    VALUE '00'.
+
+           COPY ARRC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW = 'F'.
+           PERFORM DISPLAY-COUNTS-RTN.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM21 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ELIG-FILE.
+           IF NOT ELIG-FS-OK
+               DISPLAY 'SU41PGM21 - ELIG-FILE OPEN FAILED, STATUS='
+                       ELIG-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      * THE AR FILE IS THE SAME PERSISTENT VSAM CLUSTER SU41PGM2
+      * MAINTAINS - THIS PROGRAM ONLY READS IT, NEVER UPDATES IT.
+           OPEN INPUT AR-FILE.
+           IF NOT AR-SUCCESSFUL
+               DISPLAY 'SU41PGM21 - AR-FILE OPEN FAILED, STATUS='
+                       AR-RC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       READ-INPUT.
+           ADD 1 TO WS-CHECKED-CNT.
+           PERFORM CHECK-ELIGIBILITY-RTN.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+       READ-INPUT-EXIT. EXIT.
+
+       CHECK-ELIGIBILITY-RTN.
+           MOVE SPACES TO ELIG-REC.
+           COMPUTE WS-SSN-9 = (IN-SSN1 * 1000000) +
+               (IN-SSN2 * 10000) + IN-SSN3.
+           MOVE WS-SSN-9 TO AR-SSN.
+           READ AR-FILE
+               INVALID KEY MOVE '23' TO AR-RC.
+           EVALUATE TRUE
+               WHEN AR-SUCCESSFUL
+                   MOVE AR-BALANCE TO ELIG-BALANCE
+               WHEN OTHER
+                   MOVE 0 TO ELIG-BALANCE
+           END-EVALUATE.
+           MOVE IN-NAME     TO ELIG-NAME.
+           MOVE IN-ADDRESS  TO ELIG-ADDRESS.
+           MOVE WS-SSN-9    TO ELIG-SSN.
+           MOVE IN-CREDITS  TO ELIG-CREDITS.
+           IF IN-CREDITS >= WS-FT-THRESHOLD
+               MOVE 'Y' TO ELIG-FT-SW
+           ELSE
+               MOVE 'N' TO ELIG-FT-SW
+           END-IF.
+           IF ELIG-FT-SW = 'Y' AND ELIG-BALANCE > 0
+               MOVE 'Y' TO ELIG-SW
+               ADD 1 TO WS-ELIGIBLE-CNT
+           ELSE
+               MOVE 'N' TO ELIG-SW
+           END-IF.
+           WRITE ELIG-REC.
+       CHECK-ELIGIBILITY-RTN-EXIT. EXIT.
+
+       DISPLAY-COUNTS-RTN.
+           DISPLAY 'STUDENTS CHECKED:            ' WS-CHECKED-CNT.
+           DISPLAY 'FINANCIAL-AID ELIGIBLE:      ' WS-ELIGIBLE-CNT.
+       DISPLAY-COUNTS-RTN-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE IN-FILE ELIG-FILE AR-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
