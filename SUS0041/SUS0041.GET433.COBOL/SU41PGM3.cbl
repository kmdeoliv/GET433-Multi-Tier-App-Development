@@ -3,9 +3,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT IN-FILE     ASSIGN TO IFILE.
-            SELECT IN-FILE-2   ASSIGN TO IFILE2.
-            SELECT OUT-FILE    ASSIGN TO OFILE.
+            SELECT IN-FILE     ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT IN-FILE-2   ASSIGN TO IFILE2
+                     FILE STATUS IS IN-FS-2.
+            SELECT OUT-FILE    ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT EXC-FILE    ASSIGN TO EFILE
+                     FILE STATUS IS EXC-FS.
+            SELECT CHKPT-FILE  ASSIGN TO CHKFILE
+                     FILE STATUS IS CHKPT-FS.
+            COPY RUNSTSEL.
+            COPY SCHEDSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,6 +45,26 @@
            05  MY-FILLER      PIC X(25)
            VALUE   '                        '.
 
+       FD  EXC-FILE.
+       01  EXC-REC.
+           05  EXC-NAME       PIC X(20).
+           05  EXC-ADDRESS    PIC X(20).
+           05  EXC-SSN        PIC 9(9).
+           05  EXC-REASON     PIC X(40).
+           05  FILLER         PIC X(44).
+
+       FD  CHKPT-FILE.
+       01  CHKPT-REC.
+           05  CHKPT-IN-CTR   PIC 9(5).
+           05  CHKPT-IN-CTR-2 PIC 9(5).
+           05  CHKPT-OUT-CNT  PIC 9(7).
+           05  CHKPT-EXC-CNT  PIC 9(7).
+           05  FILLER         PIC X(56).
+
+       COPY RUNSTFD.
+
+       COPY SCHEDFD.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05  IN-CTR         PIC 9(5)  COMP-3  VALUE 0.
@@ -44,51 +73,436 @@
            05  EOF-SW-2       PIC X             VALUE SPACES.
            05  MATCH-SWITCH-1 PIC X VALUE SPACES.
            05  MATCH-SWITCH-2 PIC X VALUE SPACES.
+           05  RESTART-SW     PIC X             VALUE 'N'.
+               88  RESTART-RUN                  VALUE 'Y'.
+           05  CHKPT-EOF-SW   PIC X             VALUE SPACES.
+           05  WS-RESTART-IN-CTR   PIC 9(5)      VALUE 0.
+           05  WS-RESTART-IN-CTR-2 PIC 9(5)      VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(3)   VALUE 100.
+           05  WS-DUMMY       PIC 9(5)          VALUE 0.
+           05  WS-REMAINDER   PIC 9(3)          VALUE 0.
+           05  WS-PREV-SSN    PIC 9(9)          VALUE 0.
+           05  WS-PREV-SSN-2  PIC 9(9)          VALUE 0.
+           05  WS-OUT-REC-CNT PIC 9(7)          VALUE 0.
+           05  WS-EXC-REC-CNT PIC 9(7)          VALUE 0.
+           05  IN-FS          PIC XX            VALUE '00'.
+               88  IN-FS-OK                     VALUE '00'.
+           05  IN-FS-2        PIC XX            VALUE '00'.
+               88  IN-FS-2-OK                   VALUE '00'.
+           05  OUT-FS         PIC XX            VALUE '00'.
+               88  OUT-FS-OK                    VALUE '00'.
+           05  EXC-FS         PIC XX            VALUE '00'.
+               88  EXC-FS-OK                    VALUE '00'.
+           05  CHKPT-FS       PIC XX            VALUE '00'.
+               88  CHKPT-FS-OK                  VALUE '00'.
+           05  STATUS-FS      PIC XX            VALUE '00'.
+               88  STATUS-FS-OK                 VALUE '00'.
+           05  SCHED-FS       PIC XX            VALUE '00'.
+               88  SCHED-FS-OK                  VALUE '00'.
+
+           COPY SSNCHKW.
+
+      *                                *********************************
+      *                                * MATCH-FILE OUTPUT HEADER      *
+      *                                *********************************
+       01  OUT-HDR-REC.
+           05  FILLER         PIC X(9)   VALUE 'HDRMATCH-'.
+           05  FILLER         PIC X(71)  VALUE SPACES.
+
+      *                                *********************************
+      *                                * MATCH-FILE OUTPUT TRAILER     *
+      *                                *********************************
+       01  OUT-TRL-REC.
+           05  FILLER         PIC X(9)   VALUE 'TRLMATCH-'.
+           05  TRL-OUT-COUNT  PIC 9(7)   VALUE 0.
+           05  FILLER         PIC X(64)  VALUE SPACES.
+
+      *                                *********************************
+      *                                * EXCEPTION-FILE HEADER         *
+      *                                *********************************
+       01  EXC-HDR-REC.
+           05  FILLER         PIC X(9)   VALUE 'HDREXCPT-'.
+           05  FILLER         PIC X(124) VALUE SPACES.
+
+      *                                *********************************
+      *                                * EXCEPTION-FILE TRAILER        *
+      *                                *********************************
+       01  EXC-TRL-REC.
+           05  FILLER         PIC X(9)   VALUE 'TRLEXCPT-'.
+           05  TRL-EXC-COUNT  PIC 9(7)   VALUE 0.
+           05  FILLER         PIC X(117) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM CHECK-SCHEDULE-RTN.
+           IF SCHD-RUN-PGM3 = 'N'
+               MOVE 'SU41PGM3' TO STATUS-PGM
+               MOVE 0 TO STATUS-RC
+               MOVE 'SKIPPED PER SCHEDULE CONTROL' TO STATUS-MSG
+               PERFORM WRITE-RUN-STATUS-RTN
+               STOP RUN
+           END-IF.
+           PERFORM CHECK-RESTART-RTN.
            PERFORM OPEN-FILES-RTN.
            PERFORM READ-INPUT
               UNTIL EOF-SW = 'F'.
+           PERFORM DRAIN-ORPHANS-RTN
+              UNTIL EOF-SW-2 = 'F'.
            PERFORM CLOSE-FILES-RTN.
+           PERFORM LOG-RUN-STATUS-RTN.
            STOP RUN.
 
+       CHECK-RESTART-RTN.
+      * IF A PRIOR RUN LEFT A NON-ZERO CHECKPOINT BEHIND, THIS IS A
+      * RESTART - THE INPUT FILES ARE SKIPPED UP TO THE CHECKPOINTED
+      * POSITION AND THE OUTPUT FILES ARE EXTENDED RATHER THAN
+      * REBUILT FROM SCRATCH.
+           OPEN INPUT CHKPT-FILE.
+           IF NOT CHKPT-FS-OK
+      * NO CHECKPOINT FILE YET (STATUS 35) MEANS THIS IS THE FIRST RUN
+      * - NOT AN ERROR.  ANY OTHER BAD STATUS IS DISPLAYED BUT ALSO
+      * TREATED AS "NO CHECKPOINT" SINCE RESTART SUPPORT IS A
+      * CONVENIENCE, NOT A REASON TO REFUSE TO RUN AT ALL.
+               IF CHKPT-FS NOT = '35'
+                   DISPLAY 'SU41PGM3 - CHKPT-FILE OPEN STATUS='
+                           CHKPT-FS ' - RUNNING WITHOUT RESTART'
+               END-IF
+               MOVE 'F' TO CHKPT-EOF-SW
+               GO TO CHECK-RESTART-RTN-EXIT
+           END-IF.
+           READ CHKPT-FILE
+               AT END MOVE 'F' TO CHKPT-EOF-SW.
+           IF CHKPT-EOF-SW NOT = 'F' AND CHKPT-IN-CTR > 0
+               SET RESTART-RUN TO TRUE
+               MOVE CHKPT-IN-CTR   TO WS-RESTART-IN-CTR
+               MOVE CHKPT-IN-CTR-2 TO WS-RESTART-IN-CTR-2
+               MOVE CHKPT-OUT-CNT  TO WS-OUT-REC-CNT
+               MOVE CHKPT-EXC-CNT  TO WS-EXC-REC-CNT
+           END-IF.
+           CLOSE CHKPT-FILE.
+       CHECK-RESTART-RTN-EXIT. EXIT.
+
        OPEN-FILES-RTN.
            OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM3 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
            OPEN INPUT IN-FILE-2.
-           OPEN OUTPUT OUT-FILE.
+           IF NOT IN-FS-2-OK
+               DISPLAY 'SU41PGM3 - IN-FILE-2 OPEN FAILED, STATUS='
+                       IN-FS-2
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF RESTART-RUN
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND EXC-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT EXC-FILE
+               PERFORM WRITE-HEADERS-RTN
+           END-IF.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM3 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF NOT EXC-FS-OK
+               DISPLAY 'SU41PGM3 - EXC-FILE OPEN FAILED, STATUS='
+                       EXC-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
            READ IN-FILE
                AT END MOVE 'F' TO EOF-SW.
            READ IN-FILE-2
                 AT END MOVE 'F' TO EOF-SW-2.
+           IF EOF-SW NOT = 'F'
+               MOVE IN-SSN TO WS-PREV-SSN
+           END-IF.
+           IF EOF-SW-2 NOT = 'F'
+               MOVE IN-SSN-2 TO WS-PREV-SSN-2
+           END-IF.
+           IF RESTART-RUN
+               PERFORM SKIP-TO-CHECKPOINT-RTN
+           END-IF.
        OPEN-FILES-RTN-EXIT. EXIT.
 
+       WRITE-HEADERS-RTN.
+           MOVE OUT-HDR-REC TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE EXC-HDR-REC TO EXC-REC.
+           WRITE EXC-REC.
+       WRITE-HEADERS-RTN-EXIT. EXIT.
+
+       SKIP-TO-CHECKPOINT-RTN.
+      *                                *********************************
+      *                                * THE PRIMING READ IN OPEN-FILES-*
+      *                                * RTN ALREADY PUT RECORD 1 IN THE*
+      *                                * BUFFER WITHOUT COUNTING IT, SO *
+      *                                * START THE COUNTER AT 0 - A     *
+      *                                * START OF 1 STOPS ONE READ      *
+      *                                * SHORT AND REPROCESSES THE LAST *
+      *                                * RECORD THE PRIOR RUN ALREADY   *
+      *                                * COUNTED BEFORE CHECKPOINTING.  *
+      *                                *********************************
+           MOVE 0 TO IN-CTR.
+           PERFORM SKIP-IN-FILE-RTN
+               UNTIL IN-CTR >= WS-RESTART-IN-CTR OR EOF-SW = 'F'.
+           MOVE 0 TO IN-CTR-2.
+           PERFORM SKIP-IN-FILE-2-RTN
+               UNTIL IN-CTR-2 >= WS-RESTART-IN-CTR-2 OR EOF-SW-2 = 'F'.
+       SKIP-TO-CHECKPOINT-RTN-EXIT. EXIT.
+
+       SKIP-IN-FILE-RTN.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+           ADD 1 TO IN-CTR.
+       SKIP-IN-FILE-RTN-EXIT. EXIT.
+
+       SKIP-IN-FILE-2-RTN.
+           READ IN-FILE-2
+               AT END MOVE 'F' TO EOF-SW-2.
+           ADD 1 TO IN-CTR-2.
+       SKIP-IN-FILE-2-RTN-EXIT. EXIT.
+
        READ-INPUT.
            MOVE SPACES TO MATCH-SWITCH-1.
            PERFORM MATCH-ROUTINE
                 UNTIL MATCH-SWITCH-1 > SPACES.
            READ IN-FILE
              AT END MOVE 'F' TO EOF-SW.
+           ADD 1 TO IN-CTR.
+           PERFORM VALIDATE-FORMAT-RTN.
+           PERFORM VALIDATE-SEQUENCE-RTN.
+           PERFORM CHECKPOINT-ROUTINE.
        READ-INPUT-EXIT. EXIT.
 
+       VALIDATE-FORMAT-RTN.
+      * A RECORD WHOSE SSN FAILS THE SHARED FORMAT CHECK (SSNCHK) IS
+      * LOGGED AND SKIPPED THE SAME WAY AN OUT-OF-SEQUENCE KEY IS - IT
+      * NEVER REACHES THE MATCH LOGIC.
+           IF EOF-SW NOT = 'F'
+               MOVE IN-SSN TO SSN-EDIT-SSN
+               PERFORM VALIDATE-SSN-FORMAT-RTN
+               PERFORM REJECT-BAD-FORMAT-RTN
+                   UNTIL EOF-SW = 'F' OR SSN-FORMAT-OK
+           END-IF.
+       VALIDATE-FORMAT-RTN-EXIT. EXIT.
+
+       REJECT-BAD-FORMAT-RTN.
+           MOVE 'INVALID SSN FORMAT - RECORD SKIPPED' TO EXC-REASON.
+           MOVE IN-NAME     TO EXC-NAME.
+           MOVE IN-ADDRESS  TO EXC-ADDRESS.
+           MOVE IN-SSN      TO EXC-SSN.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXC-REC-CNT.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+           ADD 1 TO IN-CTR.
+           IF EOF-SW NOT = 'F'
+               MOVE IN-SSN TO SSN-EDIT-SSN
+               PERFORM VALIDATE-SSN-FORMAT-RTN
+           END-IF.
+       REJECT-BAD-FORMAT-RTN-EXIT. EXIT.
+
+       VALIDATE-SEQUENCE-RTN.
+      * IN-FILE IS EXPECTED TO ARRIVE IN ASCENDING SSN ORDER WITH ONE
+      * RECORD PER STUDENT.  A DUPLICATE OR OUT-OF-SEQUENCE KEY IS
+      * LOGGED TO THE EXCEPTION FILE AND THE OFFENDING RECORD(S) ARE
+      * SKIPPED RATHER THAN ALLOWED TO CORRUPT THE MATCH LOGIC.
+           IF EOF-SW NOT = 'F' AND IN-SSN NOT > WS-PREV-SSN
+               PERFORM REJECT-BAD-KEY-RTN
+                   UNTIL EOF-SW = 'F' OR IN-SSN > WS-PREV-SSN
+           END-IF.
+           IF EOF-SW NOT = 'F'
+               MOVE IN-SSN TO WS-PREV-SSN
+           END-IF.
+       VALIDATE-SEQUENCE-RTN-EXIT. EXIT.
+
+       REJECT-BAD-KEY-RTN.
+           IF IN-SSN = WS-PREV-SSN
+               MOVE 'DUPLICATE KEY - RECORD SKIPPED' TO EXC-REASON
+           ELSE
+               MOVE 'OUT OF SEQUENCE KEY - RECORD SKIPPED'
+                   TO EXC-REASON
+           END-IF.
+           MOVE IN-NAME     TO EXC-NAME.
+           MOVE IN-ADDRESS  TO EXC-ADDRESS.
+           MOVE IN-SSN      TO EXC-SSN.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXC-REC-CNT.
+           READ IN-FILE
+               AT END MOVE 'F' TO EOF-SW.
+           ADD 1 TO IN-CTR.
+       REJECT-BAD-KEY-RTN-EXIT. EXIT.
+
+       CHECKPOINT-ROUTINE.
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS, THE CURRENT POSITION IN
+      * BOTH INPUT FILES IS SAVED SO A RERUN AFTER AN ABEND CAN PICK
+      * UP CLOSE TO WHERE IT LEFT OFF INSTEAD OF FROM THE TOP.
+           DIVIDE IN-CTR BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-DUMMY REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT-RTN
+           END-IF.
+       CHECKPOINT-ROUTINE-EXIT. EXIT.
+
+       WRITE-CHECKPOINT-RTN.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE IN-CTR        TO CHKPT-IN-CTR.
+           MOVE IN-CTR-2      TO CHKPT-IN-CTR-2.
+           MOVE WS-OUT-REC-CNT TO CHKPT-OUT-CNT.
+           MOVE WS-EXC-REC-CNT TO CHKPT-EXC-CNT.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
+       WRITE-CHECKPOINT-RTN-EXIT. EXIT.
+
+       CLEAR-CHECKPOINT-RTN.
+      * A CLEAN FINISH RESETS THE CHECKPOINT TO ZERO SO THE NEXT
+      * SCHEDULED RUN STARTS FROM THE TOP, NOT FROM THIS RUN'S END.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE 0 TO CHKPT-IN-CTR.
+           MOVE 0 TO CHKPT-IN-CTR-2.
+           MOVE 0 TO CHKPT-OUT-CNT.
+           MOVE 0 TO CHKPT-EXC-CNT.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
+       CLEAR-CHECKPOINT-RTN-EXIT. EXIT.
+
+       WRITE-TRAILERS-RTN.
+           MOVE WS-OUT-REC-CNT TO TRL-OUT-COUNT.
+           MOVE OUT-TRL-REC TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-EXC-REC-CNT TO TRL-EXC-COUNT.
+           MOVE EXC-TRL-REC TO EXC-REC.
+           WRITE EXC-REC.
+       WRITE-TRAILERS-RTN-EXIT. EXIT.
+
        MATCH-ROUTINE.
             IF IN-SSN = IN-SSN-2
                 MOVE IN-YR-GRAD  TO OUT-YR-GRAD
                 PERFORM WRITE-OUTPUT
+                PERFORM ADVANCE-INFILE-2-RTN
                 MOVE 'F' TO MATCH-SWITCH-1.
             IF IN-SSN > IN-SSN-2
                 PERFORM  READ-INFILE-2-ROUTINE.
             IF IN-SSN < IN-SSN-2
                 MOVE '????' TO  OUT-YR-GRAD
                 PERFORM WRITE-OUTPUT
+                PERFORM WRITE-EXCEPTION
                 MOVE 'F' TO MATCH-SWITCH-1.
        MATCH-ROUTINE-EXIT. EXIT.
 
+       ADVANCE-INFILE-2-RTN.
+      * THE GRAD-YEAR RECORD JUST MATCHED HAS BEEN CONSUMED - ADVANCE
+      * TO THE NEXT ONE SO THE NEXT STUDENT DOESN'T RE-COMPARE AGAINST
+      * (AND FALSELY ORPHAN) THE SAME RECORD THAT JUST MATCHED.
+            READ IN-FILE-2
+                  AT END MOVE 'F' TO EOF-SW-2.
+            ADD 1 TO IN-CTR-2.
+            PERFORM VALIDATE-FORMAT-2-RTN.
+            PERFORM VALIDATE-SEQUENCE-2-RTN.
+       ADVANCE-INFILE-2-RTN-EXIT. EXIT.
+
        READ-INFILE-2-ROUTINE.
+      * THE GRAD-YEAR RECORD CURRENTLY IN IN-FILE-2 IS BEHIND THE
+      * STUDENT THE MATCH IS LOOKING AT AND, SINCE BOTH FILES ONLY
+      * MOVE FORWARD, IT WILL NEVER BE COMPARED AGAIN - IT IS AN
+      * ORPHAN (NO STUDENT IN IN-FILE CLAIMS IT) AND IS LOGGED BEFORE
+      * IT IS DISCARDED.  ONCE IN-FILE-2 IS TRULY EXHAUSTED THE RECORD
+      * AREA NO LONGER CHANGES, SO THIS IS SKIPPED TO AVOID RELOGGING
+      * THE SAME LAST RECORD ON EVERY REMAINING STUDENT.
+            IF EOF-SW-2 NOT = 'F'
+                PERFORM WRITE-ORPHAN-RTN
+            END-IF.
             READ IN-FILE-2
                   AT END MOVE 'F' TO EOF-SW-2.
+            ADD 1 TO IN-CTR-2.
+            PERFORM VALIDATE-FORMAT-2-RTN.
+            PERFORM VALIDATE-SEQUENCE-2-RTN.
        READ-INFILE-2-ROUTINE-EXIT. EXIT.
 
+       VALIDATE-FORMAT-2-RTN.
+           IF EOF-SW-2 NOT = 'F'
+               MOVE IN-SSN-2 TO SSN-EDIT-SSN
+               PERFORM VALIDATE-SSN-FORMAT-RTN
+               PERFORM REJECT-BAD-FORMAT-2-RTN
+                   UNTIL EOF-SW-2 = 'F' OR SSN-FORMAT-OK
+           END-IF.
+       VALIDATE-FORMAT-2-RTN-EXIT. EXIT.
+
+       REJECT-BAD-FORMAT-2-RTN.
+           MOVE SPACES      TO EXC-NAME.
+           MOVE SPACES      TO EXC-ADDRESS.
+           MOVE IN-SSN-2    TO EXC-SSN.
+           MOVE 'INVALID GRAD-YEAR SSN FORMAT - SKIPPED' TO EXC-REASON.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXC-REC-CNT.
+           READ IN-FILE-2
+               AT END MOVE 'F' TO EOF-SW-2.
+           ADD 1 TO IN-CTR-2.
+           IF EOF-SW-2 NOT = 'F'
+               MOVE IN-SSN-2 TO SSN-EDIT-SSN
+               PERFORM VALIDATE-SSN-FORMAT-RTN
+           END-IF.
+       REJECT-BAD-FORMAT-2-RTN-EXIT. EXIT.
+
+       WRITE-ORPHAN-RTN.
+           MOVE SPACES      TO EXC-NAME.
+           MOVE SPACES      TO EXC-ADDRESS.
+           MOVE IN-SSN-2    TO EXC-SSN.
+           MOVE 'ORPHAN GRAD-YEAR RECORD - NO MATCHING STUDENT'
+               TO EXC-REASON.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXC-REC-CNT.
+       WRITE-ORPHAN-RTN-EXIT. EXIT.
+
+       DRAIN-ORPHANS-RTN.
+      * ANY GRAD-YEAR RECORDS STILL UNREAD ONCE THE STUDENT FILE IS
+      * EXHAUSTED ARE ORPHANS TOO - THEY CAN NEVER BE MATCHED AGAINST
+      * A STUDENT THAT NO LONGER FOLLOWS IN IN-FILE.
+           PERFORM WRITE-ORPHAN-RTN.
+           READ IN-FILE-2
+               AT END MOVE 'F' TO EOF-SW-2.
+           ADD 1 TO IN-CTR-2.
+       DRAIN-ORPHANS-RTN-EXIT. EXIT.
+
+       VALIDATE-SEQUENCE-2-RTN.
+      * IN-FILE-2 (THE GRAD-YEAR SOURCE) IS LIKEWISE EXPECTED IN
+      * ASCENDING SSN ORDER - THE SAME DUPLICATE/OUT-OF-SEQUENCE
+      * PROTECTION APPLIES ON THIS SIDE OF THE MATCH.
+           IF EOF-SW-2 NOT = 'F' AND IN-SSN-2 NOT > WS-PREV-SSN-2
+               PERFORM REJECT-BAD-KEY-2-RTN
+                   UNTIL EOF-SW-2 = 'F' OR IN-SSN-2 > WS-PREV-SSN-2
+           END-IF.
+           IF EOF-SW-2 NOT = 'F'
+               MOVE IN-SSN-2 TO WS-PREV-SSN-2
+           END-IF.
+       VALIDATE-SEQUENCE-2-RTN-EXIT. EXIT.
+
+       REJECT-BAD-KEY-2-RTN.
+           IF IN-SSN-2 = WS-PREV-SSN-2
+               MOVE 'DUPLICATE GRAD-YEAR KEY - SKIPPED'
+                   TO EXC-REASON
+           ELSE
+               MOVE 'OUT OF SEQ GRAD-YEAR KEY - SKIPPED'
+                   TO EXC-REASON
+           END-IF.
+           MOVE SPACES      TO EXC-NAME.
+           MOVE SPACES      TO EXC-ADDRESS.
+           MOVE IN-SSN-2    TO EXC-SSN.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXC-REC-CNT.
+           READ IN-FILE-2
+               AT END MOVE 'F' TO EOF-SW-2.
+           ADD 1 TO IN-CTR-2.
+       REJECT-BAD-KEY-2-RTN-EXIT. EXIT.
+
        WRITE-OUTPUT.
            MOVE IN-NAME     TO OUT-NAME.
            MOVE IN-ADDRESS  TO OUT-ADDRESS.
@@ -96,8 +510,36 @@
            MOVE IN-CREDITS  TO OUT-CREDITS.
            MOVE SPACES      TO MY-FILLER.
            WRITE OUT-REC.
+           ADD 1 TO WS-OUT-REC-CNT.
        WRITE-OUTPUT-EXIT. EXIT.
 
+       WRITE-EXCEPTION.
+      * NO MATCHING GRAD-YEAR RECORD WAS FOUND FOR THIS SSN, SO THE
+      * STUDENT'S NAME AND ADDRESS ARE LOGGED FOR THE REGISTRAR.
+           MOVE IN-NAME     TO EXC-NAME.
+           MOVE IN-ADDRESS  TO EXC-ADDRESS.
+           MOVE IN-SSN      TO EXC-SSN.
+           MOVE SPACES      TO EXC-REASON.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXC-REC-CNT.
+       WRITE-EXCEPTION-EXIT. EXIT.
+
        CLOSE-FILES-RTN.
-           CLOSE IN-FILE IN-FILE-2 OUT-FILE.
-       CLOSE-FILES-RTN-EXIT. EXIT.
\ No newline at end of file
+           PERFORM WRITE-TRAILERS-RTN.
+           PERFORM CLEAR-CHECKPOINT-RTN.
+           CLOSE IN-FILE IN-FILE-2 OUT-FILE EXC-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
+
+       LOG-RUN-STATUS-RTN.
+           MOVE 'SU41PGM3' TO STATUS-PGM.
+           MOVE RETURN-CODE TO STATUS-RC.
+           MOVE 'SEQUENTIAL MERGE GRAD-YEAR MATCH COMPLETE'
+               TO STATUS-MSG.
+           PERFORM WRITE-RUN-STATUS-RTN.
+       LOG-RUN-STATUS-RTN-EXIT. EXIT.
+
+       COPY SSNCHK.
+
+       COPY RUNSTP.
+
+       COPY SCHEDP.
