@@ -3,10 +3,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT IN-FILE   ASSIGN TO IFILE.
-            SELECT OUT-FILE  ASSIGN TO OFILE.
+            SELECT IN-FILE       ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT PRE-FILE      ASSIGN TO XFILE
+                     FILE STATUS IS PRE-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
        FD  IN-FILE.
        01  IN-REC.
            05  IN-NAME        PIC X(20).
@@ -24,27 +33,74 @@
            05  OUT-SSN         PIC 9(9).
            05  OUT-CREDITS     PIC 99.
            05  OUT-YR-GRAD     PIC X(4).
-           05  FILLER         PIC X(25).
-
+           05  OUT-DIVISION    PIC X(10).
+           05  FILLER         PIC X(15).
+
+      **** SECOND OUTPUT STREAM - STUDENTS WHO GRADUATED BEFORE 2017
+      **** ARE NOT DROPPED SILENTLY ANYMORE, THEY ARE CAPTURED HERE SO
+      **** A DOWNSTREAM JOB CAN STILL WORK WITH THEM IF NEEDED. ********
+       FD  PRE-FILE.
+       01  PRE-REC.
+           05  PRE-NAME       PIC X(20).
+           05  PRE-ADDRESS    PIC X(20).
+           05  PRE-SSN        PIC 9(9).
+           05  PRE-CREDITS    PIC 99.
+           05  PRE-YR-GRAD    PIC X(4).
+           05  FILLER         PIC X(15).
 
        WORKING-STORAGE SECTION.
 
-           COPY PAYREC.
-
        01  WS-WORK-AREA.
            05  IN-CTR         PIC 9(5)  COMP-3  VALUE 0.
            05  OUT-CTR        PIC 9(5)  COMP-3  VALUE 0.
            05  EOF-SW         PIC X             VALUE SPACES.
+           05  EOF-SW-PR      PIC X             VALUE SPACES.
            05  SUBA           PIC 9(3)  COMP-3  VALUE 0.
+           05  WS-PR-TABLE-MAX   PIC 9(5)       VALUE 3000.
+           05  WS-PR-TABLE-CNT   PIC 9(5)       VALUE 0.
+           05  PR-TABLE-OVERFLOW-SW PIC X       VALUE 'N'.
+               88  PR-TABLE-OVERFLOW             VALUE 'Y'.
+           05  WS-SSN-DISPLAY    PIC X(9).
+           05  WS-EMP-KEY-LOOKUP PIC X(7).
+           05  IN-FS             PIC XX     VALUE '00'.
+               88 IN-FS-OK                  VALUE '00'.
+           05  OUT-FS            PIC XX     VALUE '00'.
+               88 OUT-FS-OK                 VALUE '00'.
+           05  PAYROLL-FS        PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK             VALUE '00'.
+           05  PRE-FS            PIC XX     VALUE '00'.
+               88 PRE-FS-OK                 VALUE '00'.
+           05  PRE-CTR           PIC 9(5)  COMP-3  VALUE 0.
        01  WS-TABLE-AREA.
            05  FILLER OCCURS 100 TIMES.
                10  FLDA       PIC XXX.
                10  FLDB       PIC XXX.
+
+      **** ADVISOR/DIVISION LOOKUP TABLE, LOADED FROM THE PAYROLL FILE
+      **** AND SEARCHED BY EMPLOYEE KEY (THE STUDENT'S SSN, RIGHTMOST
+      **** 7 DIGITS - THIS SHOP'S CAMPUS ID NUMBERING PREDATES THE
+      **** 9-DIGIT SSN AND STILL ONLY CARRIES 7 DIGITS OF IT) *********
+       01  WS-PR-TABLE-AREA VALUE HIGH-VALUES.
+           05  WS-PR-TABLE OCCURS 3000 TIMES
+                   ASCENDING KEY IS TBL-EMP-KEY
+                   INDEXED BY TBL-PR-INDEX.
+             10  TBL-EMP-KEY      PIC X(7).
+             10  TBL-DIVISION     PIC X(10).
        PROCEDURE DIVISION.
        MAIN-RTN.
 
            PERFORM OPEN-FILES-RTN.
 
+           PERFORM LOAD-PAYROLL-TABLE-RTN
+               UNTIL EOF-SW-PR = 'F' OR PR-TABLE-OVERFLOW.
+           IF PR-TABLE-OVERFLOW
+               DISPLAY 'SU41PGMT ABEND - PAYROLL TABLE OVERFLOW'
+               DISPLAY 'TABLE CAPACITY IS ' WS-PR-TABLE-MAX ' ROWS'
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-FILES-RTN
+               GOBACK
+           END-IF.
+
            PERFORM READ-INPUT
                UNTIL EOF-SW = 'F'.
 
@@ -52,30 +108,96 @@
 
            PERFORM DISPLAY-COUNTERS.
 
-           STOP RUN.
+           GOBACK.
 
        OPEN-FILES-RTN.
            OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGMT - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
            OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGMT - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGMT - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+
+           OPEN OUTPUT PRE-FILE.
+           IF NOT PRE-FS-OK
+               DISPLAY 'SU41PGMT - PRE-FILE OPEN FAILED, STATUS='
+                       PRE-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
            READ IN-FILE
              AT END MOVE 'F' TO EOF-SW.
            ADD 1 TO IN-CTR.
 
        OPEN-FILES-RTN-EXIT. EXIT.
+
+       LOAD-PAYROLL-TABLE-RTN.
+           ADD 1 TO WS-PR-TABLE-CNT.
+           IF WS-PR-TABLE-CNT > WS-PR-TABLE-MAX
+               MOVE 'Y' TO PR-TABLE-OVERFLOW-SW
+               GO TO LOAD-PAYROLL-TABLE-RTN-EXIT
+           END-IF.
+           SET TBL-PR-INDEX TO WS-PR-TABLE-CNT.
+           MOVE PR-EMPLOYEE-ID(1:7) TO TBL-EMP-KEY(TBL-PR-INDEX).
+           MOVE PR-DIVISION         TO TBL-DIVISION(TBL-PR-INDEX).
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       LOAD-PAYROLL-TABLE-RTN-EXIT. EXIT.
+
+       LOOKUP-DIVISION-RTN.
+           MOVE IN-SSN TO WS-SSN-DISPLAY.
+           MOVE WS-SSN-DISPLAY(3:7) TO WS-EMP-KEY-LOOKUP.
+           SEARCH ALL WS-PR-TABLE
+               AT END MOVE SPACES TO OUT-DIVISION
+               WHEN TBL-EMP-KEY(TBL-PR-INDEX) = WS-EMP-KEY-LOOKUP
+                   MOVE TBL-DIVISION(TBL-PR-INDEX) TO OUT-DIVISION
+           END-SEARCH.
+       LOOKUP-DIVISION-RTN-EXIT. EXIT.
+
        WRITE-OUTPUT.
            MOVE IN-NAME     TO OUT-NAME.
            MOVE IN-ADDRESS  TO OUT-ADDRESS.
            MOVE IN-SSN      TO OUT-SSN.
            MOVE IN-CREDITS  TO OUT-CREDITS.
            MOVE IN-YR-GRAD TO OUT-YR-GRAD.
+           PERFORM LOOKUP-DIVISION-RTN.
            WRITE OUT-REC.
            ADD 1 TO OUT-CTR.
        WRITE-OUTPUT-EXIT. EXIT.
+       WRITE-PRE2017-RTN.
+           MOVE IN-NAME     TO PRE-NAME.
+           MOVE IN-ADDRESS  TO PRE-ADDRESS.
+           MOVE IN-SSN      TO PRE-SSN.
+           MOVE IN-CREDITS  TO PRE-CREDITS.
+           MOVE IN-YR-GRAD  TO PRE-YR-GRAD.
+           WRITE PRE-REC.
+           ADD 1 TO PRE-CTR.
+       WRITE-PRE2017-RTN-EXIT. EXIT.
        READ-INPUT.
            IF VALID-FOR-EXTRACT
                PERFORM WRITE-OUTPUT
+           ELSE
+               PERFORM WRITE-PRE2017-RTN
            END-IF.
 
            READ IN-FILE
@@ -85,10 +207,11 @@
        READ-INPUT-EXIT. EXIT.
 
        CLOSE-FILES-RTN.
-           CLOSE IN-FILE OUT-FILE.
+           CLOSE IN-FILE OUT-FILE PAYROLL-FILE PRE-FILE.
        CLOSE-FILES-RTN-EXIT. EXIT.
 
        DISPLAY-COUNTERS.
            DISPLAY ' RECORDS INPUT   '   IN-CTR.
            DISPLAY ' RECORDS OUTPUT  '   OUT-CTR.
+           DISPLAY ' RECORDS PRE-2017'   PRE-CTR.
        DISPLAY-COUNTERS-EXIT. EXIT.
