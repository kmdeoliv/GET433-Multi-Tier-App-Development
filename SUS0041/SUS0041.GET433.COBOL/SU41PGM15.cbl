@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL-FILE  ASSIGN TO PRFILE
+                     FILE STATUS IS PAYROLL-FS.
+            SELECT OUT-FILE      ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+
+       FD  OUT-FILE.
+       01  OUT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW-PR        PIC X      VALUE SPACES.
+           05  WS-HEADCOUNT     PIC 9(5)   VALUE 0.
+           05  WS-GRAND-PAY     PIC 9(11)V99 VALUE 0.
+           05  WS-ANNUAL-PAY    PIC 9(11)V99 VALUE 0.
+           05  DIV-COUNT        PIC 99     VALUE 0.
+           05  DIV-FOUND-SW     PIC X      VALUE 'N'.
+               88  DIV-FOUND        VALUE 'Y'.
+           05  PAYROLL-FS       PIC XX     VALUE '00'.
+               88 PAYROLL-FS-OK            VALUE '00'.
+           05  OUT-FS           PIC XX     VALUE '00'.
+               88 OUT-FS-OK                VALUE '00'.
+
+       01  DIV-TABLE.
+           05 DIV-ENTRY OCCURS 50 TIMES INDEXED BY DIV-IDX.
+              10 DIV-NAME          PIC X(10).
+              10 DIV-HEADCOUNT     PIC 9(5).
+              10 DIV-ANNUAL-PAY    PIC 9(11)V99.
+
+       01  HDG-LINE1.
+           05 FILLER            PIC X(22) VALUE SPACES.
+           05 FILLER            PIC X(36) VALUE
+                    'YEAR-END PAYROLL SUMMARY BY DIVISION'.
+           05 FILLER            PIC X(22) VALUE SPACES.
+
+       01  HDG-LINE2.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE 'DIVISION'.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE 'HEADCOUNT'.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(16) VALUE 'ANNUALIZED PAY'.
+
+       01  DETAIL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 DL-DIV-NAME       PIC X(10).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 DL-HEADCOUNT-Z    PIC ZZZZ9.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 DL-ANNUAL-PAY-Z   PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE 'GRAND TOTALS  '.
+           05 GT-HEADCOUNT-Z    PIC ZZZZ9.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 GT-ANNUAL-PAY-Z   PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM HDG-ROUTINE.
+           PERFORM READ-INPUT
+               UNTIL EOF-SW-PR = 'F'.
+           PERFORM PRINT-DIVISIONS-RTN
+               VARYING DIV-IDX FROM 1 BY 1
+               UNTIL DIV-IDX > DIV-COUNT.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT PAYROLL-FILE.
+           IF NOT PAYROLL-FS-OK
+               DISPLAY 'SU41PGM15 - PAYROLL-FILE OPEN FAILED, STATUS='
+                       PAYROLL-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM15 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       HDG-ROUTINE.
+           MOVE HDG-LINE1 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE HDG-LINE2 TO OUT-REC.
+           WRITE OUT-REC.
+       HDG-ROUTINE-EXIT. EXIT.
+
+       READ-INPUT.
+           IF PR-STAT-ACTIVE
+               PERFORM ANNUALIZE-PAY-RTN
+               PERFORM FIND-DIVISION-RTN
+               ADD 1 TO DIV-HEADCOUNT(DIV-IDX)
+               ADD WS-ANNUAL-PAY TO DIV-ANNUAL-PAY(DIV-IDX)
+               ADD 1 TO WS-HEADCOUNT
+               ADD WS-ANNUAL-PAY TO WS-GRAND-PAY
+           END-IF.
+           READ PAYROLL-FILE
+             AT END MOVE 'F' TO EOF-SW-PR.
+       READ-INPUT-EXIT. EXIT.
+
+       ANNUALIZE-PAY-RTN.
+           EVALUATE TRUE
+               WHEN PR-HOURLY
+                   COMPUTE WS-ANNUAL-PAY = PR-PAY-RATE * 2080
+               WHEN PR-BIWEEKLY
+                   COMPUTE WS-ANNUAL-PAY = PR-PAY-RATE * 26
+               WHEN PR-YEARLY
+                   MOVE PR-PAY-RATE TO WS-ANNUAL-PAY
+               WHEN OTHER
+                   MOVE 0 TO WS-ANNUAL-PAY
+           END-EVALUATE.
+       ANNUALIZE-PAY-RTN-EXIT. EXIT.
+
+       FIND-DIVISION-RTN.
+      *                                *********************************
+      *                                * LINEAR LOOKUP OF THE RUNNING  *
+      *                                * DIVISION TABLE, ADDING A NEW  *
+      *                                * ENTRY THE FIRST TIME A        *
+      *                                * DIVISION IS SEEN.             *
+      *                                *********************************
+           MOVE 'N' TO DIV-FOUND-SW.
+           SET DIV-IDX TO 1.
+           PERFORM SEARCH-DIVISION-RTN
+               UNTIL DIV-IDX > DIV-COUNT OR DIV-FOUND.
+           IF NOT DIV-FOUND
+               ADD 1 TO DIV-COUNT
+               SET DIV-IDX TO DIV-COUNT
+               MOVE PR-DIVISION TO DIV-NAME(DIV-IDX)
+               MOVE 0 TO DIV-HEADCOUNT(DIV-IDX)
+               MOVE 0 TO DIV-ANNUAL-PAY(DIV-IDX)
+           END-IF.
+       FIND-DIVISION-RTN-EXIT. EXIT.
+
+       SEARCH-DIVISION-RTN.
+           IF DIV-NAME(DIV-IDX) = PR-DIVISION
+               SET DIV-FOUND TO TRUE
+           ELSE
+               SET DIV-IDX UP BY 1
+           END-IF.
+       SEARCH-DIVISION-RTN-EXIT. EXIT.
+
+       PRINT-DIVISIONS-RTN.
+           MOVE DIV-NAME(DIV-IDX)       TO DL-DIV-NAME.
+           MOVE DIV-HEADCOUNT(DIV-IDX)  TO DL-HEADCOUNT-Z.
+           MOVE DIV-ANNUAL-PAY(DIV-IDX) TO DL-ANNUAL-PAY-Z.
+           MOVE DETAIL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       PRINT-DIVISIONS-RTN-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-HEADCOUNT TO GT-HEADCOUNT-Z.
+           MOVE WS-GRAND-PAY TO GT-ANNUAL-PAY-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE PAYROLL-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
