@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM19.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT IN-FILE     ASSIGN TO IFILE
+                     FILE STATUS IS IN-FS.
+            SELECT IN-FILE-2   ASSIGN TO IFILE2
+                     FILE STATUS IS IN-FS-2.
+            COPY VSAMSEL.
+            SELECT OUT-FILE    ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+            SELECT EXC-FILE    ASSIGN TO EFILE
+                     FILE STATUS IS EXC-FS.
+            COPY RUNSTSEL.
+            COPY SCHEDSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC.
+           05  IN-NAME        PIC X(20).
+           05  IN-ADDRESS     PIC X(20).
+           05  IN-SSN         PIC 9(9).
+           05  IN-CREDITS     PIC 99.
+           05  FILLER         PIC X(29).
+
+       FD  IN-FILE-2.
+       01  IN-REC2.
+           05  FILLER         PIC X(40).
+           05  IN-SSN-2       PIC 9(9).
+           05  IN-CREDITS-2   PIC 99.
+           05  IN-YR-GRAD     PIC X(4).
+           05  FILLER         PIC X(25).
+
+       COPY VSAMFD.
+      * SHARE.GET.433.COPYLIB
+
+       FD  OUT-FILE.
+       01  OUT-REC             PIC X(80).
+
+       FD  EXC-FILE.
+       01  EXC-REC.
+           05  EXC-SSN         PIC 9(9).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  EXC-YR-SEQ      PIC X(4).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  EXC-YR-TBL      PIC X(4).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  EXC-YR-VSAM     PIC X(4).
+           05  FILLER          PIC X(55) VALUE SPACES.
+
+       COPY RUNSTFD.
+
+       COPY SCHEDFD.
+
+       WORKING-STORAGE SECTION.
+      *                                *********************************
+      *                                * THE GRAD-YEAR JOIN IS MADE     *
+      *                                * THREE DIFFERENT WAYS ELSEWHERE *
+      *                                * IN THIS SUITE - A SEQUENTIAL   *
+      *                                * TWO-FILE MERGE (SU41PGM3), A   *
+      *                                * PRELOADED TABLE LOOKUP         *
+      *                                * (SU41PGM4), AND A VSAM RANDOM  *
+      *                                * READ (SU41PGM5/SU41PGM7).  THIS*
+      *                                * UTILITY RUNS ALL THREE AGAINST *
+      *                                * THE SAME STUDENT AND FLAGS ANY *
+      *                                * SSN WHERE THEY DISAGREE - A    *
+      *                                * SIGN THE FLAT FILES ARE OUT OF *
+      *                                * SEQUENCE OR THE VSAM CLUSTER   *
+      *                                * HAS DRIFTED FROM THEM.         *
+      *                                *********************************
+       01  WS-WORK-AREA.
+           05  EOF-SW          PIC X         VALUE SPACES.
+           05  EOF-SW-2        PIC X         VALUE SPACES.
+           05  WS-CHECKED-CNT  PIC 9(7)      VALUE 0.
+           05  WS-MISMATCH-CNT PIC 9(7)      VALUE 0.
+           05  WS-TABLE-MAX    PIC 9(5)      VALUE 5000.
+           05  TBL-COUNT       PIC 9(5)      VALUE 0.
+           05  SUB-2           PIC 9(5)      VALUE 1.
+           05  TBL-IDX         PIC 9(5)      VALUE 1.
+           05  TABLE-OVERFLOW-SW PIC X       VALUE 'N'.
+               88  TABLE-OVERFLOW            VALUE 'Y'.
+           05  TBL-FOUND-SW    PIC X         VALUE 'N'.
+               88  TBL-FOUND                 VALUE 'Y'.
+           05  WS-YR-SEQ       PIC X(4)      VALUE SPACES.
+           05  WS-YR-TBL       PIC X(4)      VALUE SPACES.
+           05  WS-YR-VSAM      PIC X(4)      VALUE SPACES.
+           05  IN-FS           PIC XX        VALUE '00'.
+               88 IN-FS-OK                   VALUE '00'.
+           05  IN-FS-2         PIC XX        VALUE '00'.
+               88 IN-FS-2-OK                 VALUE '00'.
+           05  OUT-FS          PIC XX        VALUE '00'.
+               88 OUT-FS-OK                  VALUE '00'.
+           05  EXC-FS          PIC XX        VALUE '00'.
+               88 EXC-FS-OK                  VALUE '00'.
+           05  STATUS-FS       PIC XX        VALUE '00'.
+               88 STATUS-FS-OK               VALUE '00'.
+           05  SCHED-FS        PIC XX        VALUE '00'.
+               88 SCHED-FS-OK                VALUE '00'.
+           COPY VSAMRC.
+
+       01  WS-TABLE-2 VALUE HIGH-VALUES.
+           05  TBL-ENTRY OCCURS 5000 TIMES.
+               10  TBL-IN-SSN-2      PIC 9(9).
+               10  TBL-IN-YR-GRAD-2  PIC X(4).
+
+       01  CTL-TITLE.
+           05 FILLER          PIC X(40) VALUE
+                   '*** SU41PGM19 GRAD-YEAR CROSS-CHECK ***'.
+           05 FILLER          PIC X(40) VALUE SPACES.
+
+       01  CTL-LINE.
+           05 CTL-LABEL        PIC X(40).
+           05 CTL-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(33) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM CHECK-SCHEDULE-RTN.
+           IF SCHD-RUN-PGM19 = 'N'
+               MOVE 'SU41PG19' TO STATUS-PGM
+               MOVE 0 TO STATUS-RC
+               MOVE 'SKIPPED PER SCHEDULE CONTROL' TO STATUS-MSG
+               PERFORM WRITE-RUN-STATUS-RTN
+               GOBACK
+           END-IF.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM LOAD-TABLE-RTN
+               UNTIL EOF-SW-2 = 'F' OR TABLE-OVERFLOW.
+           IF TABLE-OVERFLOW
+               DISPLAY 'SU41PGM19 ABEND - GRAD-YEAR TABLE OVERFLOW'
+               DISPLAY 'TABLE CAPACITY IS ' WS-TABLE-MAX ' ROWS'
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-FILES-RTN
+               GOBACK
+           END-IF.
+           PERFORM CHECK-STUDENT-RTN
+               UNTIL EOF-SW = 'F'.
+           PERFORM CONTROL-REPORT-RTN.
+           PERFORM CLOSE-FILES-RTN.
+           PERFORM LOG-RUN-STATUS-RTN.
+           GOBACK.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT IN-FILE.
+           IF NOT IN-FS-OK
+               DISPLAY 'SU41PGM19 - IN-FILE OPEN FAILED, STATUS='
+                       IN-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT IN-FILE-2.
+           IF NOT IN-FS-2-OK
+               DISPLAY 'SU41PGM19 - IN-FILE-2 OPEN FAILED, STATUS='
+                       IN-FS-2
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT VSAM-INFILE.
+           IF NOT VSAM-SUCCESSFUL
+               DISPLAY 'SU41PGM19 - VSAM-INFILE OPEN FAILED, STATUS='
+                       VSAM-RC
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM19 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT EXC-FILE.
+           IF NOT EXC-FS-OK
+               DISPLAY 'SU41PGM19 - EXC-FILE OPEN FAILED, STATUS='
+                       EXC-FS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           READ IN-FILE
+             AT END MOVE 'F' TO EOF-SW.
+           READ IN-FILE-2
+             AT END MOVE 'F' TO EOF-SW-2.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       LOAD-TABLE-RTN.
+           ADD 1 TO TBL-COUNT.
+           IF TBL-COUNT > WS-TABLE-MAX
+               MOVE 'Y' TO TABLE-OVERFLOW-SW
+               GO TO LOAD-TABLE-RTN-EXIT
+           END-IF.
+           MOVE IN-SSN-2     TO TBL-IN-SSN-2(TBL-COUNT).
+           MOVE IN-YR-GRAD   TO TBL-IN-YR-GRAD-2(TBL-COUNT).
+           READ IN-FILE-2
+             AT END MOVE 'F' TO EOF-SW-2.
+       LOAD-TABLE-RTN-EXIT. EXIT.
+
+       CHECK-STUDENT-RTN.
+           ADD 1 TO WS-CHECKED-CNT.
+           MOVE '????' TO WS-YR-SEQ.
+           MOVE '????' TO WS-YR-TBL.
+           MOVE '????' TO WS-YR-VSAM.
+           PERFORM FIND-SEQ-RTN.
+           PERFORM FIND-TBL-RTN.
+           PERFORM FIND-VSAM-RTN.
+           IF WS-YR-SEQ NOT = WS-YR-TBL
+                   OR WS-YR-SEQ NOT = WS-YR-VSAM
+               PERFORM WRITE-EXCEPTION-RTN
+           END-IF.
+           READ IN-FILE
+             AT END MOVE 'F' TO EOF-SW.
+       CHECK-STUDENT-RTN-EXIT. EXIT.
+
+       FIND-SEQ-RTN.
+      * REPLAYS SU41PGM3'S TWO-FILE SEQUENTIAL MERGE - THE TABLE
+      * POINTER ONLY EVER MOVES FORWARD, SO THIS METHOD BREAKS DOWN
+      * IF EITHER FILE IS OUT OF SSN SEQUENCE.
+           PERFORM ADVANCE-SEQ-RTN
+               UNTIL SUB-2 > TBL-COUNT
+                  OR IN-SSN NOT > TBL-IN-SSN-2(SUB-2).
+           IF SUB-2 NOT > TBL-COUNT
+               IF IN-SSN = TBL-IN-SSN-2(SUB-2)
+                   MOVE TBL-IN-YR-GRAD-2(SUB-2) TO WS-YR-SEQ
+               END-IF
+           END-IF.
+       FIND-SEQ-RTN-EXIT. EXIT.
+
+       ADVANCE-SEQ-RTN.
+           ADD 1 TO SUB-2.
+       ADVANCE-SEQ-RTN-EXIT. EXIT.
+
+       FIND-TBL-RTN.
+      * REPLAYS SU41PGM4'S APPROACH - THE WHOLE GRAD-YEAR TABLE IS
+      * ALREADY IN MEMORY, SO THIS SCAN DOES NOT CARE WHAT ORDER THE
+      * ROWS CAME IN.
+           MOVE 'N' TO TBL-FOUND-SW.
+           MOVE 1 TO TBL-IDX.
+           PERFORM SEARCH-TBL-RTN
+               UNTIL TBL-IDX > TBL-COUNT OR TBL-FOUND.
+           IF TBL-FOUND
+               MOVE TBL-IN-YR-GRAD-2(TBL-IDX) TO WS-YR-TBL
+           END-IF.
+       FIND-TBL-RTN-EXIT. EXIT.
+
+       SEARCH-TBL-RTN.
+           IF TBL-IN-SSN-2(TBL-IDX) = IN-SSN
+               SET TBL-FOUND TO TRUE
+           ELSE
+               ADD 1 TO TBL-IDX
+           END-IF.
+       SEARCH-TBL-RTN-EXIT. EXIT.
+
+       FIND-VSAM-RTN.
+      * REPLAYS SU41PGM5/SU41PGM7'S METHOD - A KEYED RANDOM READ OF
+      * THE VSAM STUDENT MASTER, INDEPENDENT OF EITHER FLAT FILE'S
+      * CURRENT SEQUENCE.
+           MOVE IN-SSN TO VSAM-KEY.
+           READ VSAM-INFILE.
+           IF VSAM-SUCCESSFUL
+               MOVE VR-YEAR-OF-GRAD TO WS-YR-VSAM
+           END-IF.
+       FIND-VSAM-RTN-EXIT. EXIT.
+
+       WRITE-EXCEPTION-RTN.
+           MOVE SPACES      TO EXC-REC.
+           MOVE IN-SSN      TO EXC-SSN.
+           MOVE WS-YR-SEQ   TO EXC-YR-SEQ.
+           MOVE WS-YR-TBL   TO EXC-YR-TBL.
+           MOVE WS-YR-VSAM  TO EXC-YR-VSAM.
+           WRITE EXC-REC.
+           ADD 1 TO WS-MISMATCH-CNT.
+       WRITE-EXCEPTION-RTN-EXIT. EXIT.
+
+       CONTROL-REPORT-RTN.
+           MOVE CTL-TITLE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'STUDENTS CHECKED' TO CTL-LABEL.
+           MOVE WS-CHECKED-CNT TO CTL-COUNT.
+           MOVE CTL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'GRAD-YEAR MISMATCHES FOUND' TO CTL-LABEL.
+           MOVE WS-MISMATCH-CNT TO CTL-COUNT.
+           MOVE CTL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       CONTROL-REPORT-RTN-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE IN-FILE IN-FILE-2 VSAM-INFILE OUT-FILE EXC-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
+
+       LOG-RUN-STATUS-RTN.
+           MOVE 'SU41PG19' TO STATUS-PGM.
+           MOVE RETURN-CODE TO STATUS-RC.
+           MOVE 'GRAD-YEAR CROSS-CHECK COMPLETE' TO STATUS-MSG.
+           PERFORM WRITE-RUN-STATUS-RTN.
+       LOG-RUN-STATUS-RTN-EXIT. EXIT.
+
+       COPY RUNSTP.
+
+       COPY SCHEDP.
