@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SU41PGM9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY ACCTSEL.
+            SELECT CURR-FILE ASSIGN TO CURRFILE
+                     FILE STATUS IS CURR-FS.
+            SELECT OUT-FILE  ASSIGN TO OFILE
+                     FILE STATUS IS OUT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       01  ACCT-RECORD.
+           COPY ACCTREC.
+
+       FD  CURR-FILE.
+           COPY CURRCTL.
+
+       FD  OUT-FILE.
+       01  OUT-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05  EOF-SW          PIC X       VALUE SPACES.
+           05  CURR-EOF-SW     PIC X       VALUE SPACES.
+           05  WS-ACCT-COUNT   PIC 9(7)    VALUE 0.
+           05  WS-CLOSED-COUNT PIC 9(7)    VALUE 0.
+           05  WS-GRAND-BALANCE PIC S9(9)V99 VALUE 0.
+           05  WS-GRAND-USD-EQUIV PIC S9(9)V99 VALUE 0.
+           05  WS-USD-EQUIV     PIC S9(9)V99 VALUE 0.
+           05  WS-RATE-PER-USD  PIC 9(5)V9999 VALUE 1.
+           05  CURR-TBL-COUNT   PIC 99      VALUE 0.
+           05  CURR-FOUND-SW    PIC X       VALUE 'N'.
+               88  CURR-FOUND       VALUE 'Y'.
+           05  CURR-FS          PIC XX      VALUE '00'.
+               88  CURR-FS-OK       VALUE '00'.
+           05  OUT-FS           PIC XX      VALUE '00'.
+               88  OUT-FS-OK        VALUE '00'.
+           COPY ACCTRC.
+
+      *                                *********************************
+      *                                * CURRENCY EXCHANGE RATE TABLE  *
+      *                                * BUILT FROM CURR-FILE AT START.*
+      *                                * ANY CURRENCY NOT FOUND HERE   *
+      *                                * (INCLUDING USD ITSELF) USES A *
+      *                                * RATE OF 1.0000.               *
+      *                                *********************************
+       01  CURR-TABLE.
+           05 CURR-ENTRY OCCURS 20 TIMES INDEXED BY CURR-IDX.
+              10 TBL-CURR-CODE     PIC X(3).
+              10 TBL-CURR-RATE     PIC 9(5)V9999.
+
+       01  STATUS-TEXT-TBL.
+           05  FILLER          PIC X(6)    VALUE 'ACTIVE'.
+           05  FILLER          PIC X(6)    VALUE 'CLOSED'.
+           05  FILLER          PIC X(6)    VALUE 'FROZEN'.
+       01  STATUS-TEXT-R REDEFINES STATUS-TEXT-TBL.
+           05  STATUS-TEXT     PIC X(6) OCCURS 3 TIMES.
+       01  STATUS-SUB          PIC 9       VALUE 1.
+
+       01  HDG-LINE1.
+           05 FILLER           PIC X(25)   VALUE SPACES.
+           05 FILLER           PIC X(30)   VALUE
+                    'NIGHTLY ACCOUNT TRIAL BALANCE'.
+           05 FILLER           PIC X(25)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 DL-ACCT          PIC X(8).
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 DL-STAT          PIC X(6).
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 DL-CURR          PIC X(3).
+           05 FILLER           PIC X(2)    VALUE SPACES.
+           05 DL-BALANCE-Z     PIC -(9)9.99.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 DL-USD-EQUIV-Z   PIC -(9)9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 FILLER           PIC X(19)   VALUE
+                    '*** GRAND TOTALS **'.
+           05 FILLER           PIC X(5)    VALUE SPACES.
+           05 FILLER           PIC X(12)   VALUE 'NO. ACCOUNTS'.
+           05 FILLER           PIC X(2)    VALUE SPACES.
+           05 GT-ACCT-COUNT-Z  PIC ZZZZ9.
+           05 FILLER           PIC X(5)    VALUE SPACES.
+           05 GT-BALANCE-Z     PIC -(9)9.99.
+
+       01  USD-TOTAL-LINE.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 FILLER           PIC X(30)   VALUE
+                    'GRAND TOTAL CONVERTED TO USD: '.
+           05 GT-USD-EQUIV-Z   PIC -(9)9.99.
+
+       01  CLOSED-TOTAL-LINE.
+           05 FILLER           PIC X(4)    VALUE SPACES.
+           05 FILLER           PIC X(25)   VALUE
+                    'CLOSED ACCOUNTS EXCLUDED:'.
+           05 FILLER           PIC X(2)    VALUE SPACES.
+           05 CT-CLOSED-Z      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-CURR-RATES-RTN.
+           PERFORM OPEN-FILES-RTN.
+           PERFORM HDG-ROUTINE.
+           PERFORM READ-INPUT
+              UNTIL EOF-SW = 'F'.
+           PERFORM GRAND-TOTAL-ROUTINE.
+           PERFORM CLOSE-FILES-RTN.
+           STOP RUN.
+
+       GET-CURR-RATES-RTN.
+           OPEN INPUT CURR-FILE.
+           IF NOT CURR-FS-OK
+               DISPLAY 'SU41PGM9 - CURR-FILE OPEN FAILED, STATUS='
+                       CURR-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ CURR-FILE
+             AT END MOVE 'F' TO CURR-EOF-SW.
+           PERFORM LOAD-CURR-ENTRY-RTN
+               UNTIL CURR-EOF-SW = 'F'.
+           CLOSE CURR-FILE.
+       GET-CURR-RATES-RTN-EXIT. EXIT.
+
+       LOAD-CURR-ENTRY-RTN.
+           IF CURR-TBL-COUNT < 20
+               ADD 1 TO CURR-TBL-COUNT
+               MOVE CURR-CODE        TO TBL-CURR-CODE(CURR-TBL-COUNT)
+               MOVE CURR-RATE-PER-USD TO TBL-CURR-RATE(CURR-TBL-COUNT)
+           END-IF.
+           READ CURR-FILE
+             AT END MOVE 'F' TO CURR-EOF-SW.
+       LOAD-CURR-ENTRY-RTN-EXIT. EXIT.
+
+       OPEN-FILES-RTN.
+           OPEN INPUT ACCT-FILE.
+           IF NOT ACCT-SUCCESSFUL
+               DISPLAY 'SU41PGM9 - ACCT-FILE OPEN FAILED, STATUS='
+                       ACCT-RC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FS-OK
+               DISPLAY 'SU41PGM9 - OUT-FILE OPEN FAILED, STATUS='
+                       OUT-FS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ ACCT-FILE
+             AT END MOVE 'F' TO EOF-SW.
+       OPEN-FILES-RTN-EXIT. EXIT.
+
+       HDG-ROUTINE.
+           MOVE HDG-LINE1 TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+       HDG-ROUTINE-EXIT. EXIT.
+
+       READ-INPUT.
+      * CLOSED ACCOUNTS CARRY NO BALANCE FORWARD - THEY ARE COUNTED
+      * BUT LEFT OFF THE DETAIL LISTING AND THE GRAND TOTAL.
+           IF ACCT-CLOSED
+               ADD 1 TO WS-CLOSED-COUNT
+           ELSE
+               PERFORM DETAIL-ROUTINE
+           END-IF.
+           READ ACCT-FILE
+             AT END MOVE 'F' TO EOF-SW.
+       READ-INPUT-EXIT. EXIT.
+
+       DETAIL-ROUTINE.
+           EVALUATE TRUE
+               WHEN ACCT-ACTIVE
+                   MOVE 1 TO STATUS-SUB
+               WHEN ACCT-FROZEN
+                   MOVE 3 TO STATUS-SUB
+               WHEN OTHER
+                   MOVE 1 TO STATUS-SUB
+           END-EVALUATE.
+           PERFORM FIND-CURR-RATE-RTN.
+           COMPUTE WS-USD-EQUIV = ACCT-BALANCE / WS-RATE-PER-USD.
+           MOVE ACCT-NUMBER          TO DL-ACCT.
+           MOVE STATUS-TEXT(STATUS-SUB) TO DL-STAT.
+           MOVE ACCT-CURRENCY-CODE   TO DL-CURR.
+           MOVE ACCT-BALANCE         TO DL-BALANCE-Z.
+           MOVE WS-USD-EQUIV         TO DL-USD-EQUIV-Z.
+           MOVE DETAIL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           ADD 1 TO WS-ACCT-COUNT.
+           ADD ACCT-BALANCE TO WS-GRAND-BALANCE.
+           ADD WS-USD-EQUIV TO WS-GRAND-USD-EQUIV.
+       DETAIL-ROUTINE-EXIT. EXIT.
+
+       FIND-CURR-RATE-RTN.
+      *                                *********************************
+      *                                * LOOK UP THE ACCOUNT'S CURRENCY*
+      *                                * IN THE RATE TABLE.  AN ACCOUNT*
+      *                                * IN USD, OR IN A CURRENCY NOT  *
+      *                                * FOUND IN THE TABLE, CONVERTS  *
+      *                                * AT A RATE OF 1.0000.          *
+      *                                *********************************
+           MOVE 1 TO WS-RATE-PER-USD.
+           IF ACCT-CURRENCY-CODE NOT = SPACES
+                   AND ACCT-CURRENCY-CODE NOT = 'USD'
+               MOVE 'N' TO CURR-FOUND-SW
+               SET CURR-IDX TO 1
+               PERFORM SEARCH-CURR-RATE-RTN
+                   UNTIL CURR-IDX > CURR-TBL-COUNT OR CURR-FOUND
+               IF CURR-FOUND
+                   MOVE TBL-CURR-RATE(CURR-IDX) TO WS-RATE-PER-USD
+               END-IF
+           END-IF.
+       FIND-CURR-RATE-RTN-EXIT. EXIT.
+
+       SEARCH-CURR-RATE-RTN.
+           IF TBL-CURR-CODE(CURR-IDX) = ACCT-CURRENCY-CODE
+               SET CURR-FOUND TO TRUE
+           ELSE
+               SET CURR-IDX UP BY 1
+           END-IF.
+       SEARCH-CURR-RATE-RTN-EXIT. EXIT.
+
+       GRAND-TOTAL-ROUTINE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-ACCT-COUNT TO GT-ACCT-COUNT-Z.
+           MOVE WS-GRAND-BALANCE TO GT-BALANCE-Z.
+           MOVE GRAND-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-GRAND-USD-EQUIV TO GT-USD-EQUIV-Z.
+           MOVE USD-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE WS-CLOSED-COUNT TO CT-CLOSED-Z.
+           MOVE CLOSED-TOTAL-LINE TO OUT-REC.
+           WRITE OUT-REC.
+       GRAND-TOTAL-ROUTINE-EXIT. EXIT.
+
+       CLOSE-FILES-RTN.
+           CLOSE ACCT-FILE OUT-FILE.
+       CLOSE-FILES-RTN-EXIT. EXIT.
