@@ -0,0 +1,12 @@
+      **** Student AR file FILE STATUS 88-levels **************************
+       01  AR-RC.
+           05  FILLER                  PIC XX.
+             88  AR-SUCCESSFUL  VALUE '00'.
+             88  AR-DUPLICATE   VALUE '02'.
+             88  AR-WRONG-LENG  VALUE '04'.
+             88  AR-NO-FILE     VALUE '05'.
+             88  AR-END-OF-FILE VALUE '10'.
+             88  AR-INVALID-KEY VALUE '20'.
+             88  AR-SEQ-ERROR   VALUE '21'.
+             88  AR-NOT-FOUND   VALUE '23'.
+      **** End of Student AR file FILE STATUS 88-levels ********************
