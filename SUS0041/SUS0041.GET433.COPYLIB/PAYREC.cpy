@@ -0,0 +1,7 @@
+      **** Payroll Record - alias copybook *********************************
+      **** The payroll layout physically lives in member MBR1, kept under
+      **** its original member name from the SU##PGMT template days. This
+      **** member exists only so COPY PAYREC (the name callers expect)
+      **** still resolves to the one true PAYROLL-RECORD layout. **********
+           COPY MBR1.
+      **** End of Payroll Record alias copybook *****************************
