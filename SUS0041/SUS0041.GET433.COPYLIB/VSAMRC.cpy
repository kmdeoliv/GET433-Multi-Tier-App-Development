@@ -0,0 +1,12 @@
+      **** VSAM File Status Return Code - shared by all VSAM readers **
+       01  VSAM-RC.
+           05  FILLER                  PIC XX.
+             88  VSAM-SUCCESSFUL  VALUE '00'.
+             88  VSAM-DUPLICATE   VALUE '02'.
+             88  VSAM-WRONG-LENG  VALUE '04'.
+             88  VSAM-NO-FILE     VALUE '05'.
+             88  VSAM-END-OF-FILE VALUE '10'.
+             88  VSAM-INVALID-KEY VALUE '20'.
+             88  VSAM-SEQ-ERROR   VALUE '21'.
+             88  VSAM-NOT-FOUND   VALUE '23'.
+      **** End of VSAM File Status Return Code *************************
