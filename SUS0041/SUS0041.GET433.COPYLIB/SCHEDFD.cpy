@@ -0,0 +1,17 @@
+      ***************************************************************
+      * RECORD LAYOUT FOR THE SHARED SCHEDULING CONTROL FILE.  PAIRED
+      * WITH SCHEDSEL.CPY (SELECT CLAUSE) AND SCHEDP.CPY (THE SHARED
+      * READ PARAGRAPH).  ONE RECORD, READ ONCE PER STEP, CARRYING ONE
+      * RUN/SKIP FLAG PER PROGRAM THAT TAKES PART IN THE SU41DRV
+      * DRIVER JOB - THE OPERATOR EDITS THIS CONTROL CARD TO TURN A
+      * STEP OFF FOR A GIVEN CYCLE WITHOUT TOUCHING THE JCL ITSELF.
+      ***************************************************************
+       FD  SCHED-FILE.
+       01  SCHED-REC.
+           05  SCHD-RUN-VBLD      PIC X     VALUE 'Y'.
+           05  SCHD-RUN-PGM3      PIC X     VALUE 'Y'.
+           05  SCHD-RUN-PGM4      PIC X     VALUE 'Y'.
+           05  SCHD-RUN-PGM5      PIC X     VALUE 'Y'.
+           05  SCHD-RUN-PGM7      PIC X     VALUE 'Y'.
+           05  SCHD-RUN-PGM19     PIC X     VALUE 'Y'.
+           05  FILLER             PIC X(74).
