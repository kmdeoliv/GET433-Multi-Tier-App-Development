@@ -0,0 +1,7 @@
+      **** Pay-Rate Stagnation Control Record  Length 30 ***************
+      **** One record per run, read once at job start ******************
+       01  PAYDT-CONTROL-RECORD.
+           05  PAYDT-AS-OF-DATE           PIC  9(08).
+           05  PAYDT-STAGNATION-YRS       PIC  9(02).
+           05                             PIC  X(20).
+      **** End of Pay-Rate Stagnation Control Record ********************
