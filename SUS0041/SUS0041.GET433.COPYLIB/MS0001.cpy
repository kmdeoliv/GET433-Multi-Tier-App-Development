@@ -11,6 +11,9 @@
              03 MOPTA                  PIC X.
           02 FILLER                    PIC X(2).
           02 MOPTI                     PIC 9(1).
+             88  MOPT-INQUIRY              VALUE 1.
+             88  MOPT-MAINTENANCE          VALUE 2.
+             88  MOPT-BROWSE               VALUE 3.
       *
           02 MMSGL                     PIC S9(4) COMP.
           02 MMSGF                     PIC X.
@@ -103,6 +106,20 @@
              03 ACCTCOMA               PIC X.
           02 FILLER                    PIC X(2).
           02 ACCTCOMI                  PIC X(50).
+      *
+          02 CURRL                     PIC S9(4) COMP.
+          02 CURRF                     PIC X.
+          02 FILLER          REDEFINES CURRF.
+             03 CURRA                  PIC X.
+          02 FILLER                    PIC X(2).
+          02 CURRI                     PIC X(3).
+      *
+          02 STATL                     PIC S9(4) COMP.
+          02 STATF                     PIC X.
+          02 FILLER          REDEFINES STATF.
+             03 STATA                  PIC X.
+          02 FILLER                    PIC X(2).
+          02 STATI                     PIC X(9).
       *
           02 DMSGL                     PIC S9(4) COMP.
           02 DMSGF                     PIC X.
@@ -127,12 +144,12 @@
           02 FILLER                    PIC X(3).
           02 BALANCEC                  PIC X.
           02 BALANCEH                  PIC X.
-          02 BALANCEO                  PIC $$,$$$,$$9.99.
+          02 BALANCEO                  PIC $$$,$$$,$$$9.99-.
       *
           02 FILLER                    PIC X(3).
           02 LIMITC                    PIC X.
           02 LIMITH                    PIC X.
-          02 LIMITO                    PIC $$,$$$,$$9.99.
+          02 LIMITO                    PIC $$$,$$$,$$$9.99.
       *
           02 FILLER                    PIC X(3).
           02 SURNC                     PIC X.
@@ -163,6 +180,16 @@
           02 ACCTCOMC                  PIC X.
           02 ACCTCOMH                  PIC X.
           02 ACCTCOMO                  PIC X(50).
+      *
+          02 FILLER                    PIC X(3).
+          02 CURRC                     PIC X.
+          02 CURRH                     PIC X.
+          02 CURRO                     PIC X(3).
+      *
+          02 FILLER                    PIC X(3).
+          02 STATC                     PIC X.
+          02 STATH                     PIC X.
+          02 STATO                     PIC X(9).
       *
           02 FILLER                    PIC X(3).
           02 DMSGC                     PIC X.
