@@ -0,0 +1,7 @@
+      **** Performance-Review Overdue Control Record  Length 30 ********
+      **** One record per run, read once at job start ******************
+       01  EVALCTL-CONTROL-RECORD.
+           05  EVALCTL-AS-OF-DATE         PIC  9(08).
+           05  EVALCTL-OVERDUE-YRS        PIC  9(02).
+           05                             PIC  X(20).
+      **** End of Performance-Review Overdue Control Record *************
