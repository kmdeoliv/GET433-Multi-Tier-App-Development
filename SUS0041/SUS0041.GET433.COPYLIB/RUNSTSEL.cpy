@@ -0,0 +1,7 @@
+      ***************************************************************
+      * SELECT CLAUSE FOR THE SHARED END-OF-RUN STATUS LOG.  PAIRED
+      * WITH RUNSTFD.CPY (RECORD LAYOUT) AND RUNSTP.CPY (THE SHARED
+      * WRITE PARAGRAPH) - SEE RUNSTP.CPY FOR HOW THIS IS USED.
+      ***************************************************************
+           SELECT STATUS-FILE ASSIGN TO SFILE
+                    FILE STATUS IS STATUS-FS.
