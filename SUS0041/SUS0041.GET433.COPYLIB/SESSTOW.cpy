@@ -0,0 +1,29 @@
+      ***************************************************************
+      * SHARED CICS SESSION-TIMEOUT WORKING STORAGE - PAIRED WITH
+      * THE START-SESSION-TIMER-RTN / CHECK-SESSION-TIMEOUT-RTN
+      * PARAGRAPHS IN SESSTO.CPY.  PERFORM START-SESSION-TIMER-RTN
+      * RIGHT AFTER EVERY SEND OF AN ACCOUNT SCREEN, THEN PERFORM
+      * CHECK-SESSION-TIMEOUT-RTN AS SOON AS THE MATCHING RECEIVE
+      * RETURNS, BEFORE THE KEYED INPUT IS TRUSTED OR PROCESSED.
+      ***************************************************************
+       01  SESSION-TIMEOUT-AREA.
+           05  SESSTO-LIMIT-MINUTES    PIC 99     VALUE 05.
+           05  SESSTO-SAVE-SECS        PIC 9(7)   VALUE 0.
+           05  SESSTO-SAVE-HMS REDEFINES SESSTO-SAVE-SECS.
+               10  FILLER               PIC 9.
+               10  SESSTO-SAVE-HH       PIC 99.
+               10  SESSTO-SAVE-MM       PIC 99.
+               10  SESSTO-SAVE-SS       PIC 99.
+           05  SESSTO-NOW-SECS         PIC 9(7)   VALUE 0.
+           05  SESSTO-NOW-HMS REDEFINES SESSTO-NOW-SECS.
+               10  FILLER               PIC 9.
+               10  SESSTO-NOW-HH        PIC 99.
+               10  SESSTO-NOW-MM        PIC 99.
+               10  SESSTO-NOW-SS        PIC 99.
+           05  SESSTO-SAVE-TOTAL-SECS  PIC S9(7)  VALUE 0.
+           05  SESSTO-NOW-TOTAL-SECS   PIC S9(7)  VALUE 0.
+           05  SESSTO-ELAPSED-SECS     PIC S9(7)  VALUE 0.
+           05  SESSTO-SW               PIC X      VALUE 'N'.
+               88  SESSION-TIMED-OUT              VALUE 'Y'.
+       01  SESSTO-MSG                  PIC X(79)  VALUE
+               'SESSION TIMED OUT - PLEASE SIGN ON AGAIN.'.
