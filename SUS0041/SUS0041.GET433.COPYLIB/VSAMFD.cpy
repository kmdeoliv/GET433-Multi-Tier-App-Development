@@ -0,0 +1,11 @@
+      **** VSAM Student Master FD - keyed by SSN ************************
+      **** Alternate index VSAMAIX is built over VR-YEAR-OF-GRAD *******
+       FD  VSAM-INFILE.
+       01  VSAM-REC.
+           05  FILLER                     PIC X(40).
+           05  VSAM-KEY                   PIC 9(9).
+           05  VR-YEAR-OF-GRAD            PIC 9(4).
+           05  VSAM-ALT-KEY               REDEFINES VR-YEAR-OF-GRAD
+                                           PIC 9(4).
+           05  FILLER                     PIC X(27).
+      **** SHARE.GET.433.COPYLIB ***************************************
