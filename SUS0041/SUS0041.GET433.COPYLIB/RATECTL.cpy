@@ -0,0 +1,7 @@
+      **** Tuition Rate Control Record  Length 30 characters *********
+      **** One record per effective term, read once at job start ****
+       01  TUITION-RATE-RECORD.
+           05  TR-TERM                PIC  X(06).
+           05  TR-RATE-PER-CREDIT     PIC  9(03)V99.
+           05                         PIC  X(21).
+      **** End of Tuition Rate Control Record *************************
