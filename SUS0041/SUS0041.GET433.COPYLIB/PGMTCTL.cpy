@@ -0,0 +1,7 @@
+      **** SU##PGMT Credit-Hour Threshold Control Record  Length 30 ***
+      **** One record per run, read once at job start *****************
+       01  PGMT-CONTROL-RECORD.
+           05  PGMT-CLASS-ID              PIC  X(06).
+           05  PGMT-CREDIT-THRESHOLD      PIC  9(02).
+           05                             PIC  X(22).
+      **** End of SU##PGMT Credit-Hour Threshold Control Record *******
