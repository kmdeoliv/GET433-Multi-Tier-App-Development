@@ -0,0 +1,25 @@
+      **** Account Record - shared by the CICS account-maintenance suite
+      **** (P41ACCT/P42ACCT/P43ACCT/P44ACCT/P49ACCT) and by batch jobs
+      **** reading the account VSAM file directly. Primary key is
+      **** ACCT-NUMBER. No 01-level here by design - COPY ACCTREC under
+      **** whatever 01 the calling program needs (commarea, FD record,
+      **** or a plain working-storage area for screen staging). ********
+       05  ACCT-NUMBER                 PIC X(08).
+       05  ACCT-STATUS                 PIC X(01).
+           88  ACCT-ACTIVE                 VALUE 'A'.
+           88  ACCT-CLOSED                 VALUE 'C'.
+           88  ACCT-FROZEN                 VALUE 'F'.
+       05  ACCT-CURRENCY-CODE          PIC X(03).
+       05  ACCT-BALANCE                PIC S9(9)V99.
+       05  ACCT-CREDIT-LIMIT           PIC 9(9)V99.
+       05  ACCT-SURNAME                PIC X(20).
+       05  ACCT-FIRST-NAME             PIC X(15).
+       05  ACCT-ADDRESS-1              PIC X(25).
+       05  ACCT-ADDRESS-2              PIC X(20).
+       05  ACCT-ADDRESS-3              PIC X(15).
+       05  ACCT-COMMENTS               PIC X(50).
+       05  ACCT-LAST-CHANGED-USERID    PIC X(08).
+       05  ACCT-LAST-CHANGED-DATE      PIC 9(08).
+       05  ACCT-LAST-CHANGED-TIME      PIC 9(06).
+       05  FILLER                      PIC X(20).
+      **** End of Account Record *******************************************
