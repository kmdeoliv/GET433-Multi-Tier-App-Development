@@ -0,0 +1,11 @@
+      ***************************************************************
+      * SHARED SSN-FORMAT-CHECK WORKING STORAGE - PAIRED WITH THE
+      * VALIDATE-SSN-FORMAT-RTN PARAGRAPH IN SSNCHK.CPY.  MOVE THE
+      * SSN TO BE CHECKED INTO SSN-EDIT-SSN, PERFORM THE PARAGRAPH,
+      * THEN TEST SSN-FORMAT-OK / SSN-FORMAT-BAD.
+      ***************************************************************
+       01  SSN-FORMAT-CHECK-AREA.
+           05  SSN-EDIT-SSN        PIC X(9).
+           05  SSN-EDIT-SW         PIC X     VALUE 'Y'.
+               88  SSN-FORMAT-OK             VALUE 'Y'.
+               88  SSN-FORMAT-BAD             VALUE 'N'.
