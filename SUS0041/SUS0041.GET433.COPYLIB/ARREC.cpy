@@ -0,0 +1,9 @@
+      **** Student Accounts-Receivable Record ****************************
+      **** Primary key SSN - updated in place by SU41PGM2 each run ******
+       01  AR-RECORD.
+           05  AR-SSN                     PIC 9(9).
+           05  AR-BILLED                  PIC 9(7)V99.
+           05  AR-PAID                    PIC 9(7)V99.
+           05  AR-BALANCE                 PIC S9(7)V99.
+           05  FILLER                     PIC X(30).
+      **** End of Student Accounts-Receivable Record *********************
