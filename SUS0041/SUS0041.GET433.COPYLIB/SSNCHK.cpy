@@ -0,0 +1,27 @@
+      ***************************************************************
+      * SHARED SSN FORMAT VALIDATION - COPIED INTO THE PROCEDURE
+      * DIVISION OF EVERY PROGRAM THAT NEEDS TO REJECT A STRUCTURALLY
+      * INVALID OR OBVIOUS PLACEHOLDER SSN.  THE RULES MATCH THE
+      * NUMBER RANGES THE SSA HAS NEVER ISSUED, SO THEY ONLY NEED TO
+      * BE MAINTAINED HERE AND NOT SEPARATELY IN EACH PROGRAM.
+      * WORKING STORAGE FOR THIS PARAGRAPH IS COPIED FROM SSNCHKW.
+      ***************************************************************
+       VALIDATE-SSN-FORMAT-RTN.
+           MOVE 'Y' TO SSN-EDIT-SW.
+           IF SSN-EDIT-SSN = '000000000'
+               MOVE 'N' TO SSN-EDIT-SW
+           END-IF.
+           IF SSN-EDIT-SSN(1:3) = '000'
+                   OR SSN-EDIT-SSN(1:3) = '666'
+               MOVE 'N' TO SSN-EDIT-SW
+           END-IF.
+           IF SSN-EDIT-SSN(1:1) = '9'
+               MOVE 'N' TO SSN-EDIT-SW
+           END-IF.
+           IF SSN-EDIT-SSN(4:2) = '00'
+               MOVE 'N' TO SSN-EDIT-SW
+           END-IF.
+           IF SSN-EDIT-SSN(6:4) = '0000'
+               MOVE 'N' TO SSN-EDIT-SW
+           END-IF.
+       VALIDATE-SSN-FORMAT-RTN-EXIT. EXIT.
