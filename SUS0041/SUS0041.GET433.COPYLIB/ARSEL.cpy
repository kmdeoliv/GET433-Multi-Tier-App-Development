@@ -0,0 +1,9 @@
+      **** Student AR FILE-CONTROL entry **********************************
+      **** Primary key SSN, updated I-O by SU41PGM2 ***********************
+           SELECT AR-FILE
+             ASSIGN TO ARFILE
+               ORGANIZATION IS INDEXED
+                 ACCESS IS RANDOM
+                   RECORD KEY IS AR-SSN
+                     FILE STATUS IS AR-RC.
+      **** End of Student AR FILE-CONTROL entry ***************************
