@@ -0,0 +1,11 @@
+      **** VSAM Student Master FILE-CONTROL entry **********************
+      **** Primary key SSN, alternate index path on year of grad *****
+           SELECT VSAM-INFILE
+             ASSIGN TO VFILE
+               ORGANIZATION IS INDEXED
+                 ACCESS IS RANDOM
+                   RECORD KEY IS VSAM-KEY
+                   ALTERNATE RECORD KEY IS VSAM-ALT-KEY
+                       WITH DUPLICATES
+                     FILE STATUS IS VSAM-RC.
+      **** End of VSAM Student Master FILE-CONTROL entry **************
