@@ -0,0 +1,11 @@
+      **** Account VSAM file FILE-CONTROL entry - batch access only *******
+      **** Primary key ACCT-NUMBER. The CICS suite addresses the same
+      **** cluster (DD/file name VSAMFILE) through EXEC CICS FILE
+      **** commands via the FCT, not through this SELECT. **************
+           SELECT ACCT-FILE
+             ASSIGN TO VSAMFILE
+               ORGANIZATION IS INDEXED
+                 ACCESS IS SEQUENTIAL
+                   RECORD KEY IS ACCT-NUMBER
+                     FILE STATUS IS ACCT-RC.
+      **** End of Account VSAM file FILE-CONTROL entry ********************
