@@ -0,0 +1,13 @@
+      **** Account-screen navigation audit record - written by every ****
+      **** program in the account-maintenance suite to TS queue      ****
+      **** ACCTAUD as the operator moves from screen to screen. No   ****
+      **** 01-level here by design - COPY AUDITREC under the calling ****
+      **** program's own working-storage 01. *****************************
+       05  AUD-TRANSID                 PIC X(04).
+       05  AUD-TERMID                  PIC X(04).
+       05  AUD-PROGRAM                 PIC X(08).
+       05  AUD-DATE                    PIC 9(08).
+       05  AUD-TIME                    PIC 9(06).
+       05  AUD-ACCT-NUMBER             PIC X(08).
+       05  AUD-ACTION                  PIC X(20).
+      **** End of Account-screen navigation audit record ******************
