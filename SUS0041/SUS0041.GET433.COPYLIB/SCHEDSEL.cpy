@@ -0,0 +1,7 @@
+      ***************************************************************
+      * SELECT CLAUSE FOR THE SHARED SCHEDULING CONTROL FILE.  PAIRED
+      * WITH SCHEDFD.CPY (RECORD LAYOUT) AND SCHEDP.CPY (THE SHARED
+      * READ PARAGRAPH) - SEE SCHEDP.CPY FOR HOW THIS IS USED.
+      ***************************************************************
+           SELECT SCHED-FILE ASSIGN TO CFILE
+                    FILE STATUS IS SCHED-FS.
