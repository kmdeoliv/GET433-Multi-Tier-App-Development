@@ -0,0 +1,15 @@
+      ***************************************************************
+      * RECORD LAYOUT FOR THE SHARED END-OF-RUN STATUS LOG.  PAIRED
+      * WITH RUNSTSEL.CPY (SELECT CLAUSE) AND RUNSTP.CPY (THE SHARED
+      * WRITE PARAGRAPH).
+      ***************************************************************
+       FD  STATUS-FILE.
+       01  STATUS-REC.
+           05  STATUS-PGM         PIC X(8).
+           05  FILLER             PIC X(1)   VALUE SPACES.
+           05  STATUS-DATE        PIC 9(6).
+           05  FILLER             PIC X(1)   VALUE SPACES.
+           05  STATUS-RC          PIC 9(3).
+           05  FILLER             PIC X(1)   VALUE SPACES.
+           05  STATUS-MSG         PIC X(40).
+           05  FILLER             PIC X(19)  VALUE SPACES.
