@@ -0,0 +1,12 @@
+      **** Account VSAM file FILE STATUS 88-levels *************************
+       01  ACCT-RC.
+           05  FILLER                  PIC XX.
+             88  ACCT-SUCCESSFUL  VALUE '00'.
+             88  ACCT-DUPLICATE   VALUE '02'.
+             88  ACCT-WRONG-LENG  VALUE '04'.
+             88  ACCT-NO-FILE     VALUE '05'.
+             88  ACCT-END-OF-FILE VALUE '10'.
+             88  ACCT-INVALID-KEY VALUE '20'.
+             88  ACCT-SEQ-ERROR   VALUE '21'.
+             88  ACCT-NOT-FOUND   VALUE '23'.
+      **** End of Account VSAM file FILE STATUS 88-levels ******************
