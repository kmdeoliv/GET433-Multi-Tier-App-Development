@@ -0,0 +1,9 @@
+      **** Currency Exchange Rate Control Record  Length 30 ************
+      **** One record per supported currency code, read into a table **
+      **** at job start.  Rate is expressed as units of that currency **
+      **** per one US dollar. ********************************************
+       01  CURR-RATE-RECORD.
+           05  CURR-CODE                  PIC  X(03).
+           05  CURR-RATE-PER-USD          PIC  9(05)V9999.
+           05                             PIC  X(18).
+      **** End of Currency Exchange Rate Control Record ******************
