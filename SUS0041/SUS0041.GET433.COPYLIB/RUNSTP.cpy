@@ -0,0 +1,21 @@
+      ***************************************************************
+      * SHARED END-OF-RUN STATUS LOGGING - COPIED INTO THE PROCEDURE
+      * DIVISION OF ANY PROGRAM THAT TAKES PART IN THE SU41DRV DRIVER
+      * JOB.  PERFORM THIS ONCE, JUST BEFORE STOP RUN, AFTER MOVING
+      * THE PROGRAM'S OWN STATUS-PGM / STATUS-RC / STATUS-MSG VALUES.
+      * STATUS-FILE IS SHARED ACROSS EVERY STEP OF THE JOB (OPENED
+      * EXTEND HERE) SO THE FINAL STEP CAN PRINT ONE CONSOLIDATED
+      * REPORT INSTEAD OF THE OPERATOR CHECKING EACH STEP'S CONDITION
+      * CODE SEPARATELY.  A LOGGING FAILURE HERE IS DISPLAYED BUT DOES
+      * NOT ABEND THE STEP -- THE PROGRAM'S OWN WORK IS ALREADY DONE.
+      ***************************************************************
+       WRITE-RUN-STATUS-RTN.
+           ACCEPT STATUS-DATE FROM DATE.
+           OPEN EXTEND STATUS-FILE.
+           IF NOT STATUS-FS-OK
+               DISPLAY 'RUN-STATUS LOG OPEN FAILED, STATUS=' STATUS-FS
+           ELSE
+               WRITE STATUS-REC
+               CLOSE STATUS-FILE
+           END-IF.
+       WRITE-RUN-STATUS-RTN-EXIT. EXIT.
