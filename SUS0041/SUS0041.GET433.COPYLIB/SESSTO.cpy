@@ -0,0 +1,32 @@
+      ***************************************************************
+      * SHARED CICS SESSION-TIMEOUT CHECK - COPIED INTO THE PROCEDURE
+      * DIVISION OF EVERY ACCOUNT SCREEN THAT CONVERSES WITH THE
+      * TERMINAL IN A LOOP, SO AN OPERATOR WHO WALKS AWAY FROM A
+      * KEYED-UP SCREEN DOES NOT HOLD THE SESSION OPEN INDEFINITELY.
+      * WORKING STORAGE FOR THESE PARAGRAPHS IS COPIED FROM SESSTOW.
+      ***************************************************************
+       START-SESSION-TIMER-RTN.
+           MOVE EIBTIME TO SESSTO-SAVE-SECS.
+           COMPUTE SESSTO-SAVE-TOTAL-SECS =
+               (SESSTO-SAVE-HH * 3600) + (SESSTO-SAVE-MM * 60) +
+               SESSTO-SAVE-SS.
+       START-SESSION-TIMER-RTN-EXIT. EXIT.
+
+       CHECK-SESSION-TIMEOUT-RTN.
+      * EIBTIME IS 0HHMMSS - IF THE CLOCK CROSSED MIDNIGHT WHILE THE
+      * SCREEN SAT IDLE, THE SUBTRACTION GOES NEGATIVE; ADD BACK A
+      * FULL DAY OF SECONDS SO THE ELAPSED-TIME COMPARE STILL HOLDS.
+           MOVE 'N' TO SESSTO-SW.
+           MOVE EIBTIME TO SESSTO-NOW-SECS.
+           COMPUTE SESSTO-NOW-TOTAL-SECS =
+               (SESSTO-NOW-HH * 3600) + (SESSTO-NOW-MM * 60) +
+               SESSTO-NOW-SS.
+           COMPUTE SESSTO-ELAPSED-SECS =
+               SESSTO-NOW-TOTAL-SECS - SESSTO-SAVE-TOTAL-SECS.
+           IF SESSTO-ELAPSED-SECS < 0
+               ADD 86400 TO SESSTO-ELAPSED-SECS
+           END-IF.
+           IF SESSTO-ELAPSED-SECS > (SESSTO-LIMIT-MINUTES * 60)
+               MOVE 'Y' TO SESSTO-SW
+           END-IF.
+       CHECK-SESSION-TIMEOUT-RTN-EXIT. EXIT.
