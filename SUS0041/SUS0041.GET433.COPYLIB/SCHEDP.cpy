@@ -0,0 +1,23 @@
+      ***************************************************************
+      * SHARED SCHEDULING-CONTROL READ - COPIED INTO THE PROCEDURE
+      * DIVISION OF ANY PROGRAM THAT TAKES PART IN THE SU41DRV DRIVER
+      * JOB.  PERFORM THIS FIRST THING IN MAIN-RTN, THEN TEST THE
+      * PROGRAM'S OWN SCHD-RUN-xxxx FLAG BEFORE DOING ANY REAL WORK.
+      * A MISSING OR EMPTY CONTROL FILE IS NOT AN ERROR - SCHED-REC
+      * KEEPS ITS ALL-'Y' DEFAULT SO THE STEP RUNS NORMALLY, THE SAME
+      * "MISSING CONTROL CARD MEANS USE THE DEFAULT" CONVENTION
+      * GET-RATE-RTN AND GET-PARM-RTN ALREADY FOLLOW ELSEWHERE.
+      ***************************************************************
+       CHECK-SCHEDULE-RTN.
+           OPEN INPUT SCHED-FILE.
+           IF SCHED-FS-OK
+               READ SCHED-FILE
+                   AT END DISPLAY
+                       'SCHED-FILE EMPTY, RUNNING ALL STEPS'
+               END-READ
+               CLOSE SCHED-FILE
+           ELSE
+               DISPLAY 'SCHED-FILE NOT AVAILABLE, STATUS=' SCHED-FS
+               DISPLAY 'RUNNING ALL STEPS'
+           END-IF.
+       CHECK-SCHEDULE-RTN-EXIT. EXIT.
